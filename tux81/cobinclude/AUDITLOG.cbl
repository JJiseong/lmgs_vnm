@@ -0,0 +1,41 @@
+      *
+      *  AUDITLOG.cbl
+      *
+      *  Before/after image audit-trail writer.  COPY this into a
+      *  dedicated paragraph (e.g. "8000-WRITE-AUDIT-TRAIL. COPY
+      *  AUDITLOG.") and PERFORM that paragraph immediately after any
+      *  update succeeds, having first MOVEd the changed field's
+      *  identity into AUDTRL-RECORD-TYPE/AUDTRL-KEY-VALUE/
+      *  AUDTRL-OLD-VALUE/AUDTRL-NEW-VALUE (AUDTRLR.cbl).
+      *
+      *  Requires the calling program to declare, in FILE-CONTROL:
+      *      SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDTRLR"
+      *          ORGANIZATION IS SEQUENTIAL
+      *          FILE STATUS IS WS-AUDTRL-STATUS.
+      *  in FILE SECTION:
+      *      FD  AUDIT-TRAIL-FILE.
+      *      01  AUDIT-TRAIL-RECORD.     COPY AUDTRLR.
+      *  and in WORKING-STORAGE:
+      *      01  WS-AUDTRL-STATUS        PIC XX.
+      *      01  WS-NOW                  PIC X(21).
+      *      01  TPINFDEF-REC.
+      *          COPY TPINFDEF.
+      *
+      *  AUDTRL-TRANID is zero-filled here, the same documented gap
+      *  as SVCRETLG's SVCLOG-TRANID, pending a real commit-sequence
+      *  TRANID being threaded into the calling service.
+      *
+	CALL "TPGETINFO" USING TPINFDEF-REC
+	MOVE FUNCTION CURRENT-DATE TO WS-NOW
+	MOVE USRNAME TO AUDTRL-USERNAME
+	MOVE ZERO TO AUDTRL-TRANID
+	MOVE WS-NOW (1:8) TO AUDTRL-DATE
+	MOVE WS-NOW (9:6) TO AUDTRL-TIME
+	OPEN EXTEND AUDIT-TRAIL-FILE
+	IF WS-AUDTRL-STATUS NOT = "00"
+		CLOSE AUDIT-TRAIL-FILE
+		OPEN OUTPUT AUDIT-TRAIL-FILE
+	END-IF
+	WRITE AUDIT-TRAIL-RECORD
+	CLOSE AUDIT-TRAIL-FILE.
+      *
