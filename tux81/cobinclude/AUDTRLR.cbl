@@ -0,0 +1,20 @@
+      *
+      *  AUDTRLR.cbl
+      *
+      *  Before/after image audit-trail record.  One row per changed
+      *  field written by an update-capable service, carrying the
+      *  record type, key, old value, new value, the originating
+      *  TRANID (TPTRXDEF.cbl), and the USRNAME (TPINFDEF.cbl) that
+      *  made the change, so a disputed loan balance can be proven
+      *  against what the value was before a given change was
+      *  applied instead of taking the branch's word for it.
+      *
+	05 AUDTRL-RECORD-TYPE		PIC X(15).
+	05 AUDTRL-KEY-VALUE		PIC X(20).
+	05 AUDTRL-OLD-VALUE		PIC X(60).
+	05 AUDTRL-NEW-VALUE		PIC X(60).
+	05 AUDTRL-TRANID		PIC S9(9) COMP-5.
+	05 AUDTRL-USERNAME		PIC X(30).
+	05 AUDTRL-DATE			PIC X(8).
+	05 AUDTRL-TIME			PIC X(6).
+      *
