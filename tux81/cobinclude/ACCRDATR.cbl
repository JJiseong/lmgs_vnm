@@ -0,0 +1,11 @@
+      *
+      *  ACCRDATR.cbl
+      *
+      *  Request/reply data area for the ACCRSVC interest-accrual
+      *  service, CALLed asynchronously by ACCRBAT1 via TPACALL.
+      *
+	05 ACCRD-ACCOUNT-NO		PIC X(12).
+	05 ACCRD-RESULT-FLAG		PIC X.
+		88 ACCRD-ACCRUED	VALUE "A".
+		88 ACCRD-REJECTED	VALUE "R".
+      *
