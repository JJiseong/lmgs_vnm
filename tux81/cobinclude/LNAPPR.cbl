@@ -0,0 +1,21 @@
+      *
+      *  LNAPPR.cbl
+      *
+      *  Loan Application Register record.  One row per application
+      *  taken online, keyed on LNAPP-APPLICATION-NO, carrying the
+      *  requested terms in "pending" status until a back-office
+      *  decision promotes it to a funded Loan Master (LOANMSTR)
+      *  record - replacing the paper form re-keyed later by a
+      *  clerk.  Maintained exclusively through LNAPPS01.
+      *
+	05 LNAPP-APPLICATION-NO		PIC X(12).
+	05 LNAPP-CUSTOMER-NO		PIC X(12).
+	05 LNAPP-REQUESTED-PRINCIPAL	PIC S9(11)V99 COMP-3.
+	05 LNAPP-REQUESTED-TERM-MONTHS	PIC S9(5) COMP-3.
+	05 LNAPP-PURPOSE-TEXT		PIC X(40).
+	05 LNAPP-STATUS-FLAG		PIC X.
+		88  LNAPP-PENDING	VALUE "P".
+		88  LNAPP-APPROVED	VALUE "A".
+		88  LNAPP-DECLINED	VALUE "D".
+		88  LNAPP-FUNDED	VALUE "F".
+      *
