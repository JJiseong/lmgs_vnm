@@ -0,0 +1,15 @@
+      *
+      *  CUSTINQD.cbl
+      *
+      *  CUSTINQ1 service buffer.  CUSTINQ-LOOKUP-MODE selects whether
+      *  the inbound key is a customer number or a national ID; the
+      *  remaining fields carry the CIF record (CUSTMSTR) back out.
+      *
+	05 CUSTINQ-LOOKUP-MODE		PIC X.
+		88  CUSTINQ-BY-CUSTNO	VALUE "C".
+		88  CUSTINQ-BY-NATID	VALUE "N".
+	05 CUSTINQ-CUSTOMER-NO		PIC X(12).
+	05 CUSTINQ-NATIONAL-ID		PIC X(20).
+	05 CUSTINQ-NAME		PIC X(30).
+	05 CUSTINQ-ADDRESS		PIC X(60).
+      *
