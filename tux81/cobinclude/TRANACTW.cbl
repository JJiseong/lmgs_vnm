@@ -0,0 +1,48 @@
+      *
+      *  TRANACTW.cbl
+      *
+      *  In-flight transaction registry writer.  COPY this immediately
+      *  after a service's own CALL "TPBEGIN", once TPTRXDEF-REC's
+      *  TRANID/T-OUT are known, to WRITE the TRANACTR.cbl row
+      *  TRNMON01.cbl later samples for the 80%-of-timeout warning.
+      *
+      *  Requires the calling program to declare, in FILE-CONTROL:
+      *      SELECT TRANACT-FILE ASSIGN TO "TRANACT"
+      *          ORGANIZATION IS INDEXED
+      *          ACCESS MODE IS DYNAMIC
+      *          RECORD KEY IS TRANACT-TRANID
+      *          FILE STATUS IS WS-TRANACT-STATUS.
+      *  in FILE SECTION:
+      *      FD  TRANACT-FILE.
+      *      01  TRANACT-RECORD.         COPY TRANACTR.
+      *  and in WORKING-STORAGE:
+      *      01  WS-TRANACT-STATUS       PIC XX.
+      *      01  WS-CT-HH/WS-CT-MM/WS-CT-SS and WS-NOW-SECS, the same
+      *          elapsed-seconds-since-midnight fields TRNMON01.cbl
+      *          computes in its own 1000-COMPUTE-NOW, so START-SECS is
+      *          comparable across both programs.
+      *  plus the caller's own TPTRXDEF-REC (TRANID (1), T-OUT).
+      *
+      *  No service in this system issues CALL "TPBEGIN" directly
+      *  today - every existing posting service runs under the
+      *  caller's own ATMI transaction, entered before tpcall(), never
+      *  started from within the service - so nothing COPYs this
+      *  fragment yet.  TRANACTR stays empty and TRNMON01.cbl finds
+      *  nothing to sample until a future TPBEGIN caller adopts it.
+      *
+	MOVE FUNCTION CURRENT-DATE (9:2) TO WS-CT-HH
+	MOVE FUNCTION CURRENT-DATE (11:2) TO WS-CT-MM
+	MOVE FUNCTION CURRENT-DATE (13:2) TO WS-CT-SS
+	COMPUTE WS-NOW-SECS =
+		(WS-CT-HH * 3600) + (WS-CT-MM * 60) + WS-CT-SS
+	MOVE TRANID (1) TO TRANACT-TRANID
+	MOVE T-OUT TO TRANACT-T-OUT
+	MOVE WS-NOW-SECS TO TRANACT-START-SECS
+	MOVE "N" TO TRANACT-WARNED
+	OPEN I-O TRANACT-FILE
+	WRITE TRANACT-RECORD
+		INVALID KEY
+			REWRITE TRANACT-RECORD
+	END-WRITE
+	CLOSE TRANACT-FILE.
+      *
