@@ -0,0 +1,18 @@
+      *
+      *  SVCLOGR.cbl
+      *
+      *  Service call log record.  One record is written for every
+      *  Tuxedo service completion (see COPY TPRETLOG in TPRETURN-style
+      *  services) and read back by the batch reporting jobs that
+      *  decode TPSTATUS.cbl / TPSVCRET.cbl values after the fact.
+      *
+	05 SVCLOG-SERVICE-NAME		PIC X(15).
+	05 SVCLOG-TP-STATUS		PIC S9(9) COMP-5.
+	05 SVCLOG-TP-RETURN-VAL		PIC S9(9) COMP-5.
+	05 SVCLOG-APPL-CODE		PIC S9(9) COMP-5.
+	05 SVCLOG-TPEVENT		PIC S9(9) COMP-5.
+	05 SVCLOG-TRANID		PIC S9(9) COMP-5.
+	05 SVCLOG-CMT-FLAG		PIC S9(9) COMP-5.
+	05 SVCLOG-DATE			PIC X(8).
+	05 SVCLOG-TIME			PIC X(6).
+      *
