@@ -0,0 +1,12 @@
+      *
+      *  LNWOFFD.cbl
+      *
+      *  LNWOFF01 service buffer.  Carries the account to be written
+      *  off and the business reason, so the write-off decision itself
+      *  (made by a credit manager outside this system) is recorded
+      *  alongside the loan it was applied to instead of disappearing
+      *  into an un-audited database update.
+      *
+	05 LNWOFF-ACCOUNT-NO		PIC X(12).
+	05 LNWOFF-REASON-CODE		PIC X(10).
+      *
