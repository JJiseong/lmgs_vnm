@@ -0,0 +1,19 @@
+      *
+      *  CLTALWR.cbl
+      *
+      *  Terminal allow-list record.  One row per provisioned client
+      *  program, keyed on CLTALW-CLTNAME (TPINFDEF.cbl CLTNAME,
+      *  carried on every tpinit()), recording the branch/subnet that
+      *  client is expected to originate from and whether it is
+      *  currently active, so a client program never provisioned in
+      *  production - or deactivated - can be told apart from a
+      *  legitimate one at session start instead of being trusted
+      *  just for reaching the domain.
+      *
+	05 CLTALW-CLTNAME		PIC X(30).
+	05 CLTALW-EXPECTED-BRANCH	PIC X(6).
+	05 CLTALW-EXPECTED-SUBNET	PIC X(18).
+	05 CLTALW-ACTIVE-FLAG		PIC X.
+		88  CLTALW-ACTIVE	VALUE "Y".
+		88  CLTALW-INACTIVE	VALUE "N".
+      *
