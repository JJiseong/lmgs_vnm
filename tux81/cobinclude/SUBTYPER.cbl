@@ -0,0 +1,14 @@
+      *
+      *  SUBTYPER.cbl
+      *
+      *  SUB-TYPE registry entry.  One row per FML business view
+      *  SUB-TYPE string in actual use (TPTYPE.cbl), recording the
+      *  owning service and the VIEWNAME (FMLINFO.cbl) it is expected
+      *  to carry, so new services don't collide on an already-used
+      *  SUB-TYPE string and buffer-routing dispatchers have one
+      *  place to validate an inbound SUB-TYPE against.
+      *
+	05 SUBTYPE-NAME			PIC X(16).
+	05 SUBTYPE-OWNING-SERVICE	PIC X(15).
+	05 SUBTYPE-VIEWNAME		PIC X(33).
+      *
