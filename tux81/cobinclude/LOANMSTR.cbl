@@ -0,0 +1,26 @@
+      *
+      *  LOANMSTR.cbl
+      *
+      *  Loan Master record.  One row per loan, keyed on
+      *  LOANM-ACCOUNT-NO - the first authoritative place to create,
+      *  inquire, and close a loan instead of every service inventing
+      *  its own ad-hoc loan fields.  Maintained exclusively through
+      *  LNMAST01.
+      *
+	05 LOANM-ACCOUNT-NO		PIC X(12).
+	05 LOANM-CUSTOMER-NO		PIC X(12).
+	05 LOANM-PRINCIPAL		PIC S9(11)V99 COMP-3.
+	05 LOANM-RATE			PIC S9(3)V9(4) COMP-3.
+	05 LOANM-TERM-MONTHS		PIC S9(5) COMP-3.
+	05 LOANM-STATUS-FLAG		PIC X.
+		88  LOANM-OPEN		VALUE "O".
+		88  LOANM-CLOSED	VALUE "C".
+		88  LOANM-WRITTEN-OFF	VALUE "W".
+	05 LOANM-DELINQ-CODE		PIC S9(9) COMP-5.
+		88  LOANM-DELINQ-CURRENT
+					VALUE 0.
+		88  LOANM-DELINQ-30	VALUE 30.
+		88  LOANM-DELINQ-60	VALUE 60.
+		88  LOANM-DELINQ-90	VALUE 90.
+		88  LOANM-DELINQ-NPL	VALUE 999.
+      *
