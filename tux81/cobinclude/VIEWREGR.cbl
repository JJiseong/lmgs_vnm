@@ -0,0 +1,13 @@
+      *
+      *  VIEWREGR.cbl
+      *
+      *  VIEWNAME registry entry.  One row per FML view name in
+      *  actual use (VIEWNAME, FMLINFO.cbl), recording the owning
+      *  service and expected field count, so a typo'd or retired
+      *  VIEWNAME can be rejected before a buffer is processed instead
+      *  of propagating downstream.
+      *
+	05 VIEWREG-NAME			PIC X(33).
+	05 VIEWREG-OWNING-SERVICE	PIC X(15).
+	05 VIEWREG-FIELD-COUNT		PIC S9(9) COMP-5.
+      *
