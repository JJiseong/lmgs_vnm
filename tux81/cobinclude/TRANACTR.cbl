@@ -0,0 +1,14 @@
+      *
+      *  TRANACTR.cbl
+      *
+      *  Active (in-flight) transaction record.  One entry per
+      *  TRANID (TPTRXDEF.cbl) currently open, carrying the T-OUT
+      *  timeout value it was started with so the timeout monitor can
+      *  sample elapsed time against it.
+      *
+	05 TRANACT-TRANID		PIC S9(9) COMP-5.
+	05 TRANACT-T-OUT		PIC S9(9) COMP-5.
+	05 TRANACT-START-SECS		PIC S9(9) COMP-5.
+	05 TRANACT-WARNED		PIC X.
+		88 TRANACT-IS-WARNED	VALUE "Y".
+      *
