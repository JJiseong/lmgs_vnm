@@ -0,0 +1,27 @@
+      *
+      *  DLENGRD.cbl
+      *
+      *  DATALEN-bound guard.  COPY this into the PROCEDURE DIVISION
+      *  of any online maintenance service, immediately after entry,
+      *  before any field is accepted into DATA-REC.  Fetches the
+      *  caller's session info (TPINFDEF.cbl) and rejects the call
+      *  with APPL-CODE 9021 ("buffer exceeds session DATALEN") if
+      *  DATA-REC is larger than the DATALEN the client declared at
+      *  tpinit time, instead of letting an oversized entry overflow a
+      *  fixed buffer.
+      *
+      *  Requires the calling program to declare, in WORKING-STORAGE:
+      *      01  TPINFDEF-REC.
+      *          COPY TPINFDEF.
+      *
+	CALL "TPGETINFO" USING TPINFDEF-REC
+	IF LENGTH OF DATA-REC > DATALEN
+		MOVE 9021 TO APPL-CODE
+		SET TPFAIL TO TRUE
+		CALL "TPRETURN" USING TPSVCRET-REC
+			TPTYPE-REC
+			DATA-REC
+			TPSTATUS-REC
+		EXIT PROGRAM
+	END-IF.
+      *
