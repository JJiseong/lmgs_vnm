@@ -0,0 +1,19 @@
+      *
+      *  GLINTFR.cbl
+      *
+      *  GL interface extract record.  One row per debit or credit
+      *  leg written by a posting service, carrying the branch, GL
+      *  account, amount, value date, and originating TRANID
+      *  (TPTRXDEF.cbl), so the core GL batch can pick up loan
+      *  postings instead of branch accountants re-keying them by
+      *  hand from printed advices.
+      *
+	05 GLINTF-BRANCH-CODE		PIC X(6).
+	05 GLINTF-GL-ACCOUNT		PIC X(10).
+	05 GLINTF-DR-CR-FLAG		PIC X.
+		88  GLINTF-DEBIT	VALUE "D".
+		88  GLINTF-CREDIT	VALUE "C".
+	05 GLINTF-AMOUNT		PIC S9(11)V99 COMP-3.
+	05 GLINTF-VALUE-DATE		PIC X(8).
+	05 GLINTF-TRANID		PIC S9(9) COMP-5.
+      *
