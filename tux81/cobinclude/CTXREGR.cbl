@@ -0,0 +1,13 @@
+      *
+      *  CTXREGR.cbl
+      *
+      *  Multi-context session registry entry.  Written by SESSAUD1
+      *  whenever a client's tpinit() carried CONTEXTS-FLAG =
+      *  TP-MULTI-CONTEXTS (TPINFDEF.cbl), so capacity planning can
+      *  see exactly which teller or batch client programs are
+      *  holding multiple simultaneous contexts.
+      *
+	05 CTXREG-CLTNAME		PIC X(30).
+	05 CTXREG-DATE			PIC X(8).
+	05 CTXREG-TIME			PIC X(6).
+      *
