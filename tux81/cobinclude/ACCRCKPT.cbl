@@ -0,0 +1,16 @@
+      *
+      *  ACCRCKPT.cbl
+      *
+      *  Interest-accrual batch checkpoint record.  Appended by
+      *  ACCRBAT1 after every N committed accounts, carrying the last
+      *  committed TRANID (TPTRXDEF.cbl) and loan-number cursor, so a
+      *  2am abend can restart from the last checkpoint instead of
+      *  rerunning the whole loan book and risking double-accrual on
+      *  accounts that already posted.
+      *
+	05 CKPT-LAST-TRANID		PIC S9(9) COMP-5.
+	05 CKPT-LAST-ACCOUNT-NO		PIC X(12).
+	05 CKPT-ACCOUNT-COUNT		PIC S9(9) COMP-5.
+	05 CKPT-DATE			PIC X(8).
+	05 CKPT-TIME			PIC X(6).
+      *
