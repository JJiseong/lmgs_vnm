@@ -0,0 +1,16 @@
+      *
+      *  COACTR.cbl
+      *
+      *  Chart of Accounts file.  One row per valid GL account
+      *  number, keyed on the account number, so outbound GL
+      *  interface records (GLINTFR) can be validated
+      *  against a maintained list before release instead of letting
+      *  a mis-mapped product's bad GL account code bounce an entire
+      *  batch file at the core banking GL and delay the day's close.
+      *
+	05 COACT-GL-ACCOUNT		PIC X(10).
+	05 COACT-ACCOUNT-NAME		PIC X(30).
+	05 COACT-STATUS-FLAG		PIC X.
+		88  COACT-ACTIVE	VALUE "A".
+		88  COACT-INACTIVE	VALUE "I".
+      *
