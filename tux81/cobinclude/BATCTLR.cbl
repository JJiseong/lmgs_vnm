@@ -0,0 +1,29 @@
+      *
+      *  BATCTLR.cbl
+      *
+      *  Batch Control record.  One row per nightly/month-end batch
+      *  job, keyed on BATCTL-JOB-NAME, recording up to three
+      *  scheduled predecessors, the job's own start/end time, and an
+      *  operator sign-off flag, so a job can be held back until every
+      *  predecessor shows a completed, signed-off run instead of
+      *  relying on operators remembering the run book order.
+      *  Maintained through BATCTMT1 and enforced through BATCTLCK.
+      *
+	05 BATCTL-JOB-NAME		PIC X(9).
+	05 BATCTL-PREDECESSOR-1		PIC X(9).
+	05 BATCTL-PREDECESSOR-2		PIC X(9).
+	05 BATCTL-PREDECESSOR-3		PIC X(9).
+	05 BATCTL-START-DATE		PIC X(8).
+	05 BATCTL-START-TIME		PIC X(6).
+	05 BATCTL-END-DATE		PIC X(8).
+	05 BATCTL-END-TIME		PIC X(6).
+	05 BATCTL-STATUS-FLAG		PIC X.
+		88  BATCTL-NOT-STARTED	VALUE "N".
+		88  BATCTL-RUNNING	VALUE "R".
+		88  BATCTL-COMPLETED	VALUE "C".
+	05 BATCTL-SIGNOFF-FLAG		PIC X.
+		88  BATCTL-SIGNED-OFF	VALUE "Y".
+		88  BATCTL-NOT-SIGNED-OFF
+					VALUE "N".
+	05 BATCTL-SIGNOFF-USRNAME	PIC X(30).
+      *
