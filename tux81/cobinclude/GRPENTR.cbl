@@ -0,0 +1,16 @@
+      *
+      *  GRPENTR.cbl
+      *
+      *  Group Entitlement record.  One row per GRPNAME/service pair
+      *  (TPINFDEF.cbl's GRPNAME), recording whether that group may
+      *  call that service, so authorization for a session is no
+      *  longer all-or-nothing once it has authenticated.  Maintained
+      *  through GRPENTMT1 and enforced through GRPENTGD.cbl.
+      *
+	05 GRPENT-KEY.
+		10  GRPENT-GRPNAME		PIC X(30).
+		10  GRPENT-SERVICE-NAME	PIC X(15).
+	05 GRPENT-ALLOWED-FLAG		PIC X.
+		88  GRPENT-ALLOWED	VALUE "Y".
+		88  GRPENT-DENIED	VALUE "N".
+      *
