@@ -0,0 +1,11 @@
+      *
+      *  ACCTLSTR.cbl
+      *
+      *  Nightly interest-accrual worklist entry.  One record per
+      *  account to be accrued; read sequentially by ACCRBAT1 to
+      *  drive the asynchronous TPACALL/TPGETRPLY fan-out.  Will be
+      *  superseded by a direct extract from the Loan Master file
+      *  once ACCRBAT1 is retrofitted onto it.
+      *
+	05 ACCTLST-ACCOUNT-NO		PIC X(12).
+      *
