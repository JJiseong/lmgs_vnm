@@ -0,0 +1,15 @@
+      *
+      *  CUSTMSTR.cbl
+      *
+      *  Customer Information File (CIF) record.  One row per
+      *  customer, keyed on CUSTM-CUSTOMER-NO with an alternate key on
+      *  CUSTM-NATIONAL-ID, so the Loan Master (LOANMSTR) has a real
+      *  customer to key against instead of duplicating name/address
+      *  fields inside every loan record.  Maintained through
+      *  CUSTMNT1, looked up through CUSTINQ1.
+      *
+	05 CUSTM-CUSTOMER-NO		PIC X(12).
+	05 CUSTM-NATIONAL-ID		PIC X(20).
+	05 CUSTM-NAME			PIC X(30).
+	05 CUSTM-ADDRESS		PIC X(60).
+      *
