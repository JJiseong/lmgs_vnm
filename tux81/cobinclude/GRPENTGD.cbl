@@ -0,0 +1,47 @@
+      *
+      *  GRPENTGD.cbl
+      *
+      *  Group entitlement guard.  COPY this into the PROCEDURE
+      *  DIVISION of a sensitive service immediately after entry,
+      *  before any update is attempted.  Fetches the caller's
+      *  session info (TPINFDEF.cbl) and rejects the call with
+      *  APPL-CODE 9034 ("GRPNAME not entitled to this service")
+      *  unless the Group Entitlement file (GRPENTR.cbl) has a row for
+      *  this GRPNAME/service pair with GRPENT-ALLOWED - an unknown
+      *  group is treated the same as an explicitly denied one,
+      *  because authorization today is effectively all-or-nothing
+      *  once a session is authenticated at all.
+      *
+      *  Requires the calling program to declare, in WORKING-STORAGE:
+      *      01  TPINFDEF-REC.         COPY TPINFDEF.
+      *      01  WS-GRPENTGD-REJ       PIC X VALUE "N".
+      *  and in FILE SECTION, GRP-ENTL-FILE keyed on GRPENT-KEY, with
+      *  GRPENT-RECORD. COPY GRPENTR. (this fragment opens and closes
+      *  GRP-ENTL-FILE itself, so the call disappears as a single
+      *  unit whichever way it ends - it must not already be open
+      *  when this is COPYed in).  The service's own name must
+      *  already be moved into GRPENT-SERVICE-NAME before this COPY.
+      *
+	CALL "TPGETINFO" USING TPINFDEF-REC
+	MOVE "N" TO WS-GRPENTGD-REJ
+	MOVE GRPNAME TO GRPENT-GRPNAME
+	OPEN INPUT GRP-ENTL-FILE
+	READ GRP-ENTL-FILE
+		INVALID KEY
+			MOVE "Y" TO WS-GRPENTGD-REJ
+		NOT INVALID KEY
+			IF NOT GRPENT-ALLOWED
+				MOVE "Y" TO WS-GRPENTGD-REJ
+			END-IF
+	END-READ
+	CLOSE GRP-ENTL-FILE
+	IF WS-GRPENTGD-REJ = "Y"
+		MOVE 9034 TO APPL-CODE
+		SET TPFAIL TO TRUE
+		CALL "TPRETURN" USING TPSVCRET-REC
+			TPTYPE-REC
+			DATA-REC
+			TPSTATUS-REC
+		EXIT PROGRAM
+	END-IF.
+      *
