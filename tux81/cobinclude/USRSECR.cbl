@@ -0,0 +1,19 @@
+      *
+      *  USRSECR.cbl
+      *
+      *  User Security Master record.  One row per USRNAME
+      *  (TPINFDEF.cbl), keyed on USRSEC-USRNAME, recording the
+      *  owning GRPNAME, the date PASSWD was last changed, and the
+      *  consecutive failed-login count, so a terminated employee's
+      *  Tuxedo credentials stop working here even if IT forgets the
+      *  manual OS-level step.  Maintained through USRSECMT1 and
+      *  enforced through USRSEC01.
+      *
+	05 USRSEC-USRNAME		PIC X(30).
+	05 USRSEC-GRPNAME		PIC X(30).
+	05 USRSEC-LAST-PWD-CHANGE-DATE	PIC X(8).
+	05 USRSEC-FAILED-LOGIN-COUNT	PIC S9(4) COMP-5.
+	05 USRSEC-LOCKED-FLAG		PIC X.
+		88  USRSEC-LOCKED	VALUE "Y".
+		88  USRSEC-UNLOCKED	VALUE "N".
+      *
