@@ -0,0 +1,51 @@
+      *
+      *  SVCRETLG.cbl
+      *
+      *  Standard TPRETURN outcome-log wrapper.  COPY this into the
+      *  PROCEDURE DIVISION of any service in place of TPRETURN.cbl -
+      *  it writes SERVICE-NAME/TP-STATUS/TP-RETURN-VAL/APPL-CODE/
+      *  TPEVENT (SVCLOGR.cbl) to the shared outcome log immediately
+      *  before calling TPRETURN and exiting, so cross-service
+      *  success/fail dashboards can be built without touching each
+      *  service's business logic every time new reporting is wanted.
+      *
+      *  Requires the calling program to declare, in FILE-CONTROL:
+      *      SELECT SVC-LOG-FILE ASSIGN TO "SVCLOG"
+      *          ORGANIZATION IS SEQUENTIAL
+      *          FILE STATUS IS WS-SVCLOG-STATUS.
+      *  in FILE SECTION:
+      *      FD  SVC-LOG-FILE.
+      *      01  SVC-LOG-RECORD.         COPY SVCLOGR.
+      *  and in WORKING-STORAGE:
+      *      01  WS-SVCLOG-STATUS        PIC XX.
+      *      01  WS-NOW                  PIC X(21).
+      *
+      *  SVCLOG-TRANID and SVCLOG-CMT-FLAG are zero-filled here; a
+      *  service that participates in a distributed transaction or
+      *  commit sequence should MOVE the real TRANID/CMT-FLAG into
+      *  SVCLOG-TRANID/SVCLOG-CMT-FLAG immediately before this COPY
+      *  to override the default.
+      *
+	MOVE FUNCTION CURRENT-DATE TO WS-NOW
+	MOVE SERVICE-NAME TO SVCLOG-SERVICE-NAME
+	MOVE TP-STATUS TO SVCLOG-TP-STATUS
+	MOVE TP-RETURN-VAL TO SVCLOG-TP-RETURN-VAL
+	MOVE APPL-CODE TO SVCLOG-APPL-CODE
+	MOVE TPEVENT TO SVCLOG-TPEVENT
+	MOVE ZERO TO SVCLOG-TRANID
+	MOVE ZERO TO SVCLOG-CMT-FLAG
+	MOVE WS-NOW (1:8) TO SVCLOG-DATE
+	MOVE WS-NOW (9:6) TO SVCLOG-TIME
+	OPEN EXTEND SVC-LOG-FILE
+	IF WS-SVCLOG-STATUS NOT = "00"
+		CLOSE SVC-LOG-FILE
+		OPEN OUTPUT SVC-LOG-FILE
+	END-IF
+	WRITE SVC-LOG-RECORD
+	CLOSE SVC-LOG-FILE
+	CALL "TPRETURN" USING TPSVCRET-REC
+		TPTYPE-REC
+		DATA-REC
+		TPSTATUS-REC
+	EXIT PROGRAM.
+      *
