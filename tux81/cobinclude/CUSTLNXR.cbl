@@ -0,0 +1,18 @@
+      *
+      *  CUSTLNXR.cbl
+      *
+      *  Customer/loan outer-join extract record, built under a
+      *  single VIEWNAME the way FML-MODE FOJOIN (FMLINFO.cbl) joins
+      *  two buffers.  Every customer appears exactly once; loan
+      *  fields are nulled (CUSTLNX-NO-LOAN) when the customer has no
+      *  active loan, so closed-out customers finance still needs for
+      *  archival reporting are no longer silently dropped.
+      *
+	05 CUSTLNX-CUSTOMER-NO		PIC X(12).
+	05 CUSTLNX-CUSTOMER-NAME	PIC X(30).
+	05 CUSTLNX-ACCOUNT-NO		PIC X(12).
+	05 CUSTLNX-BALANCE		PIC S9(11)V99 COMP-3.
+	05 CUSTLNX-LOAN-FLAG		PIC X.
+		88 CUSTLNX-HAS-LOAN	VALUE "Y".
+		88 CUSTLNX-NO-LOAN	VALUE "N".
+      *
