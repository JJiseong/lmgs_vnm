@@ -0,0 +1,12 @@
+      *
+      *  LNDISBR.cbl
+      *
+      *  Loan disbursement request/reply data area, passed as
+      *  DATA-REC from LNVAL001 (front validation) through to
+      *  LNPOST01 (posting) on a successful TPFORWARD, so an edit
+      *  failure never leaves a partial ledger entry behind.
+      *
+	05 LNDISB-ACCOUNT-NO		PIC X(12).
+	05 LNDISB-AMOUNT		PIC S9(11)V99 COMP-3.
+	05 LNDISB-REJECT-REASON		PIC X(40).
+      *
