@@ -0,0 +1,37 @@
+      *
+      *  JSONGWD.cbl
+      *
+      *  JSONGW01 service buffer.  Carries one FML view (VIEWNAME,
+      *  FMLINFO.cbl) worth of fields plus the converted JSON text, so
+      *  the customer self-service portal - which cannot speak the
+      *  FML buffers every internal service uses - can exchange data
+      *  with the back office through a single sanctioned boundary
+      *  instead of direct database access.  Only the views whose
+      *  88-level is defined below are exposed through this gateway.
+      *
+      *  Amounts are carried in the JSON text as quoted decimal
+      *  strings (e.g. "principal":"1234.56") rather than bare JSON
+      *  numbers, sidestepping leading-zero/sign formatting rules the
+      *  portal's JSON parser would otherwise have to special-case.
+      *
+	05 JSONGW-VIEWNAME		PIC X(33).
+		88  JSONGW-LOAN-BALANCE-VIEW
+					VALUE "LOANBALANCEVW".
+		88  JSONGW-REPAY-SCHEDULE-VIEW
+					VALUE "REPAYSCHEDVW".
+	05 JSONGW-DIRECTION-FLAG	PIC X.
+		88  JSONGW-TO-JSON	VALUE "J".
+		88  JSONGW-TO-FML	VALUE "F".
+	05 JSONGW-ACCOUNT-NO		PIC X(12).
+	05 JSONGW-INSTALLMENT-NO	PIC 9(5).
+	05 JSONGW-DUE-DATE		PIC X(8).
+	05 JSONGW-PRINCIPAL-AMT		PIC S9(11)V99 COMP-3.
+	05 JSONGW-INTEREST-AMT		PIC S9(11)V99 COMP-3.
+	05 JSONGW-RUNNING-BALANCE	PIC S9(11)V99 COMP-3.
+	05 JSONGW-STATUS-FLAG		PIC X.
+	05 JSONGW-DELINQ-CODE		PIC S9(9) COMP-5.
+	05 JSONGW-JSON-TEXT		PIC X(400).
+	05 JSONGW-RESULT-FLAG		PIC X.
+		88  JSONGW-OK		VALUE "O".
+		88  JSONGW-REJECTED	VALUE "R".
+      *
