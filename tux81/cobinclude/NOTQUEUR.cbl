@@ -0,0 +1,22 @@
+      *
+      *  NOTQUEUR.cbl
+      *
+      *  Unsolicited-notification escalation queue entry.  One entry
+      *  per pending notice to a TPU-DIP client (TPINFDEF.cbl
+      *  NOTIFICATION-FLAG); retried with an increasing backoff until
+      *  delivered or, once exhausted, dropped to the manual alert
+      *  list for TPU-IGN-style clients that never pick up.
+      *
+	05 NOTQ-CLTNAME			PIC X(30).
+	05 NOTQ-MSGTEXT			PIC X(60).
+	05 NOTQ-NOTIFICATION-FLAG	PIC S9(9) COMP-5.
+		88 NOTQ-TPU-SIG		VALUE 1.
+		88 NOTQ-TPU-DIP		VALUE 2.
+		88 NOTQ-TPU-IGN		VALUE 3.
+	05 NOTQ-RETRY-COUNT		PIC S9(4) COMP-5.
+	05 NOTQ-NEXT-ATTEMPT-SECS	PIC S9(9) COMP-5.
+	05 NOTQ-QUEUE-STATUS		PIC X.
+		88 NOTQ-PENDING		VALUE "P".
+		88 NOTQ-DELIVERED	VALUE "D".
+		88 NOTQ-MANUAL-ALERT	VALUE "M".
+      *
