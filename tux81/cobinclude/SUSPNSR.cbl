@@ -0,0 +1,23 @@
+      *
+      *  SUSPNSR.cbl
+      *
+      *  Error Suspense record.  One row per posting-service failure
+      *  (TP-RETURN-VAL TPFAIL or TP-STATUS TPESVCFAIL, TPSVCRET.cbl/
+      *  TPSTATUS.cbl), carrying the service name, a copy of its input
+      *  buffer, the TP-STATUS/APPL-CODE pair, and the originating
+      *  TRANID (TPTRXDEF.cbl), so a failed disbursement or repayment
+      *  can be investigated and re-driven off the daily
+      *  suspense-clearing report instead of disappearing from the
+      *  operator's screen until a customer complains.
+      *
+	05 SUSPNS-SERVICE-NAME		PIC X(15).
+	05 SUSPNS-INPUT-BUFFER		PIC X(200).
+	05 SUSPNS-TP-STATUS		PIC S9(9) COMP-5.
+	05 SUSPNS-APPL-CODE		PIC S9(9) COMP-5.
+	05 SUSPNS-TRANID		PIC S9(9) COMP-5.
+	05 SUSPNS-CLEARED-FLAG		PIC X.
+		88  SUSPNS-CLEARED	VALUE "Y".
+		88  SUSPNS-OPEN		VALUE "N".
+	05 SUSPNS-DATE			PIC X(8).
+	05 SUSPNS-TIME			PIC X(6).
+      *
