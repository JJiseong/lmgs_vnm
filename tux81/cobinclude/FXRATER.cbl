@@ -0,0 +1,19 @@
+      *
+      *  FXRATER.cbl
+      *
+      *  Daily exchange-rate record.  One row per currency pair per
+      *  effective date, keyed on the pair plus date, carrying the
+      *  buy/sell/mid rate a posting service looks up before
+      *  converting a foreign-currency disbursement or repayment to
+      *  VND for GL purposes - replacing the spreadsheet rate an
+      *  operator typed in that morning.
+      *
+	05 FXRATE-KEY.
+		10  FXRATE-CURRENCY-PAIR
+					PIC X(6).
+		10  FXRATE-EFFECTIVE-DATE
+					PIC X(8).
+	05 FXRATE-BUY-RATE		PIC S9(7)V9(4) COMP-3.
+	05 FXRATE-SELL-RATE		PIC S9(7)V9(4) COMP-3.
+	05 FXRATE-MID-RATE		PIC S9(7)V9(4) COMP-3.
+      *
