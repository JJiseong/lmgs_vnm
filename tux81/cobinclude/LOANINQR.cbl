@@ -0,0 +1,18 @@
+      *
+      *  LOANINQR.cbl
+      *
+      *  Conversational loan-inquiry exchange area.  Carried as
+      *  DATA-REC on every TPSEND/TPRECV turn of LNINQCV1, one screen
+      *  per turn (balance, schedule, collateral) in a single held
+      *  TPCONV session, so a teller no longer has to re-authenticate
+      *  context across three separate request/response calls.
+      *
+	05 LOANINQ-SCREEN-NUM		PIC S9(9) COMP-5.
+		88 LOANINQ-BALANCE	VALUE 1.
+		88 LOANINQ-SCHEDULE	VALUE 2.
+		88 LOANINQ-COLLATERAL	VALUE 3.
+	05 LOANINQ-ACCOUNT-NO		PIC X(12).
+	05 LOANINQ-BALANCE-AMT		PIC S9(11)V99 COMP-3.
+	05 LOANINQ-SCHEDULE-TEXT	PIC X(60).
+	05 LOANINQ-COLLATERAL-TEXT	PIC X(60).
+      *
