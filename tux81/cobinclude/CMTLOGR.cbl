@@ -0,0 +1,14 @@
+      *
+      *  CMTLOGR.cbl
+      *
+      *  Commit-call log record.  One record is written every time a
+      *  service issues tpcommit/tpabort and the resulting CMT-FLAG
+      *  (TPCMTDEF.cbl) and TP-STATUS (TPSTATUS.cbl) are known, keyed
+      *  by the distributed TRANID (TPTRXDEF.cbl).
+      *
+	05 CMTLOG-TRANID		PIC S9(9) COMP-5.
+	05 CMTLOG-CMT-FLAG		PIC S9(9) COMP-5.
+	05 CMTLOG-TP-STATUS		PIC S9(9) COMP-5.
+	05 CMTLOG-DATE			PIC X(8).
+	05 CMTLOG-TIME			PIC X(6).
+      *
