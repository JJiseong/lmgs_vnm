@@ -0,0 +1,23 @@
+      *
+      *  COLLATR.cbl
+      *
+      *  Collateral Register record.  One row per pledged asset,
+      *  keyed on COLLAT-COLLATERAL-ID and linked to the Loan Master
+      *  (LOANMSTR) via COLLAT-ACCOUNT-NO, so auditors can reconcile
+      *  outstanding loans against registered security electronically
+      *  instead of the paper files kept at the branch.  Maintained
+      *  exclusively through COLLAT01.
+      *
+	05 COLLAT-COLLATERAL-ID		PIC X(12).
+	05 COLLAT-ACCOUNT-NO		PIC X(12).
+	05 COLLAT-TYPE			PIC X(15).
+	05 COLLAT-APPRAISED-VALUE	PIC S9(11)V99 COMP-3.
+	05 COLLAT-APPRAISAL-DATE	PIC X(8).
+	05 COLLAT-LIEN-STATUS		PIC X.
+		88  COLLAT-LIEN-PENDING
+					VALUE "E".
+		88  COLLAT-LIEN-PERFECTED
+					VALUE "P".
+		88  COLLAT-LIEN-RELEASED
+					VALUE "R".
+      *
