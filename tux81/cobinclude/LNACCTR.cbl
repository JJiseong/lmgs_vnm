@@ -0,0 +1,13 @@
+      *
+      *  LNACCTR.cbl
+      *
+      *  Loan account worklist entry.  One record per active loan
+      *  account, read sequentially by CUSTLNX1 as the right-hand
+      *  side of the customer/loan outer-join extract.  Will be
+      *  superseded by a direct extract from the Loan Master file
+      *  once CUSTLNX1 is retrofitted onto it.
+      *
+	05 LNACCT-CUSTOMER-NO		PIC X(12).
+	05 LNACCT-ACCOUNT-NO		PIC X(12).
+	05 LNACCT-BALANCE		PIC S9(11)V99 COMP-3.
+      *
