@@ -0,0 +1,12 @@
+      *
+      *  CUSTLSTR.cbl
+      *
+      *  Customer worklist entry.  One record per customer, read
+      *  sequentially by CUSTLNX1 as the left-hand side of the
+      *  customer/loan outer-join extract.  Will be superseded by a
+      *  direct extract from the Customer Information File once
+      *  CUSTLNX1 is retrofitted onto it.
+      *
+	05 CUSTLST-CUSTOMER-NO		PIC X(12).
+	05 CUSTLST-CUSTOMER-NAME	PIC X(30).
+      *
