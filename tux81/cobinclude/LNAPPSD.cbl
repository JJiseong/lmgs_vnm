@@ -0,0 +1,25 @@
+      *
+      *  LNAPPSD.cbl
+      *
+      *  LNAPPS01 service buffer.  LNAPPSD-FUNCTION-CODE selects
+      *  whether the call creates, inquires, or updates a Loan
+      *  Application Register record (LNAPPR); the remaining fields
+      *  carry the application attributes in and the current record
+      *  state back out.
+      *
+	05 LNAPPSD-FUNCTION-CODE	PIC X.
+		88  LNAPPSD-CREATE	VALUE "C".
+		88  LNAPPSD-INQUIRE	VALUE "I".
+		88  LNAPPSD-UPDATE	VALUE "U".
+	05 LNAPPSD-APPLICATION-NO	PIC X(12).
+	05 LNAPPSD-CUSTOMER-NO		PIC X(12).
+	05 LNAPPSD-REQUESTED-PRINCIPAL	PIC S9(11)V99 COMP-3.
+	05 LNAPPSD-REQUESTED-TERM-MONTHS
+					PIC S9(5) COMP-3.
+	05 LNAPPSD-PURPOSE-TEXT		PIC X(40).
+	05 LNAPPSD-STATUS-FLAG		PIC X.
+		88  LNAPPSD-PENDING	VALUE "P".
+		88  LNAPPSD-APPROVED	VALUE "A".
+		88  LNAPPSD-DECLINED	VALUE "D".
+		88  LNAPPSD-FUNDED	VALUE "F".
+      *
