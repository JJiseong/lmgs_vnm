@@ -0,0 +1,16 @@
+      *
+      *  MANALRTR.cbl
+      *
+      *  Manual alert list entry.  Written by NOTESC01 when an
+      *  unsolicited notice cannot be delivered automatically -
+      *  either a TPU-IGN client (TPINFDEF.cbl) that ignores
+      *  notifications outright, or a TPU-DIP client whose delivery
+      *  retries were exhausted - so a human follows up instead of
+      *  the notice vanishing silently.
+      *
+	05 MANALRT-CLTNAME		PIC X(30).
+	05 MANALRT-MSGTEXT		PIC X(60).
+	05 MANALRT-REASON		PIC X(40).
+	05 MANALRT-DATE			PIC X(8).
+	05 MANALRT-TIME			PIC X(6).
+      *
