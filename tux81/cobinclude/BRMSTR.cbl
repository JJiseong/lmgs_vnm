@@ -0,0 +1,18 @@
+      *
+      *  BRMSTR.cbl
+      *
+      *  Branch Master file.  One row per Tuxedo machine/site,
+      *  keyed on BRM-LMID (TPBCTDEF.cbl's LMID, the same addressing
+      *  field broadcasts and BCTLOGR already carry), mapping it to a
+      *  business-level branch code/region/manager/operating hours so
+      *  reports and broadcasts can show an actual branch name instead
+      *  of a raw LMID - finance no longer has to build regional P&L
+      *  rollups by cross-referencing a paper site list.
+      *
+	05 BRM-LMID			PIC X(30).
+	05 BRM-BRANCH-CODE		PIC X(6).
+	05 BRM-REGION			PIC X(20).
+	05 BRM-MANAGER-NAME		PIC X(30).
+	05 BRM-OPEN-TIME		PIC X(4).
+	05 BRM-CLOSE-TIME		PIC X(4).
+      *
