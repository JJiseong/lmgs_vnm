@@ -0,0 +1,18 @@
+      *
+      *  ADVCRPT.cbl
+      *
+      *  Payment advice print line written by ADVCBAT1 for every open
+      *  loan, so a customer's new balance and next due date reach a
+      *  branch printer instead of the customer having to call in to
+      *  ask.
+      *
+	05 ADVC-ACCOUNT-NO		PIC X(12).
+	05 FILLER			PIC X(2) VALUE SPACES.
+	05 ADVC-CUSTOMER-NO		PIC X(12).
+	05 FILLER			PIC X(2) VALUE SPACES.
+	05 ADVC-AMOUNT-APPLIED		PIC ZZZ,ZZZ,ZZ9.99.
+	05 FILLER			PIC X(2) VALUE SPACES.
+	05 ADVC-NEW-BALANCE		PIC ZZZ,ZZZ,ZZ9.99.
+	05 FILLER			PIC X(2) VALUE SPACES.
+	05 ADVC-NEXT-DUE-DATE		PIC X(8).
+      *
