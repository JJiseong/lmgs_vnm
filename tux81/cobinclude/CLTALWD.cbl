@@ -0,0 +1,12 @@
+      *
+      *  CLTALWD.cbl
+      *
+      *  CLTALW01 service buffer.  CLTALWD-RESULT-FLAG carries back
+      *  whether the CLTNAME a client tpinit()'d with is a
+      *  provisioned, active entry on the terminal allow-list
+      *  (CLTALWR).
+      *
+	05 CLTALWD-RESULT-FLAG		PIC X.
+		88  CLTALWD-ALLOWED	VALUE "A".
+		88  CLTALWD-REJECTED	VALUE "R".
+      *
