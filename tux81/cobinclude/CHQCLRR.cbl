@@ -0,0 +1,23 @@
+      *
+      *  CHQCLRR.cbl
+      *
+      *  Cheque clearing interface record.  One row per inbound
+      *  settlement record from the national clearing house feed,
+      *  keyed on cheque number, carrying the drawee bank/amount/
+      *  clearing date plus the loan account it was presented
+      *  against and whether CHQCLR01 was able to match it to a
+      *  pending repayment-schedule installment (REPAYSCH), so
+      *  cheque repayments no longer have to be reconciled by hand
+      *  against a printed clearing-house list.
+      *
+	05 CHQCLR-CHEQUE-NO		PIC X(15).
+	05 CHQCLR-ACCOUNT-NO		PIC X(12).
+	05 CHQCLR-AMOUNT		PIC S9(11)V99 COMP-3.
+	05 CHQCLR-DRAWEE-BANK		PIC X(20).
+	05 CHQCLR-CLEARING-DATE		PIC X(8).
+	05 CHQCLR-MATCH-FLAG		PIC X.
+		88  CHQCLR-MATCHED	VALUE "M".
+		88  CHQCLR-UNMATCHED	VALUE "U".
+	05 CHQCLR-MATCHED-INSTALLMENT-NO
+					PIC 9(5).
+      *
