@@ -0,0 +1,23 @@
+      *
+      *  LNMASTD.cbl
+      *
+      *  LNMAST01 service buffer.  LNMAST-FUNCTION-CODE selects
+      *  whether the call creates, inquires, or closes a Loan Master
+      *  record (LOANMSTR); the remaining fields carry the loan
+      *  attributes in and the current record state back out.
+      *
+	05 LNMAST-FUNCTION-CODE		PIC X.
+		88  LNMAST-CREATE	VALUE "C".
+		88  LNMAST-INQUIRE	VALUE "I".
+		88  LNMAST-CLOSE	VALUE "X".
+	05 LNMAST-ACCOUNT-NO		PIC X(12).
+	05 LNMAST-CUSTOMER-NO		PIC X(12).
+	05 LNMAST-PRINCIPAL		PIC S9(11)V99 COMP-3.
+	05 LNMAST-RATE			PIC S9(3)V9(4) COMP-3.
+	05 LNMAST-TERM-MONTHS		PIC S9(5) COMP-3.
+	05 LNMAST-STATUS-FLAG		PIC X.
+		88  LNMAST-OPEN		VALUE "O".
+		88  LNMAST-CLOSED	VALUE "C".
+		88  LNMAST-WRITTEN-OFF	VALUE "W".
+	05 LNMAST-DELINQ-CODE		PIC S9(9) COMP-5.
+      *
