@@ -0,0 +1,14 @@
+      *
+      *  FMLCATR.cbl
+      *
+      *  FML-STATUS error catalog entry.  Maps each of the twenty
+      *  FML-STATUS 88-level conditions (FMLINFO.cbl - FNOTFLD,
+      *  FBADFLD, FTYPERR, FBADTBL, FBADVIEW, FVFSYNTAX, etc.) to a
+      *  short operator-facing explanation and suggested action, so
+      *  front-line staff see plain English instead of a raw numeric
+      *  code wherever a service currently just logs FML-STATUS.
+      *
+	05 FMLCAT-STATUS-CODE		PIC S9(9) COMP-5.
+	05 FMLCAT-EXPLANATION		PIC X(60).
+	05 FMLCAT-SUGGESTED-ACTION	PIC X(60).
+      *
