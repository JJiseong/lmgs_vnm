@@ -0,0 +1,18 @@
+      *
+      *  BRMSTD.cbl
+      *
+      *  BRMST01 service buffer.  BRMSTD-FUNCTION-CODE selects
+      *  whether the call creates, inquires, or updates a Branch
+      *  Master record (BRMSTR), keyed on LMID.
+      *
+	05 BRMSTD-FUNCTION-CODE	PIC X.
+		88  BRMSTD-CREATE	VALUE "C".
+		88  BRMSTD-INQUIRE	VALUE "I".
+		88  BRMSTD-UPDATE	VALUE "U".
+	05 BRMSTD-LMID			PIC X(30).
+	05 BRMSTD-BRANCH-CODE		PIC X(6).
+	05 BRMSTD-REGION		PIC X(20).
+	05 BRMSTD-MANAGER-NAME		PIC X(30).
+	05 BRMSTD-OPEN-TIME		PIC X(4).
+	05 BRMSTD-CLOSE-TIME		PIC X(4).
+      *
