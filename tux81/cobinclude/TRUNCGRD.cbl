@@ -0,0 +1,42 @@
+      *
+      *  TRUNCGRD.cbl
+      *
+      *  Oversized-buffer alert guard.  COPY this into the PROCEDURE
+      *  DIVISION of any receiving service immediately after a
+      *  TPRECV/TPGETRPLY (or initial service entry) that populated
+      *  TPTYPE-REC, to check TPTYPE-STATUS for TPTRUNCATE and log an
+      *  alert - service name, SUB-TYPE, LEN vs the buffer's actual
+      *  allocated size - when it fires.  Processing continues
+      *  afterwards; this guard alerts, it does not reject.
+      *
+      *  Requires the calling program to declare, in FILE-CONTROL:
+      *      SELECT TRUNC-ALERT-FILE ASSIGN TO "TRUNCALR"
+      *          ORGANIZATION IS SEQUENTIAL
+      *          FILE STATUS IS WS-TRUNCALR-STATUS.
+      *  in FILE SECTION:
+      *      FD  TRUNC-ALERT-FILE.
+      *      01  TRUNC-ALERT-RECORD.   COPY TRUNCALR.
+      *  and in WORKING-STORAGE:
+      *      01  WS-TRUNCALR-STATUS    PIC XX.
+      *      01  WS-NOW                PIC X(21).
+      *  plus TPSVCDEF-REC (COPY TPSVCDEF, for SERVICE-NAME), and
+      *  TPTYPE-REC (COPY TPTYPE, for SUB-TYPE/LEN/TPTYPE-STATUS)
+      *  and DATA-REC already declared as the caller's own buffer.
+      *
+	IF TPTRUNCATE
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		MOVE SERVICE-NAME TO TRUNCALR-SERVICE-NAME
+		MOVE SUB-TYPE TO TRUNCALR-SUB-TYPE
+		MOVE LEN TO TRUNCALR-LEN
+		MOVE LENGTH OF DATA-REC TO TRUNCALR-ACTUAL-SIZE
+		MOVE WS-NOW (1:8) TO TRUNCALR-DATE
+		MOVE WS-NOW (9:6) TO TRUNCALR-TIME
+		OPEN EXTEND TRUNC-ALERT-FILE
+		IF WS-TRUNCALR-STATUS NOT = "00"
+			CLOSE TRUNC-ALERT-FILE
+			OPEN OUTPUT TRUNC-ALERT-FILE
+		END-IF
+		WRITE TRUNC-ALERT-RECORD
+		CLOSE TRUNC-ALERT-FILE
+	END-IF.
+      *
