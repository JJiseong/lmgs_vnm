@@ -0,0 +1,16 @@
+      *
+      *  BCTLOGR.cbl
+      *
+      *  Branch broadcast audit record.  One entry per tpbroadcast
+      *  call, carrying the TPBCTDEF.cbl addressing fields (LMID,
+      *  USERNAME, CLTNAME) plus the message text and a timestamp, so
+      *  a disputed "we never got that notice" claim can be checked
+      *  against what was actually sent and when.
+      *
+	05 BCTLOG-LMID			PIC X(30).
+	05 BCTLOG-USERNAME		PIC X(30).
+	05 BCTLOG-CLTNAME		PIC X(30).
+	05 BCTLOG-MSGTEXT		PIC X(60).
+	05 BCTLOG-DATE			PIC X(8).
+	05 BCTLOG-TIME			PIC X(6).
+      *
