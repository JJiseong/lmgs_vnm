@@ -0,0 +1,22 @@
+      *
+      *  SESSLOGR.cbl
+      *
+      *  Client session audit record.  Written once per tpinit() by
+      *  SESSAUD1, carrying USRNAME/CLTNAME/GRPNAME and DATALEN
+      *  (TPINFDEF.cbl) plus ACCESS-FLAG/CONTEXTS-FLAG and a
+      *  timestamp.  PASSWD is deliberately never carried into this
+      *  record.
+      *
+	05 SESSLOG-USRNAME		PIC X(30).
+	05 SESSLOG-CLTNAME		PIC X(30).
+	05 SESSLOG-GRPNAME		PIC X(30).
+	05 SESSLOG-DATALEN		PIC S9(9) COMP-5.
+	05 SESSLOG-ACCESS-FLAG		PIC S9(9) COMP-5.
+		88 SESSLOG-TPSA-FASTPATH	VALUE 1.
+		88 SESSLOG-TPSA-PROTECTED	VALUE 2.
+	05 SESSLOG-CONTEXTS-FLAG	PIC S9(9) COMP-5.
+		88 SESSLOG-SINGLE-CONTEXT	VALUE 0.
+		88 SESSLOG-MULTI-CONTEXTS	VALUE 1.
+	05 SESSLOG-DATE			PIC X(8).
+	05 SESSLOG-TIME			PIC X(6).
+      *
