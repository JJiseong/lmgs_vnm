@@ -0,0 +1,27 @@
+      *
+      *  COLLATD.cbl
+      *
+      *  COLLAT01 service buffer.  COLLAT-FUNCTION-CODE selects
+      *  whether the call attaches a new collateral item against a
+      *  loan, releases one, or inquires one, against the Collateral
+      *  Register (COLLATR); the remaining fields carry the
+      *  collateral attributes in and the current record state back
+      *  out.
+      *
+	05 COLLATD-FUNCTION-CODE	PIC X.
+		88  COLLATD-ATTACH	VALUE "A".
+		88  COLLATD-RELEASE	VALUE "R".
+		88  COLLATD-INQUIRE	VALUE "I".
+	05 COLLATD-COLLATERAL-ID	PIC X(12).
+	05 COLLATD-ACCOUNT-NO		PIC X(12).
+	05 COLLATD-TYPE			PIC X(15).
+	05 COLLATD-APPRAISED-VALUE	PIC S9(11)V99 COMP-3.
+	05 COLLATD-APPRAISAL-DATE	PIC X(8).
+	05 COLLATD-LIEN-STATUS		PIC X.
+		88  COLLATD-LIEN-PENDING
+					VALUE "E".
+		88  COLLATD-LIEN-PERFECTED
+					VALUE "P".
+		88  COLLATD-LIEN-RELEASED
+					VALUE "R".
+      *
