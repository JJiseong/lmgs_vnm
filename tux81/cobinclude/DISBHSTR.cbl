@@ -0,0 +1,15 @@
+      *
+      *  DISBHSTR.cbl
+      *
+      *  Disbursement History record.  One row per loan account,
+      *  keyed on DISBH-ACCOUNT-NO, recording the amount and
+      *  date/time of that account's most recent disbursement
+      *  posting, so LNPOST01 can detect a same-amount disbursement
+      *  re-posted within 24 hours of the prior one and reject the
+      *  retry instead of double-funding it.
+      *
+	05 DISBH-ACCOUNT-NO		PIC X(12).
+	05 DISBH-LAST-AMOUNT		PIC S9(11)V99 COMP-3.
+	05 DISBH-LAST-DATE		PIC X(8).
+	05 DISBH-LAST-TIME		PIC X(6).
+      *
