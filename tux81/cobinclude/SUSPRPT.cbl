@@ -0,0 +1,19 @@
+      *
+      *  SUSPRPT.cbl
+      *
+      *  Daily suspense-clearing report detail line written by
+      *  SUSPBAT1 for every open (uncleared) Error Suspense record
+      *  (SUSPNSR), so failed postings can be investigated and
+      *  re-driven instead of being discovered only when a customer
+      *  complains.
+      *
+	05 SUSP-SERVICE-NAME		PIC X(15).
+	05 FILLER			PIC X(2) VALUE SPACES.
+	05 SUSP-TP-STATUS		PIC ----------9.
+	05 FILLER			PIC X(2) VALUE SPACES.
+	05 SUSP-APPL-CODE		PIC ----------9.
+	05 FILLER			PIC X(2) VALUE SPACES.
+	05 SUSP-DATE			PIC X(8).
+	05 FILLER			PIC X(2) VALUE SPACES.
+	05 SUSP-TIME			PIC X(6).
+      *
