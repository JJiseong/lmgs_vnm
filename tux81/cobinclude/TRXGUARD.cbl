@@ -0,0 +1,26 @@
+      *
+      *  TRXGUARD.cbl
+      *
+      *  Nested-write guard.  COPY this into the PROCEDURE DIVISION of
+      *  any posting-style service, immediately after entry, before
+      *  any update is attempted.  Consults TPTRXLEV-FLAG
+      *  (TPTRXLEV.cbl) and rejects the call with APPL-CODE 9004
+      *  ("nested transaction rejected") if the caller is already
+      *  inside an open transaction, instead of letting a retried
+      *  client call double-post on top of it.
+      *
+      *  Requires the calling program to declare, in WORKING-STORAGE:
+      *      01  TPTRXLEV-REC.
+      *          COPY TPTRXLEV.
+      *
+	CALL "TPGETLEV" USING TPTRXLEV-REC
+	IF TP-IN-TRAN
+		MOVE 9004 TO APPL-CODE
+		SET TPFAIL TO TRUE
+		CALL "TPRETURN" USING TPSVCRET-REC
+			TPTYPE-REC
+			DATA-REC
+			TPSTATUS-REC
+		EXIT PROGRAM
+	END-IF.
+      *
