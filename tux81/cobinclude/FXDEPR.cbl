@@ -0,0 +1,25 @@
+      *
+      *  FXDEPR.cbl
+      *
+      *  Fixed Deposit file.  One row per deposit booked against a
+      *  customer (CUSTMSTR), keyed on deposit number,
+      *  carrying the principal/rate/tenor and the rollover
+      *  instruction FXDEPBAT1 acts on at maturity, replacing the
+      *  branch spreadsheet that let several deposits sit unprocessed
+      *  past maturity with no interest accruing.
+      *
+	05 FXDEP-DEPOSIT-NO		PIC X(12).
+	05 FXDEP-CUSTOMER-NO		PIC X(12).
+	05 FXDEP-PRINCIPAL-AMT		PIC S9(11)V99 COMP-3.
+	05 FXDEP-INTEREST-RATE		PIC S9(3)V9999 COMP-3.
+	05 FXDEP-TENOR-MONTHS		PIC S9(5) COMP-3.
+	05 FXDEP-OPEN-DATE		PIC X(8).
+	05 FXDEP-MATURITY-DATE		PIC X(8).
+	05 FXDEP-ROLLOVER-INSTR	PIC X.
+		88  FXDEP-ROLLOVER	VALUE "R".
+		88  FXDEP-PAYOUT	VALUE "P".
+		88  FXDEP-TRANSFER	VALUE "T".
+	05 FXDEP-STATUS-FLAG		PIC X.
+		88  FXDEP-ACTIVE	VALUE "A".
+		88  FXDEP-CLOSED	VALUE "C".
+      *
