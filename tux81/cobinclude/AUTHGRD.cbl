@@ -0,0 +1,57 @@
+      *
+      *  AUTHGRD.cbl
+      *
+      *  Three-tier authorization guard.  COPY this into the
+      *  PROCEDURE DIVISION of a high-risk service (loan write-off,
+      *  limit override) immediately before the risky update.  Calls
+      *  TPGETAUTH to fill in AUTH-FLAG for the caller's session; only
+      *  AUTH-FLAG = TPAPPAUTH (TPAUTDEF.cbl) triggers a further
+      *  grade check; TPNOAUTH/TPSYSAUTH are trusted as-is because
+      *  Tuxedo itself already gated them.
+      *
+      *  Requires the calling program to declare, in WORKING-STORAGE:
+      *      01  TPAUTDEF-REC.         COPY TPAUTDEF.
+      *          (this fragment calls TPGETAUTH to populate it)
+      *      01  WS-REQUIRED-OP        PIC X(8).
+      *          (set to "WRITEOFF" or "LIMITOVR" before this COPY)
+      *      01  WS-AUTHG-REJ     PIC X VALUE "N".
+      *  and in FILE SECTION, USR-ENTL-FILE keyed on USRENTL-USRNAME,
+      *  with USRENTL-RECORD. COPY USRENTLR. (this fragment opens and
+      *  closes USR-ENTL-FILE itself, so the call disappears as a
+      *  single unit whichever way it ends - it must not already be
+      *  open when this is COPYed in), plus TPINFDEF-REC.
+      *  COPY TPINFDEF. carrying the caller's USRNAME.
+      *
+	CALL "TPGETINFO" USING TPINFDEF-REC
+	CALL "TPGETAUTH" USING TPAUTDEF-REC
+	MOVE "N" TO WS-AUTHG-REJ
+	OPEN INPUT USR-ENTL-FILE
+	IF TPAPPAUTH
+		MOVE USRNAME TO USRENTL-USRNAME
+		READ USR-ENTL-FILE
+			INVALID KEY MOVE "Y" TO WS-AUTHG-REJ
+		END-READ
+		IF WS-AUTHG-REJ = "N"
+			EVALUATE WS-REQUIRED-OP
+				WHEN "WRITEOFF"
+					IF NOT USRENTL-WRITEOFF-OK
+						MOVE "Y" TO WS-AUTHG-REJ
+					END-IF
+				WHEN "LIMITOVR"
+					IF NOT USRENTL-LIMIT-OVR-OK
+						MOVE "Y" TO WS-AUTHG-REJ
+					END-IF
+			END-EVALUATE
+		END-IF
+	END-IF
+	CLOSE USR-ENTL-FILE
+	IF WS-AUTHG-REJ = "Y"
+		MOVE 9007 TO APPL-CODE
+		SET TPFAIL TO TRUE
+		CALL "TPRETURN" USING TPSVCRET-REC
+			TPTYPE-REC
+			DATA-REC
+			TPSTATUS-REC
+		EXIT PROGRAM
+	END-IF.
+      *
