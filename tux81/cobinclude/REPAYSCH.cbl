@@ -0,0 +1,19 @@
+      *
+      *  REPAYSCH.cbl
+      *
+      *  Repayment schedule record.  One row per installment, keyed
+      *  on loan number plus installment sequence, carrying the
+      *  principal/interest split and running balance generated by
+      *  AMRTBAT1 - the system of record for repayment schedules,
+      *  replacing the ad hoc spreadsheets that kept causing schedule
+      *  disputes with customers.
+      *
+	05 REPAY-KEY.
+		10  REPAY-ACCOUNT-NO	PIC X(12).
+		10  REPAY-INSTALLMENT-NO
+					PIC 9(5).
+	05 REPAY-DUE-DATE		PIC X(8).
+	05 REPAY-PRINCIPAL-AMT		PIC S9(11)V99 COMP-3.
+	05 REPAY-INTEREST-AMT		PIC S9(11)V99 COMP-3.
+	05 REPAY-RUNNING-BALANCE	PIC S9(11)V99 COMP-3.
+      *
