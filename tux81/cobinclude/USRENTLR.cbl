@@ -0,0 +1,15 @@
+      *
+      *  USRENTLR.cbl
+      *
+      *  User entitlement record, keyed on USRNAME (TPINFDEF.cbl).
+      *  Carries the loan-officer grade plus per-high-risk-operation
+      *  entitlement flags checked by AUTHGRD.cbl whenever a service
+      *  sees AUTH-FLAG = TPAPPAUTH (TPAUTDEF.cbl).
+      *
+	05 USRENTL-USRNAME		PIC X(30).
+	05 USRENTL-OFFICER-GRADE	PIC X(10).
+	05 USRENTL-CAN-WRITEOFF		PIC X.
+		88 USRENTL-WRITEOFF-OK	VALUE "Y".
+	05 USRENTL-CAN-LIMIT-OVERRIDE	PIC X.
+		88 USRENTL-LIMIT-OVR-OK	VALUE "Y".
+      *
