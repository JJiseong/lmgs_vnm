@@ -0,0 +1,23 @@
+      *
+      *  CHQCLRD.cbl
+      *
+      *  CHQCLR01 service buffer.  CHQCLRD-FUNCTION-CODE selects
+      *  whether the call intakes a new clearing-house settlement
+      *  record or inquires one already on file; the remaining
+      *  fields carry the cheque attributes in and the matched
+      *  status back out.
+      *
+	05 CHQCLRD-FUNCTION-CODE	PIC X.
+		88  CHQCLRD-INTAKE	VALUE "I".
+		88  CHQCLRD-INQUIRE	VALUE "Q".
+	05 CHQCLRD-CHEQUE-NO		PIC X(15).
+	05 CHQCLRD-ACCOUNT-NO		PIC X(12).
+	05 CHQCLRD-AMOUNT		PIC S9(11)V99 COMP-3.
+	05 CHQCLRD-DRAWEE-BANK		PIC X(20).
+	05 CHQCLRD-CLEARING-DATE	PIC X(8).
+	05 CHQCLRD-MATCH-FLAG		PIC X.
+		88  CHQCLRD-MATCHED	VALUE "M".
+		88  CHQCLRD-UNMATCHED	VALUE "U".
+	05 CHQCLRD-MATCHED-INSTALLMENT-NO
+					PIC 9(5).
+      *
