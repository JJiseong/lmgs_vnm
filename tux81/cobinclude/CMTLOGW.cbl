@@ -0,0 +1,44 @@
+      *
+      *  CMTLOGW.cbl
+      *
+      *  Commit-call log writer.  COPY this immediately after a
+      *  service's own CALL "TPCOMMIT"/CALL "TPABORT", once CMT-FLAG
+      *  (TPCMTDEF.cbl) and TP-STATUS (TPSTATUS.cbl) reflect the
+      *  outcome, to record a CMTLOGR.cbl row that CMTRECN1.cbl later
+      *  reconciles for TPEHAZARD/TPEHEURISTIC exposure.
+      *
+      *  Requires the calling program to declare, in FILE-CONTROL:
+      *      SELECT CMT-LOG-FILE ASSIGN TO "CMTLOG"
+      *          ORGANIZATION IS SEQUENTIAL
+      *          FILE STATUS IS WS-CMTLOG-STATUS.
+      *  in FILE SECTION:
+      *      FD  CMT-LOG-FILE.
+      *      01  CMT-LOG-RECORD.         COPY CMTLOGR.
+      *  and in WORKING-STORAGE:
+      *      01  WS-CMTLOG-STATUS        PIC XX.
+      *      01  WS-NOW                  PIC X(21).
+      *  plus the caller's own TPTRXDEF-REC/TPCMTDEF-REC/TPSTATUS-REC.
+      *
+      *  TRANID (1) is the first of the six OCCURS TPTRXDEF.cbl words
+      *  making up the distributed XID - the same leading-word
+      *  convention TRXGUARD.cbl relies on to detect an in-progress
+      *  transaction.
+      *
+      *  No service in this system issues CALL "TPCOMMIT"/"TPABORT"
+      *  directly today, so nothing COPYs this fragment yet - it
+      *  waits to be adopted by the first service that does.
+      *
+	MOVE FUNCTION CURRENT-DATE TO WS-NOW
+	MOVE TRANID (1) TO CMTLOG-TRANID
+	MOVE CMT-FLAG TO CMTLOG-CMT-FLAG
+	MOVE TP-STATUS TO CMTLOG-TP-STATUS
+	MOVE WS-NOW (1:8) TO CMTLOG-DATE
+	MOVE WS-NOW (9:6) TO CMTLOG-TIME
+	OPEN EXTEND CMT-LOG-FILE
+	IF WS-CMTLOG-STATUS NOT = "00"
+		CLOSE CMT-LOG-FILE
+		OPEN OUTPUT CMT-LOG-FILE
+	END-IF
+	WRITE CMT-LOG-RECORD
+	CLOSE CMT-LOG-FILE.
+      *
