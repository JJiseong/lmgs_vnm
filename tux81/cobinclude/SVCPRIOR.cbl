@@ -0,0 +1,20 @@
+      *
+      *  SVCPRIOR.cbl
+      *
+      *  Per-service batch dispatch priority record.  Keyed on
+      *  SERVICE-NAME.  PRIO-VALUE/PRIO-FLAG carry the same semantics
+      *  as TPPRIDEF.cbl's PRIORITY/PRIO-FLAG fields (Tuxedo's
+      *  tpsprio() call takes exactly this shape), maintained here so
+      *  operations can boost or throttle a service's dispatch
+      *  priority without a code change.  PRIO-VALUE is spelled
+      *  differently from TPPRIDEF's PRIORITY because PRIORITY is a
+      *  reserved word under -std=ibm on our compiler and cannot be
+      *  used as a data-name; PRIO-FLAG and its 88-levels are copied
+      *  verbatim since that name is not reserved.
+      *
+	05 PRIO-SERVICE-NAME		PIC X(15).
+	05 PRIO-VALUE			PIC S9(9) COMP-5.
+	05 PRIO-FLAG			PIC S9(9) COMP-5.
+		88 TPABSOLUTE		VALUE 0.
+		88 TPRELATIVE		VALUE 1.
+      *
