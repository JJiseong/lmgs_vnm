@@ -0,0 +1,16 @@
+      *
+      *  TRUNCALR.cbl
+      *
+      *  Oversized-buffer alert record.  Written by TRUNCGRD whenever
+      *  a received buffer was cut down to LEN (TPTYPE-STATUS
+      *  TPTRUNCATE, TPTYPE.cbl), so a silently truncated buffer
+      *  points straight at the real cause instead of producing
+      *  confusing downstream field errors.
+      *
+	05 TRUNCALR-SERVICE-NAME	PIC X(15).
+	05 TRUNCALR-SUB-TYPE		PIC X(16).
+	05 TRUNCALR-LEN			PIC S9(9) COMP-5.
+	05 TRUNCALR-ACTUAL-SIZE		PIC S9(9) COMP-5.
+	05 TRUNCALR-DATE		PIC X(8).
+	05 TRUNCALR-TIME		PIC X(6).
+      *
