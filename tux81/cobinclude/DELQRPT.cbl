@@ -0,0 +1,17 @@
+      *
+      *  DELQRPT.cbl
+      *
+      *  Delinquency report detail line written by DELQBAT1 for every
+      *  open loan reclassified that run, so the collections desk has
+      *  a daily bucket list instead of a once-a-month manual pass.
+      *
+	05 DELQ-ACCOUNT-NO		PIC X(12).
+	05 FILLER			PIC X(2) VALUE SPACES.
+	05 DELQ-CUSTOMER-NO		PIC X(12).
+	05 FILLER			PIC X(2) VALUE SPACES.
+	05 DELQ-OLDEST-DUE-DATE		PIC X(8).
+	05 FILLER			PIC X(2) VALUE SPACES.
+	05 DELQ-DAYS-PAST-DUE		PIC ----9.
+	05 FILLER			PIC X(2) VALUE SPACES.
+	05 DELQ-BUCKET			PIC X(10).
+      *
