@@ -0,0 +1,21 @@
+      *
+      *  USRSECD.cbl
+      *
+      *  USRSEC01 service buffer.  USRSECD-FUNCTION-CODE selects
+      *  whether the call checks a just-authenticated login against
+      *  the User Security Master (USRSECR) for expiry/lock, records
+      *  a failed login attempt, or administratively unlocks an
+      *  account; USRSECD-RESULT-FLAG and USRSECD-FAILED-LOGIN-COUNT
+      *  carry the outcome back.
+      *
+	05 USRSECD-FUNCTION-CODE	PIC X.
+		88  USRSECD-CHECK	VALUE "C".
+		88  USRSECD-FAIL	VALUE "F".
+		88  USRSECD-UNLOCK	VALUE "U".
+	05 USRSECD-RESULT-FLAG		PIC X.
+		88  USRSECD-OK		VALUE "O".
+		88  USRSECD-EXPIRED	VALUE "E".
+		88  USRSECD-LOCKED	VALUE "L".
+		88  USRSECD-UNKNOWN	VALUE "N".
+	05 USRSECD-FAILED-LOGIN-COUNT	PIC S9(4) COMP-5.
+      *
