@@ -0,0 +1,14 @@
+      *
+      *  CLIENTMR.cbl
+      *
+      *  Branch/terminal mapping record.  Keyed on the first CLIENTID
+      *  element (TPSVCDEF.cbl CLIENTID OCCURS 4 TIMES), carrying the
+      *  physical branch code and teller ID that CLIENTID was issued
+      *  to, so a disputed transaction in the journal can be traced
+      *  back to a physical terminal without digging through raw
+      *  Tuxedo ULOG dumps.
+      *
+	05 CLIENTM-CLIENTID		PIC S9(9) COMP-5.
+	05 CLIENTM-BRANCH-CODE		PIC X(6).
+	05 CLIENTM-TELLER-ID		PIC X(10).
+      *
