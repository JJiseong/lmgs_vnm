@@ -0,0 +1,44 @@
+      *
+      *  SUSPENSE.cbl
+      *
+      *  Error-suspense writer.  COPY this into a dedicated paragraph
+      *  (e.g. "8000-WRITE-SUSPENSE. COPY SUSPENSE.") and PERFORM it
+      *  immediately before a posting service returns TPFAIL, so the
+      *  rejected transaction is captured to the Error Suspense file
+      *  (SUSPNSR.cbl) instead of simply vanishing from the operator's
+      *  screen.  APPL-CODE and TP-STATUS must already be set; the
+      *  caller's DATA-REC is copied into SUSPNS-INPUT-BUFFER as-is
+      *  (truncated if larger than SUSPNS-INPUT-BUFFER).
+      *
+      *  Requires the calling program to declare, in FILE-CONTROL:
+      *      SELECT SUSPENSE-FILE ASSIGN TO "SUSPNSR"
+      *          ORGANIZATION IS SEQUENTIAL
+      *          FILE STATUS IS WS-SUSPNS-STATUS.
+      *  in FILE SECTION:
+      *      FD  SUSPENSE-FILE.
+      *      01  SUSPENSE-RECORD.       COPY SUSPNSR.
+      *  and in WORKING-STORAGE:
+      *      01  WS-SUSPNS-STATUS       PIC XX.
+      *      01  WS-NOW                 PIC X(21).
+      *
+      *  SUSPNS-TRANID is zero-filled here, the same documented gap
+      *  as SVCRETLG's SVCLOG-TRANID, pending a real commit-sequence
+      *  TRANID being threaded into the calling service.
+      *
+	MOVE FUNCTION CURRENT-DATE TO WS-NOW
+	MOVE SERVICE-NAME TO SUSPNS-SERVICE-NAME
+	MOVE DATA-REC TO SUSPNS-INPUT-BUFFER
+	MOVE TP-STATUS TO SUSPNS-TP-STATUS
+	MOVE APPL-CODE TO SUSPNS-APPL-CODE
+	MOVE ZERO TO SUSPNS-TRANID
+	SET SUSPNS-OPEN TO TRUE
+	MOVE WS-NOW (1:8) TO SUSPNS-DATE
+	MOVE WS-NOW (9:6) TO SUSPNS-TIME
+	OPEN EXTEND SUSPENSE-FILE
+	IF WS-SUSPNS-STATUS NOT = "00"
+		CLOSE SUSPENSE-FILE
+		OPEN OUTPUT SUSPENSE-FILE
+	END-IF
+	WRITE SUSPENSE-RECORD
+	CLOSE SUSPENSE-FILE.
+      *
