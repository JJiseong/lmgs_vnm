@@ -0,0 +1,23 @@
+      *
+      *  APPLCODR.cbl
+      *
+      *  Business return-code dictionary record.  Keyed on the
+      *  application-defined APPL-CODE returned on TPSVCRET-REC
+      *  (see TPSVCRET.cbl) so the help desk can translate a failed
+      *  transaction's code into a business reason.
+      *
+      *  Each rejection condition in every service, not just each
+      *  service, gets its own APPL-CODE value - two services (or two
+      *  paragraphs of the same service) rejecting for unrelated
+      *  reasons must never share a number, or a caller reading
+      *  APPL-CODE alone cannot tell which condition actually failed.
+      *  Before assigning a new code, grep tux81/src and
+      *  tux81/cobinclude for "TO APPL-CODE" to find the next unused
+      *  value and seed a matching row here with the business
+      *  reason/suggested action.
+      *  Current allocation tops out at 9048 as of this writing.
+      *
+	05 DICT-APPL-CODE		PIC S9(9) COMP-5.
+	05 DICT-BUSINESS-REASON	PIC X(60).
+	05 DICT-SUGGESTED-ACTION	PIC X(60).
+      *
