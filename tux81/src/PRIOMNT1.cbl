@@ -0,0 +1,84 @@
+      *
+      *  PRIOMNT1.cbl
+      *
+      *  Operations maintenance screen for per-service batch dispatch
+      *  priority (TPPRIDEF.cbl PRIORITY/PRIO-FLAG, held here as
+      *  SVCPRIOR's PRIO-VALUE/PRIO-FLAG).  Lets operations set
+      *  TPABSOLUTE priorities per SERVICE-NAME - e.g. boosting
+      *  end-of-day interest accrual above ad-hoc inquiry traffic so
+      *  daytime online services don't starve the batch window.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. PRIOMNT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SVC-PRIOR-FILE ASSIGN TO "SVCPRIOR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS PRIO-SERVICE-NAME
+			FILE STATUS IS WS-PRIOR-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SVC-PRIOR-FILE.
+	01  SVC-PRIOR-RECORD.
+		COPY SVCPRIOR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-PRIOR-STATUS		PIC XX.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-MSG			PIC X(20).
+      *
+	SCREEN SECTION.
+	01  PRIO-MAINT-SCREEN.
+		05  BLANK SCREEN.
+		05  LINE 1  COLUMN 1
+			VALUE "SERVICE PRIORITY MAINTENANCE".
+		05  LINE 3  COLUMN 1  VALUE "SERVICE NAME : ".
+		05  LINE 3  COLUMN 20
+			PIC X(15) USING PRIO-SERVICE-NAME.
+		05  LINE 4  COLUMN 1  VALUE "PRIORITY     : ".
+		05  LINE 4  COLUMN 20
+			PIC ----9 USING PRIO-VALUE.
+		05  LINE 5  COLUMN 1
+			VALUE "PRIO-FLAG (0=ABS 1=REL): ".
+		05  LINE 5  COLUMN 30
+			PIC 9 USING PRIO-FLAG.
+		05  LINE 7  COLUMN 1  VALUE "QUIT (X) : ".
+		05  LINE 7  COLUMN 15
+			PIC X USING WS-DONE-FLAG.
+		05  LINE 9  COLUMN 1
+			PIC X(20) FROM WS-MSG.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O SVC-PRIOR-FILE
+		PERFORM UNTIL WS-DONE
+			MOVE SPACES TO WS-MSG
+			DISPLAY PRIO-MAINT-SCREEN
+			ACCEPT PRIO-MAINT-SCREEN
+			IF NOT WS-DONE
+				PERFORM 1000-SAVE-PRIORITY
+			END-IF
+		END-PERFORM
+		CLOSE SVC-PRIOR-FILE
+		STOP RUN.
+      *
+	1000-SAVE-PRIORITY.
+		IF PRIO-FLAG = 1
+			SET TPRELATIVE TO TRUE
+		ELSE
+			SET TPABSOLUTE TO TRUE
+		END-IF
+		READ SVC-PRIOR-FILE
+			INVALID KEY
+				WRITE SVC-PRIOR-RECORD
+				MOVE "ADDED" TO WS-MSG
+			NOT INVALID KEY
+				REWRITE SVC-PRIOR-RECORD
+				MOVE "UPDATED" TO WS-MSG
+		END-READ.
+      *
