@@ -0,0 +1,94 @@
+      *
+      *  APCDRPT1.cbl
+      *
+      *  Translates APPL-CODE values seen on completed service calls
+      *  (SVCLOGR) into their maintained business reason, using the
+      *  APPL-CODE dictionary file (APPLCODR).  Lets the help desk
+      *  explain a failed transaction without paging a developer.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. APCDRPT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SVC-LOG-FILE ASSIGN TO "SVCLOG"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-SVCLOG-STATUS.
+		SELECT APPL-CODE-FILE ASSIGN TO "APPLCODE"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS DICT-APPL-CODE
+			FILE STATUS IS WS-DICT-STATUS.
+		SELECT RPT-FILE ASSIGN TO "APCDRPT1.OUT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-RPT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SVC-LOG-FILE.
+	01  SVC-LOG-RECORD.
+		COPY SVCLOGR.
+	FD  APPL-CODE-FILE.
+	01  APPL-CODE-RECORD.
+		COPY APPLCODR.
+	FD  RPT-FILE.
+	01  RPT-LINE			PIC X(100).
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-SVCLOG-STATUS		PIC XX.
+	01  WS-DICT-STATUS		PIC XX.
+		88  WS-DICT-FOUND	VALUE "00".
+	01  WS-RPT-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+	01  WS-DETAIL-LINE.
+		05  DL-SERVICE-NAME	PIC X(15).
+		05  FILLER		PIC X(2) VALUE SPACES.
+		05  DL-APPL-CODE	PIC ----9.
+		05  FILLER		PIC X(2) VALUE SPACES.
+		05  DL-REASON		PIC X(60).
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN INPUT SVC-LOG-FILE
+		OPEN INPUT APPL-CODE-FILE
+		OPEN OUTPUT RPT-FILE
+		MOVE "APPL-CODE BUSINESS REASON REPORT" TO RPT-LINE
+		WRITE RPT-LINE
+		PERFORM 1000-READ-SVCLOG
+		PERFORM 2000-PROCESS-LOG UNTIL WS-EOF
+		CLOSE SVC-LOG-FILE
+		CLOSE APPL-CODE-FILE
+		CLOSE RPT-FILE
+		STOP RUN.
+      *
+	1000-READ-SVCLOG.
+		READ SVC-LOG-FILE
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2000-PROCESS-LOG.
+		IF SVCLOG-APPL-CODE NOT = 0
+			PERFORM 2100-LOOKUP-AND-WRITE
+		END-IF
+		PERFORM 1000-READ-SVCLOG.
+      *
+	2100-LOOKUP-AND-WRITE.
+		MOVE SVCLOG-APPL-CODE TO DICT-APPL-CODE
+		READ APPL-CODE-FILE
+			INVALID KEY
+				MOVE "*** NOT IN DICTIONARY ***"
+					TO DICT-BUSINESS-REASON
+			NOT INVALID KEY
+				CONTINUE
+		END-READ
+		MOVE SVCLOG-SERVICE-NAME TO DL-SERVICE-NAME
+		MOVE SVCLOG-APPL-CODE TO DL-APPL-CODE
+		MOVE DICT-BUSINESS-REASON TO DL-REASON
+		MOVE WS-DETAIL-LINE TO RPT-LINE
+		WRITE RPT-LINE.
+      *
