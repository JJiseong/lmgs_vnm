@@ -0,0 +1,98 @@
+      *
+      *  FXDEPMT1.cbl
+      *
+      *  Branch maintenance screen for the Fixed Deposit file
+      *  (FXDEPR, keyed on deposit number), mirroring CUSTMNT1.cbl's
+      *  screen pattern.  Lets branch staff book a fixed deposit
+      *  against a customer and set its rollover instruction at
+      *  account-opening time, so FXDEPBAT1 has an instruction to act
+      *  on at maturity instead of the branch having to be chased for
+      *  one.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. FXDEPMT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT FX-DEPOSIT-FILE ASSIGN TO "FXDEPR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS FXDEP-DEPOSIT-NO
+			FILE STATUS IS WS-FXDEP-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  FX-DEPOSIT-FILE.
+	01  FX-DEPOSIT-RECORD.
+		COPY FXDEPR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-FXDEP-STATUS		PIC XX.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-MSG			PIC X(20).
+      *
+	SCREEN SECTION.
+	01  FX-DEPOSIT-MAINT-SCREEN.
+		05  BLANK SCREEN.
+		05  LINE 1  COLUMN 1
+			VALUE "FIXED DEPOSIT MAINTENANCE".
+		05  LINE 3  COLUMN 1  VALUE "DEPOSIT NO     : ".
+		05  LINE 3  COLUMN 20
+			PIC X(12) USING FXDEP-DEPOSIT-NO.
+		05  LINE 4  COLUMN 1  VALUE "CUSTOMER NO    : ".
+		05  LINE 4  COLUMN 20
+			PIC X(12) USING FXDEP-CUSTOMER-NO.
+		05  LINE 5  COLUMN 1  VALUE "PRINCIPAL      : ".
+		05  LINE 5  COLUMN 20
+			PIC Z(9)9.99 USING FXDEP-PRINCIPAL-AMT.
+		05  LINE 6  COLUMN 1  VALUE "INTEREST RATE  : ".
+		05  LINE 6  COLUMN 20
+			PIC ZZ9.9999 USING FXDEP-INTEREST-RATE.
+		05  LINE 7  COLUMN 1  VALUE "TENOR (MONTHS) : ".
+		05  LINE 7  COLUMN 20
+			PIC ZZZZ9 USING FXDEP-TENOR-MONTHS.
+		05  LINE 8  COLUMN 1  VALUE "OPEN DATE      : ".
+		05  LINE 8  COLUMN 20
+			PIC X(8) USING FXDEP-OPEN-DATE.
+		05  LINE 9  COLUMN 1  VALUE "MATURITY DATE  : ".
+		05  LINE 9  COLUMN 20
+			PIC X(8) USING FXDEP-MATURITY-DATE.
+		05  LINE 10 COLUMN 1  VALUE "ROLLOVER (R/P/T): ".
+		05  LINE 10 COLUMN 20
+			PIC X USING FXDEP-ROLLOVER-INSTR.
+		05  LINE 11 COLUMN 1  VALUE "STATUS (A/C)   : ".
+		05  LINE 11 COLUMN 20
+			PIC X USING FXDEP-STATUS-FLAG.
+		05  LINE 12 COLUMN 1  VALUE "QUIT (X) : ".
+		05  LINE 12 COLUMN 15
+			PIC X USING WS-DONE-FLAG.
+		05  LINE 14 COLUMN 1
+			PIC X(20) FROM WS-MSG.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O FX-DEPOSIT-FILE
+		PERFORM UNTIL WS-DONE
+			MOVE SPACES TO WS-MSG
+			DISPLAY FX-DEPOSIT-MAINT-SCREEN
+			ACCEPT FX-DEPOSIT-MAINT-SCREEN
+			IF NOT WS-DONE
+				PERFORM 1000-SAVE-DEPOSIT
+			END-IF
+		END-PERFORM
+		CLOSE FX-DEPOSIT-FILE
+		STOP RUN.
+      *
+	1000-SAVE-DEPOSIT.
+		READ FX-DEPOSIT-FILE
+			INVALID KEY
+				SET FXDEP-ACTIVE TO TRUE
+				WRITE FX-DEPOSIT-RECORD
+				MOVE "ADDED" TO WS-MSG
+			NOT INVALID KEY
+				MOVE "UPDATED" TO WS-MSG
+				REWRITE FX-DEPOSIT-RECORD
+		END-READ.
+      *
