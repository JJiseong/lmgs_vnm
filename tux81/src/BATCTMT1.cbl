@@ -0,0 +1,88 @@
+      *
+      *  BATCTMT1.cbl
+      *
+      *  Operations maintenance screen for the Batch Control file
+      *  (BATCTLR, keyed on job name).  Lets the operations team
+      *  define each job's predecessors up front and, after reviewing
+      *  a completed run's output, flip BATCTL-SIGNOFF-FLAG so
+      *  BATCTLCK.cbl will let dependent jobs start - making the
+      *  sign-off step mandatory instead of optional tribal
+      *  knowledge.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. BATCTMT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT BATCH-CONTROL-FILE ASSIGN TO "BATCTLR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS BATCTL-JOB-NAME
+			FILE STATUS IS WS-BATCTL-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  BATCH-CONTROL-FILE.
+	01  BATCH-CONTROL-RECORD.
+		COPY BATCTLR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-BATCTL-STATUS		PIC XX.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-MSG			PIC X(20).
+      *
+	SCREEN SECTION.
+	01  BATCTL-MAINT-SCREEN.
+		05  BLANK SCREEN.
+		05  LINE 1  COLUMN 1
+			VALUE "BATCH CONTROL MAINTENANCE".
+		05  LINE 3  COLUMN 1  VALUE "JOB NAME       : ".
+		05  LINE 3  COLUMN 20
+			PIC X(9) USING BATCTL-JOB-NAME.
+		05  LINE 4  COLUMN 1  VALUE "PREDECESSOR 1  : ".
+		05  LINE 4  COLUMN 20
+			PIC X(9) USING BATCTL-PREDECESSOR-1.
+		05  LINE 5  COLUMN 1  VALUE "PREDECESSOR 2  : ".
+		05  LINE 5  COLUMN 20
+			PIC X(9) USING BATCTL-PREDECESSOR-2.
+		05  LINE 6  COLUMN 1  VALUE "PREDECESSOR 3  : ".
+		05  LINE 6  COLUMN 20
+			PIC X(9) USING BATCTL-PREDECESSOR-3.
+		05  LINE 7  COLUMN 1  VALUE "SIGNED OFF (Y/N): ".
+		05  LINE 7  COLUMN 20
+			PIC X USING BATCTL-SIGNOFF-FLAG.
+		05  LINE 8  COLUMN 1  VALUE "SIGNOFF USRNAME : ".
+		05  LINE 8  COLUMN 20
+			PIC X(30) USING BATCTL-SIGNOFF-USRNAME.
+		05  LINE 10  COLUMN 1  VALUE "QUIT (X) : ".
+		05  LINE 10  COLUMN 15
+			PIC X USING WS-DONE-FLAG.
+		05  LINE 12  COLUMN 1
+			PIC X(20) FROM WS-MSG.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O BATCH-CONTROL-FILE
+		PERFORM UNTIL WS-DONE
+			MOVE SPACES TO WS-MSG
+			DISPLAY BATCTL-MAINT-SCREEN
+			ACCEPT BATCTL-MAINT-SCREEN
+			IF NOT WS-DONE
+				PERFORM 1000-SAVE-JOB-CONTROL
+			END-IF
+		END-PERFORM
+		CLOSE BATCH-CONTROL-FILE
+		STOP RUN.
+      *
+	1000-SAVE-JOB-CONTROL.
+		READ BATCH-CONTROL-FILE
+			INVALID KEY
+				WRITE BATCH-CONTROL-RECORD
+				MOVE "ADDED" TO WS-MSG
+			NOT INVALID KEY
+				REWRITE BATCH-CONTROL-RECORD
+				MOVE "UPDATED" TO WS-MSG
+		END-READ.
+      *
