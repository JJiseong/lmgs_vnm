@@ -0,0 +1,119 @@
+      *
+      *  BRMST01.cbl
+      *
+      *  Branch Master maintenance service.  Built on the standard
+      *  TPSVCDEF-REC/TPTYPE-REC/DATA-REC/TPSTATUS-REC linkage and
+      *  the TPRETURN.cbl calling pattern.  BRMSTD-FUNCTION-CODE
+      *  selects CREATE, INQUIRE, or UPDATE against the Branch Master
+      *  file (BRMSTR), keyed on LMID, mirroring LNAPPS01.cbl's
+      *  function-code pattern one layer up the reference-data stack.
+      *  Any report or broadcast that only has an LMID on hand can
+      *  call INQUIRE to resolve the branch code/region/manager/
+      *  operating hours for display, instead of printing the raw
+      *  LMID.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. BRMST01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT BRANCH-MASTER-FILE ASSIGN TO "BRMSTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS BRM-LMID
+			FILE STATUS IS WS-BRMSTR-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  BRANCH-MASTER-FILE.
+	01  BRANCH-MASTER-RECORD.
+		COPY BRMSTR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-BRMSTR-STATUS		PIC XX.
+      *
+	LINKAGE SECTION.
+	01  TPSVCDEF-REC.
+		COPY TPSVCDEF.
+	01  TPTYPE-REC.
+		COPY TPTYPE.
+	01  DATA-REC.
+		COPY BRMSTD.
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+	01  TPSVCRET-REC.
+		COPY TPSVCRET.
+      *
+	PROCEDURE DIVISION USING TPSVCDEF-REC TPTYPE-REC DATA-REC
+			TPSTATUS-REC.
+	0000-MAIN.
+		OPEN I-O BRANCH-MASTER-FILE
+		EVALUATE TRUE
+			WHEN BRMSTD-CREATE
+				PERFORM 1000-CREATE-BRANCH
+			WHEN BRMSTD-INQUIRE
+				PERFORM 2000-INQUIRE-BRANCH
+			WHEN BRMSTD-UPDATE
+				PERFORM 3000-UPDATE-BRANCH
+			WHEN OTHER
+				MOVE 9029 TO APPL-CODE
+				SET TPFAIL TO TRUE
+		END-EVALUATE
+		CLOSE BRANCH-MASTER-FILE
+		IF NOT TPFAIL
+			SET TPSUCCESS TO TRUE
+		END-IF
+		CALL "TPRETURN" USING TPSVCRET-REC
+			TPTYPE-REC
+			DATA-REC
+			TPSTATUS-REC
+		EXIT PROGRAM.
+      *
+	1000-CREATE-BRANCH.
+		MOVE BRMSTD-LMID TO BRM-LMID
+		MOVE BRMSTD-BRANCH-CODE TO BRM-BRANCH-CODE
+		MOVE BRMSTD-REGION TO BRM-REGION
+		MOVE BRMSTD-MANAGER-NAME TO BRM-MANAGER-NAME
+		MOVE BRMSTD-OPEN-TIME TO BRM-OPEN-TIME
+		MOVE BRMSTD-CLOSE-TIME TO BRM-CLOSE-TIME
+		WRITE BRANCH-MASTER-RECORD
+			INVALID KEY
+				MOVE 9030 TO APPL-CODE
+				SET TPFAIL TO TRUE
+		END-WRITE.
+      *
+	2000-INQUIRE-BRANCH.
+		MOVE BRMSTD-LMID TO BRM-LMID
+		READ BRANCH-MASTER-FILE
+			INVALID KEY
+				MOVE 9031 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				PERFORM 2100-FILL-REPLY
+		END-READ.
+      *
+	2100-FILL-REPLY.
+		MOVE BRM-BRANCH-CODE TO BRMSTD-BRANCH-CODE
+		MOVE BRM-REGION TO BRMSTD-REGION
+		MOVE BRM-MANAGER-NAME TO BRMSTD-MANAGER-NAME
+		MOVE BRM-OPEN-TIME TO BRMSTD-OPEN-TIME
+		MOVE BRM-CLOSE-TIME TO BRMSTD-CLOSE-TIME.
+      *
+	3000-UPDATE-BRANCH.
+		MOVE BRMSTD-LMID TO BRM-LMID
+		READ BRANCH-MASTER-FILE
+			INVALID KEY
+				MOVE 9048 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				MOVE BRMSTD-BRANCH-CODE
+					TO BRM-BRANCH-CODE
+				MOVE BRMSTD-REGION TO BRM-REGION
+				MOVE BRMSTD-MANAGER-NAME
+					TO BRM-MANAGER-NAME
+				MOVE BRMSTD-OPEN-TIME TO BRM-OPEN-TIME
+				MOVE BRMSTD-CLOSE-TIME TO BRM-CLOSE-TIME
+				REWRITE BRANCH-MASTER-RECORD
+		END-READ.
+      *
