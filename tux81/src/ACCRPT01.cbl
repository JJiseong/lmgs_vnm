@@ -0,0 +1,120 @@
+      *
+      *  ACCRPT01.cbl
+      *
+      *  Weekly fastpath/protected access usage report.  Reads the
+      *  session audit log (SESSLOGR, written by SESSAUD1) and tallies
+      *  connections by ACCESS-FLAG value (TPSA-FASTPATH /
+      *  TPSA-PROTECTED, TPINFDEF.cbl) per GRPNAME, so branches still
+      *  wired for slower IPC-queued access can be identified and
+      *  reconfigured.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. ACCRPT01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SESS-LOG-FILE ASSIGN TO "SESSLOG"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-SESSLOG-STATUS.
+		SELECT RPT-FILE ASSIGN TO "ACCRPT01.OUT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-RPT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SESS-LOG-FILE.
+	01  SESS-LOG-RECORD.
+		COPY SESSLOGR.
+	FD  RPT-FILE.
+	01  RPT-LINE			PIC X(80).
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-SESSLOG-STATUS		PIC XX.
+	01  WS-RPT-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+      *
+	01  WS-GRP-TABLE.
+		05  WS-GRP-ENTRY OCCURS 100 TIMES
+				INDEXED BY WS-GRP-IDX.
+			10  WS-GRP-NAME		PIC X(30).
+			10  WS-GRP-FASTPATH-CT	PIC 9(7).
+			10  WS-GRP-PROTECTED-CT	PIC 9(7).
+	01  WS-GRP-COUNT		PIC 9(4) VALUE 0.
+	01  WS-FOUND-IDX		PIC 9(4).
+	01  WS-SUB			PIC 9(4).
+      *
+	01  WS-DETAIL-LINE.
+		05  DL-GRPNAME		PIC X(30).
+		05  FILLER		PIC X(2) VALUE SPACES.
+		05  FILLER		PIC X(11) VALUE "FASTPATH: ".
+		05  DL-FASTPATH-CT	PIC ZZZZZZ9.
+		05  FILLER		PIC X(2) VALUE SPACES.
+		05  FILLER		PIC X(11) VALUE "PROTECTED: ".
+		05  DL-PROTECTED-CT	PIC ZZZZZZ9.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN INPUT SESS-LOG-FILE
+		OPEN OUTPUT RPT-FILE
+		MOVE "WEEKLY FASTPATH/PROTECTED ACCESS USAGE REPORT"
+			TO RPT-LINE
+		WRITE RPT-LINE
+		PERFORM 1000-READ-SESSLOG
+		PERFORM 2000-TALLY UNTIL WS-EOF
+		PERFORM 3000-WRITE-REPORT
+		CLOSE SESS-LOG-FILE
+		CLOSE RPT-FILE
+		STOP RUN.
+      *
+	1000-READ-SESSLOG.
+		READ SESS-LOG-FILE
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2000-TALLY.
+		PERFORM 2100-FIND-OR-ADD-GROUP
+		IF SESSLOG-TPSA-FASTPATH
+			ADD 1 TO WS-GRP-FASTPATH-CT (WS-FOUND-IDX)
+		ELSE
+			IF SESSLOG-TPSA-PROTECTED
+				ADD 1
+				TO WS-GRP-PROTECTED-CT (WS-FOUND-IDX)
+			END-IF
+		END-IF
+		PERFORM 1000-READ-SESSLOG.
+      *
+	2100-FIND-OR-ADD-GROUP.
+		SET WS-FOUND-IDX TO 0
+		SET WS-GRP-IDX TO 1
+		SEARCH WS-GRP-ENTRY
+			AT END
+				CONTINUE
+			WHEN WS-GRP-NAME (WS-GRP-IDX) = SESSLOG-GRPNAME
+				MOVE WS-GRP-IDX TO WS-FOUND-IDX
+		END-SEARCH
+		IF WS-FOUND-IDX = 0
+			ADD 1 TO WS-GRP-COUNT
+			MOVE SESSLOG-GRPNAME
+				TO WS-GRP-NAME (WS-GRP-COUNT)
+			MOVE 0 TO WS-GRP-FASTPATH-CT (WS-GRP-COUNT)
+			MOVE 0 TO WS-GRP-PROTECTED-CT (WS-GRP-COUNT)
+			MOVE WS-GRP-COUNT TO WS-FOUND-IDX
+		END-IF.
+      *
+	3000-WRITE-REPORT.
+		PERFORM VARYING WS-SUB FROM 1 BY 1
+				UNTIL WS-SUB > WS-GRP-COUNT
+			MOVE WS-GRP-NAME (WS-SUB) TO DL-GRPNAME
+			MOVE WS-GRP-FASTPATH-CT (WS-SUB)
+				TO DL-FASTPATH-CT
+			MOVE WS-GRP-PROTECTED-CT (WS-SUB)
+				TO DL-PROTECTED-CT
+			MOVE WS-DETAIL-LINE TO RPT-LINE
+			WRITE RPT-LINE
+		END-PERFORM.
+      *
