@@ -0,0 +1,60 @@
+      *
+      *  VWREGVL1.cbl
+      *
+      *  VIEWNAME validation service.  CALLed by a buffer-routing
+      *  dispatcher with an inbound VIEWNAME (FMLINFO.cbl); looks it
+      *  up in the registry (VIEWREGR, maintained by VWREGMT1) and
+      *  returns whether it is registered plus its owning service and
+      *  expected field count, so a typo'd or retired VIEWNAME fails
+      *  fast instead of propagating a garbled FML buffer downstream.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. VWREGVL1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT VIEW-REG-FILE ASSIGN TO "VIEWREG"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS VIEWREG-NAME
+			FILE STATUS IS WS-VIEWREG-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  VIEW-REG-FILE.
+	01  VIEW-REG-RECORD.
+		COPY VIEWREGR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-VIEWREG-STATUS		PIC XX.
+      *
+	LINKAGE SECTION.
+	01  LS-VIEWNAME		PIC X(33).
+	01  LS-OWNING-SERVICE		PIC X(15).
+	01  LS-FIELD-COUNT		PIC S9(9) COMP-5.
+	01  LS-VALID-FLAG		PIC X.
+		88  LS-VALID		VALUE "Y".
+		88  LS-INVALID		VALUE "N".
+      *
+	PROCEDURE DIVISION USING LS-VIEWNAME LS-OWNING-SERVICE
+			LS-FIELD-COUNT LS-VALID-FLAG.
+	0000-MAIN.
+		MOVE SPACES TO LS-OWNING-SERVICE
+		MOVE 0 TO LS-FIELD-COUNT
+		SET LS-INVALID TO TRUE
+		OPEN INPUT VIEW-REG-FILE
+		MOVE LS-VIEWNAME TO VIEWREG-NAME
+		READ VIEW-REG-FILE
+			INVALID KEY
+				SET LS-INVALID TO TRUE
+			NOT INVALID KEY
+				MOVE VIEWREG-OWNING-SERVICE
+					TO LS-OWNING-SERVICE
+				MOVE VIEWREG-FIELD-COUNT
+					TO LS-FIELD-COUNT
+				SET LS-VALID TO TRUE
+		END-READ
+		CLOSE VIEW-REG-FILE
+		EXIT PROGRAM.
+      *
