@@ -0,0 +1,108 @@
+      *
+      *  AMRTBAT1.cbl
+      *
+      *  Amortization batch job.  Scans every open loan on the Loan
+      *  Master file (LOANMSTR) and generates a full equal-principal
+      *  repayment schedule - installment number, due date,
+      *  principal/interest split, running balance - into the
+      *  repayment schedule file (REPAYSCH), keyed by loan number plus
+      *  installment sequence.  Due dates advance one calendar month
+      *  per installment from today's run date.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. AMRTBAT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS SEQUENTIAL
+			RECORD KEY IS LOANM-ACCOUNT-NO
+			FILE STATUS IS WS-LOANM-STATUS.
+		SELECT REPAY-SCHEDULE-FILE ASSIGN TO "REPAYSCH"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS REPAY-KEY
+			FILE STATUS IS WS-REPAY-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  LOAN-MASTER-FILE.
+	01  LOAN-MASTER-RECORD.
+		COPY LOANMSTR.
+	FD  REPAY-SCHEDULE-FILE.
+	01  REPAY-SCHEDULE-RECORD.
+		COPY REPAYSCH.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-LOANM-STATUS		PIC XX.
+	01  WS-REPAY-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+	01  WS-NOW			PIC X(21).
+	01  WS-DUE-YEAR			PIC 9(4).
+	01  WS-DUE-MONTH		PIC 9(2).
+	01  WS-INSTALLMENT-NO		PIC 9(5).
+	01  WS-INSTALLMENT-PRIN	PIC S9(11)V99 COMP-3.
+	01  WS-BALANCE			PIC S9(11)V99 COMP-3.
+	01  WS-MONTHLY-RATE		PIC S9(3)V9(6) COMP-3.
+	01  WS-INTEREST-AMT		PIC S9(11)V99 COMP-3.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		OPEN INPUT LOAN-MASTER-FILE
+		OPEN OUTPUT REPAY-SCHEDULE-FILE
+		PERFORM 1000-READ-LOAN
+		PERFORM 2000-PROCESS-LOAN UNTIL WS-EOF
+		CLOSE LOAN-MASTER-FILE
+		CLOSE REPAY-SCHEDULE-FILE
+		STOP RUN.
+      *
+	1000-READ-LOAN.
+		READ LOAN-MASTER-FILE NEXT RECORD
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2000-PROCESS-LOAN.
+		IF LOANM-OPEN AND LOANM-TERM-MONTHS > 0
+			PERFORM 2100-BUILD-SCHEDULE
+		END-IF
+		PERFORM 1000-READ-LOAN.
+      *
+	2100-BUILD-SCHEDULE.
+		MOVE WS-NOW (1:4) TO WS-DUE-YEAR
+		MOVE WS-NOW (5:2) TO WS-DUE-MONTH
+		MOVE LOANM-PRINCIPAL TO WS-BALANCE
+		DIVIDE LOANM-PRINCIPAL BY LOANM-TERM-MONTHS
+			GIVING WS-INSTALLMENT-PRIN
+		DIVIDE LOANM-RATE BY 1200 GIVING WS-MONTHLY-RATE
+		MOVE 0 TO WS-INSTALLMENT-NO
+		PERFORM LOANM-TERM-MONTHS TIMES
+			ADD 1 TO WS-INSTALLMENT-NO
+			PERFORM 2200-ADVANCE-MONTH
+			COMPUTE WS-INTEREST-AMT ROUNDED =
+				WS-BALANCE * WS-MONTHLY-RATE
+			SUBTRACT WS-INSTALLMENT-PRIN FROM WS-BALANCE
+			MOVE LOANM-ACCOUNT-NO TO REPAY-ACCOUNT-NO
+			MOVE WS-INSTALLMENT-NO TO REPAY-INSTALLMENT-NO
+			MOVE WS-DUE-YEAR TO REPAY-DUE-DATE (1:4)
+			MOVE WS-DUE-MONTH TO REPAY-DUE-DATE (5:2)
+			MOVE "01" TO REPAY-DUE-DATE (7:2)
+			MOVE WS-INSTALLMENT-PRIN TO REPAY-PRINCIPAL-AMT
+			MOVE WS-INTEREST-AMT TO REPAY-INTEREST-AMT
+			MOVE WS-BALANCE TO REPAY-RUNNING-BALANCE
+			WRITE REPAY-SCHEDULE-RECORD
+		END-PERFORM.
+      *
+	2200-ADVANCE-MONTH.
+		ADD 1 TO WS-DUE-MONTH
+		IF WS-DUE-MONTH > 12
+			MOVE 1 TO WS-DUE-MONTH
+			ADD 1 TO WS-DUE-YEAR
+		END-IF.
+      *
