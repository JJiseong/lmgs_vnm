@@ -0,0 +1,99 @@
+      *
+      *  TRNMON01.cbl
+      *
+      *  Transaction timeout monitor.  Samples the in-flight
+      *  transaction registry (TRANACTR, keyed on TRANID from
+      *  TPTRXDEF.cbl) and raises a warning once a transaction has
+      *  used up 80% of its T-OUT window, so operations can intervene
+      *  before TPETIME fires and the transaction aborts.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. TRNMON01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT TRANACT-FILE ASSIGN TO "TRANACT"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS TRANACT-TRANID
+			FILE STATUS IS WS-TRANACT-STATUS.
+		SELECT RPT-FILE ASSIGN TO "TRNMON01.OUT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-RPT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  TRANACT-FILE.
+	01  TRANACT-RECORD.
+		COPY TRANACTR.
+	FD  RPT-FILE.
+	01  RPT-LINE			PIC X(80).
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-TRANACT-STATUS		PIC XX.
+	01  WS-RPT-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+      *
+	01  WS-NOW-SECS			PIC S9(9) COMP-5.
+	01  WS-ELAPSED-SECS		PIC S9(9) COMP-5.
+	01  WS-WARN-THRESHOLD		PIC S9(9) COMP-5.
+	01  WS-CURRENT-TIME.
+		05  WS-CT-HH		PIC 99.
+		05  WS-CT-MM		PIC 99.
+		05  WS-CT-SS		PIC 99.
+      *
+	01  WS-DETAIL-LINE.
+		05  FILLER		PIC X(10) VALUE "TRANID: ".
+		05  DL-TRANID		PIC ----------9.
+		05  FILLER		PIC X(3) VALUE SPACES.
+		05  FILLER		PIC X(40) VALUE
+			"APPROACHING TIMEOUT - 80% OF T-OUT USED".
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O TRANACT-FILE
+		OPEN OUTPUT RPT-FILE
+		MOVE "TRANSACTION TIMEOUT MONITOR" TO RPT-LINE
+		WRITE RPT-LINE
+		PERFORM 1000-COMPUTE-NOW
+		MOVE LOW-VALUES TO TRANACT-RECORD
+		START TRANACT-FILE KEY IS GREATER THAN TRANACT-TRANID
+			INVALID KEY SET WS-EOF TO TRUE
+		END-START
+		PERFORM 2000-SAMPLE-NEXT UNTIL WS-EOF
+		CLOSE TRANACT-FILE
+		CLOSE RPT-FILE
+		STOP RUN.
+      *
+	1000-COMPUTE-NOW.
+		MOVE FUNCTION CURRENT-DATE (9:2) TO WS-CT-HH
+		MOVE FUNCTION CURRENT-DATE (11:2) TO WS-CT-MM
+		MOVE FUNCTION CURRENT-DATE (13:2) TO WS-CT-SS
+		COMPUTE WS-NOW-SECS =
+			(WS-CT-HH * 3600) + (WS-CT-MM * 60) + WS-CT-SS.
+      *
+	2000-SAMPLE-NEXT.
+		READ TRANACT-FILE NEXT RECORD
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				PERFORM 2100-CHECK-TIMEOUT
+		END-READ.
+      *
+	2100-CHECK-TIMEOUT.
+		IF TRANACT-T-OUT > 0 AND NOT TRANACT-IS-WARNED
+			COMPUTE WS-ELAPSED-SECS =
+				WS-NOW-SECS - TRANACT-START-SECS
+			COMPUTE WS-WARN-THRESHOLD =
+				(TRANACT-T-OUT * 8) / 10
+			IF WS-ELAPSED-SECS >= WS-WARN-THRESHOLD
+				MOVE TRANACT-TRANID TO DL-TRANID
+				MOVE WS-DETAIL-LINE TO RPT-LINE
+				WRITE RPT-LINE
+				SET TRANACT-IS-WARNED TO TRUE
+				REWRITE TRANACT-RECORD
+			END-IF
+		END-IF.
+      *
