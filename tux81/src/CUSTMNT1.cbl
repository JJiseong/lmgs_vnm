@@ -0,0 +1,81 @@
+      *
+      *  CUSTMNT1.cbl
+      *
+      *  Operations maintenance screen for the Customer Information
+      *  File (CUSTMSTR, keyed on CUSTM-CUSTOMER-NO).  Lets operations
+      *  register each customer's national ID, name, and address, so
+      *  CUSTINQ1 can resolve a customer lookup and LNMAST01 has a
+      *  real customer to key a loan against.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CUSTMNT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMSTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS CUSTM-CUSTOMER-NO
+			ALTERNATE RECORD KEY IS CUSTM-NATIONAL-ID
+			FILE STATUS IS WS-CUSTM-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CUST-MASTER-FILE.
+	01  CUST-MASTER-RECORD.
+		COPY CUSTMSTR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-CUSTM-STATUS		PIC XX.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-MSG			PIC X(20).
+      *
+	SCREEN SECTION.
+	01  CUST-MAINT-SCREEN.
+		05  BLANK SCREEN.
+		05  LINE 1  COLUMN 1
+			VALUE "CUSTOMER INFORMATION FILE MAINTENANCE".
+		05  LINE 3  COLUMN 1  VALUE "CUSTOMER NO  : ".
+		05  LINE 3  COLUMN 20
+			PIC X(12) USING CUSTM-CUSTOMER-NO.
+		05  LINE 4  COLUMN 1  VALUE "NATIONAL ID  : ".
+		05  LINE 4  COLUMN 20
+			PIC X(20) USING CUSTM-NATIONAL-ID.
+		05  LINE 5  COLUMN 1  VALUE "NAME         : ".
+		05  LINE 5  COLUMN 20
+			PIC X(30) USING CUSTM-NAME.
+		05  LINE 6  COLUMN 1  VALUE "ADDRESS      : ".
+		05  LINE 6  COLUMN 20
+			PIC X(60) USING CUSTM-ADDRESS.
+		05  LINE 8  COLUMN 1  VALUE "QUIT (X) : ".
+		05  LINE 8  COLUMN 15
+			PIC X USING WS-DONE-FLAG.
+		05  LINE 10 COLUMN 1
+			PIC X(20) FROM WS-MSG.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O CUST-MASTER-FILE
+		PERFORM UNTIL WS-DONE
+			MOVE SPACES TO WS-MSG
+			DISPLAY CUST-MAINT-SCREEN
+			ACCEPT CUST-MAINT-SCREEN
+			IF NOT WS-DONE
+				PERFORM 1000-SAVE-CUSTOMER
+			END-IF
+		END-PERFORM
+		CLOSE CUST-MASTER-FILE
+		STOP RUN.
+      *
+	1000-SAVE-CUSTOMER.
+		READ CUST-MASTER-FILE
+			INVALID KEY
+				WRITE CUST-MASTER-RECORD
+				MOVE "ADDED" TO WS-MSG
+			NOT INVALID KEY
+				REWRITE CUST-MASTER-RECORD
+				MOVE "UPDATED" TO WS-MSG
+		END-READ.
+      *
