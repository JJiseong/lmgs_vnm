@@ -0,0 +1,133 @@
+      *
+      *  LNAPPS01.cbl
+      *
+      *  Loan application intake/maintenance service.  Built on the
+      *  standard TPSVCDEF-REC/TPTYPE-REC/DATA-REC/TPSTATUS-REC
+      *  linkage and the TPRETURN.cbl calling pattern.  Guards entry
+      *  with DLENGRD.cbl so an application larger than the caller's
+      *  declared DATALEN (TPINFDEF.cbl) is rejected before any field
+      *  is accepted, instead of overflowing a fixed buffer, and with
+      *  TRXGUARD.cbl so a retried client call cannot land a second
+      *  CREATE/UPDATE on top of one still open.  LNAPPSD-FUNCTION-
+      *  CODE selects CREATE, INQUIRE, or UPDATE against the Loan
+      *  Application Register (LNAPPR), keyed on application number,
+      *  holding the application in "pending" status until a
+      *  back-office decision promotes it to a funded Loan Master
+      *  (LNMAST01) record.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. LNAPPS01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT LOAN-APP-FILE ASSIGN TO "LNAPPR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS LNAPP-APPLICATION-NO
+			FILE STATUS IS WS-LNAPP-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  LOAN-APP-FILE.
+	01  LOAN-APP-RECORD.
+		COPY LNAPPR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-LNAPP-STATUS		PIC XX.
+	01  TPTRXLEV-REC.
+		COPY TPTRXLEV.
+	01  TPINFDEF-REC.
+		COPY TPINFDEF.
+      *
+	LINKAGE SECTION.
+	01  TPSVCDEF-REC.
+		COPY TPSVCDEF.
+	01  TPTYPE-REC.
+		COPY TPTYPE.
+	01  DATA-REC.
+		COPY LNAPPSD.
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+	01  TPSVCRET-REC.
+		COPY TPSVCRET.
+      *
+	PROCEDURE DIVISION USING TPSVCDEF-REC TPTYPE-REC DATA-REC
+			TPSTATUS-REC.
+	0000-MAIN.
+		COPY DLENGRD.
+		COPY TRXGUARD.
+		OPEN I-O LOAN-APP-FILE
+		EVALUATE TRUE
+			WHEN LNAPPSD-CREATE
+				PERFORM 1000-CREATE-APPLICATION
+			WHEN LNAPPSD-INQUIRE
+				PERFORM 2000-INQUIRE-APPLICATION
+			WHEN LNAPPSD-UPDATE
+				PERFORM 3000-UPDATE-APPLICATION
+			WHEN OTHER
+				MOVE 9022 TO APPL-CODE
+				SET TPFAIL TO TRUE
+		END-EVALUATE
+		CLOSE LOAN-APP-FILE
+		IF NOT TPFAIL
+			SET TPSUCCESS TO TRUE
+		END-IF
+		CALL "TPRETURN" USING TPSVCRET-REC
+			TPTYPE-REC
+			DATA-REC
+			TPSTATUS-REC
+		EXIT PROGRAM.
+      *
+	1000-CREATE-APPLICATION.
+		MOVE LNAPPSD-APPLICATION-NO TO LNAPP-APPLICATION-NO
+		MOVE LNAPPSD-CUSTOMER-NO TO LNAPP-CUSTOMER-NO
+		MOVE LNAPPSD-REQUESTED-PRINCIPAL
+			TO LNAPP-REQUESTED-PRINCIPAL
+		MOVE LNAPPSD-REQUESTED-TERM-MONTHS
+			TO LNAPP-REQUESTED-TERM-MONTHS
+		MOVE LNAPPSD-PURPOSE-TEXT TO LNAPP-PURPOSE-TEXT
+		SET LNAPP-PENDING TO TRUE
+		WRITE LOAN-APP-RECORD
+			INVALID KEY
+				MOVE 9023 TO APPL-CODE
+				SET TPFAIL TO TRUE
+		END-WRITE.
+      *
+	2000-INQUIRE-APPLICATION.
+		MOVE LNAPPSD-APPLICATION-NO TO LNAPP-APPLICATION-NO
+		READ LOAN-APP-FILE
+			INVALID KEY
+				MOVE 9024 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				PERFORM 2100-FILL-REPLY
+		END-READ.
+      *
+	2100-FILL-REPLY.
+		MOVE LNAPP-CUSTOMER-NO TO LNAPPSD-CUSTOMER-NO
+		MOVE LNAPP-REQUESTED-PRINCIPAL
+			TO LNAPPSD-REQUESTED-PRINCIPAL
+		MOVE LNAPP-REQUESTED-TERM-MONTHS
+			TO LNAPPSD-REQUESTED-TERM-MONTHS
+		MOVE LNAPP-PURPOSE-TEXT TO LNAPPSD-PURPOSE-TEXT
+		MOVE LNAPP-STATUS-FLAG TO LNAPPSD-STATUS-FLAG.
+      *
+	3000-UPDATE-APPLICATION.
+		MOVE LNAPPSD-APPLICATION-NO TO LNAPP-APPLICATION-NO
+		READ LOAN-APP-FILE
+			INVALID KEY
+				MOVE 9047 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				MOVE LNAPPSD-REQUESTED-PRINCIPAL
+					TO LNAPP-REQUESTED-PRINCIPAL
+				MOVE LNAPPSD-REQUESTED-TERM-MONTHS
+					TO LNAPP-REQUESTED-TERM-MONTHS
+				MOVE LNAPPSD-PURPOSE-TEXT
+					TO LNAPP-PURPOSE-TEXT
+				MOVE LNAPPSD-STATUS-FLAG
+					TO LNAPP-STATUS-FLAG
+				REWRITE LOAN-APP-RECORD
+		END-READ.
+      *
