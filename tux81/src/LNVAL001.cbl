@@ -0,0 +1,61 @@
+      *
+      *  LNVAL001.cbl
+      *
+      *  Front validation service for new loan disbursements.  Edits
+      *  the request (LNDISBR) and, only when every edit passes,
+      *  TPFORWARDs into LNPOST01 to post it (TPFORWAR.cbl pattern),
+      *  so a failed edit never reaches the posting service and can
+      *  no longer leave a partial ledger entry the way the old
+      *  monolithic validate-and-post service sometimes did.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. LNVAL001.
+      *
+	ENVIRONMENT DIVISION.
+      *
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+	01  WS-REJECT-FLAG		PIC X VALUE "N".
+		88  WS-REJECTED		VALUE "Y".
+      *
+	LINKAGE SECTION.
+	01  TPSVCDEF-REC.
+		COPY TPSVCDEF.
+	01  TPTYPE-REC.
+		COPY TPTYPE.
+	01  DATA-REC.
+		COPY LNDISBR.
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+	01  TPSVCRET-REC.
+		COPY TPSVCRET.
+      *
+	PROCEDURE DIVISION USING TPSVCDEF-REC TPTYPE-REC DATA-REC
+			TPSTATUS-REC.
+	0000-MAIN.
+		PERFORM 1000-EDIT-REQUEST
+		IF WS-REJECTED
+			MOVE 9040 TO APPL-CODE
+			SET TPFAIL TO TRUE
+			CALL "TPRETURN" USING TPSVCRET-REC
+				TPTYPE-REC
+				DATA-REC
+				TPSTATUS-REC
+			EXIT PROGRAM
+		END-IF
+		MOVE "LNPOST01" TO SERVICE-NAME
+		COPY TPFORWAR.
+      *
+	1000-EDIT-REQUEST.
+		MOVE "N" TO WS-REJECT-FLAG
+		IF LNDISB-ACCOUNT-NO = SPACES
+			MOVE "Y" TO WS-REJECT-FLAG
+			MOVE "ACCOUNT NUMBER MISSING"
+				TO LNDISB-REJECT-REASON
+		END-IF
+		IF LNDISB-AMOUNT NOT > 0
+			MOVE "Y" TO WS-REJECT-FLAG
+			MOVE "DISBURSEMENT AMOUNT NOT POSITIVE"
+				TO LNDISB-REJECT-REASON
+		END-IF.
+      *
