@@ -0,0 +1,78 @@
+      *
+      *  SUBTMNT1.cbl
+      *
+      *  Operations maintenance screen for the SUB-TYPE registry
+      *  (SUBTYPER, keyed on SUBTYPE-NAME).  Lets the team register
+      *  each FML business view SUB-TYPE (e.g. "LOANMAST",
+      *  "CUSTMAST", "COLLATREG") against its owning service and
+      *  expected VIEWNAME, so SUBTVAL1 can validate an inbound
+      *  SUB-TYPE before a buffer-routing dispatcher acts on it.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. SUBTMNT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SUB-TYPE-FILE ASSIGN TO "SUBTYPE"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS SUBTYPE-NAME
+			FILE STATUS IS WS-SUBTYPE-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SUB-TYPE-FILE.
+	01  SUB-TYPE-RECORD.
+		COPY SUBTYPER.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-SUBTYPE-STATUS		PIC XX.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-MSG			PIC X(20).
+      *
+	SCREEN SECTION.
+	01  SUBTYPE-MAINT-SCREEN.
+		05  BLANK SCREEN.
+		05  LINE 1  COLUMN 1
+			VALUE "SUB-TYPE REGISTRY MAINTENANCE".
+		05  LINE 3  COLUMN 1  VALUE "SUB-TYPE        : ".
+		05  LINE 3  COLUMN 20
+			PIC X(16) USING SUBTYPE-NAME.
+		05  LINE 4  COLUMN 1  VALUE "OWNING SERVICE  : ".
+		05  LINE 4  COLUMN 20
+			PIC X(15) USING SUBTYPE-OWNING-SERVICE.
+		05  LINE 5  COLUMN 1  VALUE "VIEWNAME        : ".
+		05  LINE 5  COLUMN 20
+			PIC X(33) USING SUBTYPE-VIEWNAME.
+		05  LINE 7  COLUMN 1  VALUE "QUIT (X) : ".
+		05  LINE 7  COLUMN 15
+			PIC X USING WS-DONE-FLAG.
+		05  LINE 9  COLUMN 1
+			PIC X(20) FROM WS-MSG.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O SUB-TYPE-FILE
+		PERFORM UNTIL WS-DONE
+			MOVE SPACES TO WS-MSG
+			DISPLAY SUBTYPE-MAINT-SCREEN
+			ACCEPT SUBTYPE-MAINT-SCREEN
+			IF NOT WS-DONE
+				PERFORM 1000-SAVE-SUBTYPE
+			END-IF
+		END-PERFORM
+		CLOSE SUB-TYPE-FILE
+		STOP RUN.
+      *
+	1000-SAVE-SUBTYPE.
+		READ SUB-TYPE-FILE
+			INVALID KEY
+				WRITE SUB-TYPE-RECORD
+				MOVE "ADDED" TO WS-MSG
+			NOT INVALID KEY
+				REWRITE SUB-TYPE-RECORD
+				MOVE "UPDATED" TO WS-MSG
+		END-READ.
+      *
