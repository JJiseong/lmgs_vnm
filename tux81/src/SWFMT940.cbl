@@ -0,0 +1,181 @@
+      *
+      *  SWFMT940.cbl
+      *
+      *  SWIFT MT940-style correspondent statement interface.  Reads
+      *  the GL interface extract (GLINTFR) sequentially like
+      *  RPTTPST1.cbl reads SVCLOGR, and formats every leg posted to
+      *  the designated correspondent settlement account into MT940
+      *  tag lines (:20:/:25:/:28C:/:60F: header, one :61:/:86: pair
+      *  per leg, :62F: closing balance trailer), because correspondent
+      *  reconciliation for the USD-denominated loan book is today
+      *  done by manually re-typing an internal report into the
+      *  correspondent's online banking portal every day.
+      *
+      *  NOTE: there is no foreign-currency-denominated loan
+      *  disbursement or repayment service in this system yet.
+      *  GLINTFR carries no currency field at all today, so
+      *  WS-CORR-SETTLE-ACCT is pinned to FXDEPBAT1's settlement GL
+      *  account ("2000000099") as the only FX-adjacent GL traffic
+      *  that exists - this job will need a real currency-tagged feed
+      *  once a foreign-currency loan disbursement/repayment service
+      *  is built, the same documented-gap posture as FXDEPBAT1's
+      *  TRANSFER settlement account.  This is also not a literal
+      *  byte-for-byte SWIFT MT940 message (no full FIN envelope/basic
+      *  or application header) - it is the tag-line content a
+      *  correspondent bank's portal or an MT940 re-keying step needs,
+      *  which is what eliminates the manual re-typing this interface
+      *  replaces.
+      *
+      *  Opening balance is always zero (no running balance is
+      *  persisted across runs) - a documented gap, same posture as
+      *  SVCRETLG's zero-filled SVCLOG-TRANID, pending a balance
+      *  carry-forward record if this interface goes live for real.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. SWFMT940.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT GL-INTERFACE-FILE ASSIGN TO "GLINTF"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-GLINTF-STATUS.
+		SELECT MT940-FILE ASSIGN TO "SWFMT940.OUT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-MT940-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  GL-INTERFACE-FILE.
+	01  GL-INTERFACE-RECORD.
+		COPY GLINTFR.
+	FD  MT940-FILE.
+	01  MT940-LINE			PIC X(80).
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-GLINTF-STATUS		PIC XX.
+	01  WS-MT940-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+	01  WS-NOW			PIC X(21).
+      *
+	01  WS-CORR-SETTLE-ACCT	PIC X(10) VALUE "2000000099".
+      *  Sized to match GLINTF-AMOUNT (GLINTFR.cbl, PIC S9(11)V99
+      *  COMP-3) so a leg or running total never truncates silently;
+      *  ON SIZE ERROR below caps at the widened PIC's max instead of
+      *  abending the run over one outsized posting.
+	01  WS-OPENING-BALANCE		PIC S9(11)V99 VALUE 0.
+	01  WS-RUNNING-BALANCE		PIC S9(11)V99 VALUE 0.
+	01  WS-LINE-SEQ			PIC 9(5) VALUE 0.
+	01  WS-AMT-DISP			PIC S9(11)V99.
+	01  WS-BAL-DISP			PIC S9(11)V99.
+	01  WS-BAL-SIGN			PIC X.
+	01  WS-TRANID-DISP		PIC 9(9).
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		PERFORM 1000-INITIALIZE
+		PERFORM 2000-PROCESS-RECORD UNTIL WS-EOF
+		PERFORM 3000-FINISH
+		STOP RUN.
+      *
+	1000-INITIALIZE.
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		OPEN INPUT GL-INTERFACE-FILE
+		OPEN OUTPUT MT940-FILE
+		PERFORM 1100-WRITE-HEADER
+		PERFORM 1900-READ-GLINTF.
+      *
+	1900-READ-GLINTF.
+		READ GL-INTERFACE-FILE
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	1100-WRITE-HEADER.
+		MOVE SPACES TO MT940-LINE
+		STRING ':20:STMT' WS-NOW (1:8)
+			DELIMITED BY SIZE INTO MT940-LINE
+		WRITE MT940-LINE
+		MOVE SPACES TO MT940-LINE
+		STRING ':25:' WS-CORR-SETTLE-ACCT
+			DELIMITED BY SIZE INTO MT940-LINE
+		WRITE MT940-LINE
+		MOVE SPACES TO MT940-LINE
+		STRING ':28C:00001/001'
+			DELIMITED BY SIZE INTO MT940-LINE
+		WRITE MT940-LINE
+		MOVE WS-OPENING-BALANCE TO WS-BAL-DISP
+		MOVE SPACES TO MT940-LINE
+		STRING ':60F:C' WS-NOW (3:6) 'USD'
+			WS-BAL-DISP (1:11) ',' WS-BAL-DISP (12:2)
+			DELIMITED BY SIZE INTO MT940-LINE
+		WRITE MT940-LINE.
+      *
+	2000-PROCESS-RECORD.
+		IF GLINTF-GL-ACCOUNT OF GL-INTERFACE-RECORD
+				= WS-CORR-SETTLE-ACCT
+			PERFORM 2100-WRITE-STATEMENT-LINE
+		END-IF
+		PERFORM 1900-READ-GLINTF.
+      *
+	2100-WRITE-STATEMENT-LINE.
+		ADD 1 TO WS-LINE-SEQ
+		MOVE GLINTF-AMOUNT TO WS-AMT-DISP
+		MOVE GLINTF-TRANID TO WS-TRANID-DISP
+		MOVE SPACES TO MT940-LINE
+		IF GLINTF-CREDIT
+			ADD GLINTF-AMOUNT TO WS-RUNNING-BALANCE
+				ON SIZE ERROR
+					MOVE 99999999999.99
+						TO WS-RUNNING-BALANCE
+			END-ADD
+			STRING ':61:' GLINTF-VALUE-DATE (3:6) 'C'
+				WS-AMT-DISP (1:11) ','
+				WS-AMT-DISP (12:2)
+				'NTRF' WS-TRANID-DISP
+				DELIMITED BY SIZE INTO MT940-LINE
+		ELSE
+			SUBTRACT GLINTF-AMOUNT FROM WS-RUNNING-BALANCE
+				ON SIZE ERROR
+					MOVE -99999999999.99
+						TO WS-RUNNING-BALANCE
+			END-SUBTRACT
+			STRING ':61:' GLINTF-VALUE-DATE (3:6) 'D'
+				WS-AMT-DISP (1:11) ','
+				WS-AMT-DISP (12:2)
+				'NTRF' WS-TRANID-DISP
+				DELIMITED BY SIZE INTO MT940-LINE
+		END-IF
+		WRITE MT940-LINE
+		MOVE SPACES TO MT940-LINE
+		STRING ':86:GL POSTING BR=' GLINTF-BRANCH-CODE
+			' TRANID=' WS-TRANID-DISP
+			DELIMITED BY SIZE INTO MT940-LINE
+		WRITE MT940-LINE.
+      *
+	3000-FINISH.
+		PERFORM 3100-WRITE-TRAILER
+		CLOSE GL-INTERFACE-FILE
+		CLOSE MT940-FILE.
+      *
+	3100-WRITE-TRAILER.
+		IF WS-RUNNING-BALANCE < 0
+			MOVE "D" TO WS-BAL-SIGN
+			COMPUTE WS-BAL-DISP = WS-RUNNING-BALANCE * -1
+				ON SIZE ERROR
+					MOVE 99999999999.99
+						TO WS-BAL-DISP
+			END-COMPUTE
+		ELSE
+			MOVE "C" TO WS-BAL-SIGN
+			MOVE WS-RUNNING-BALANCE TO WS-BAL-DISP
+		END-IF
+		MOVE SPACES TO MT940-LINE
+		STRING ':62F:' WS-BAL-SIGN WS-NOW (3:6) 'USD'
+			WS-BAL-DISP (1:11) ',' WS-BAL-DISP (12:2)
+			DELIMITED BY SIZE INTO MT940-LINE
+		WRITE MT940-LINE.
+      *
