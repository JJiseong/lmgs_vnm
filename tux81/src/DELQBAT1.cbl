@@ -0,0 +1,169 @@
+      *
+      *  DELQBAT1.cbl
+      *
+      *  End-of-day delinquency/NPL classification batch.  Walks the
+      *  Loan Master file (LOANMSTR) and, for each open loan, looks up
+      *  its earliest scheduled installment on the repayment schedule
+      *  file (REPAYSCH) and compares that due date to today to set
+      *  LOANM-DELINQ-CODE (APPL-RETURN-CODE-style bucket: current,
+      *  30/60/90 days past due, NPL), writing a daily delinquency
+      *  report (DELQRPT) instead of a once-a-month manual pass.
+      *
+      *  NOTE: there is no payment-posting mechanism in the system yet
+      *  to mark an installment paid, so the earliest scheduled
+      *  installment (installment 1) is used as the reference due
+      *  date for every open loan.  Once payment posting exists this
+      *  batch should be revisited to key off the oldest *unpaid*
+      *  installment instead.
+      *
+      *  Job-dependency gate: CALLs BATCTLCK at entry - predecessor
+      *  ACCRBAT1 must show a completed, signed-off run on
+      *  the Batch Control file (BATCTLR) before delinquency
+      *  classification is allowed to run against balances interest
+      *  accrual may not have finished updating yet.  If the gate is
+      *  blocked the file opens/closes still happen but no loan is
+      *  processed, and BATCTLCK is called again at the end to stamp
+      *  this job's own completion.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. DELQBAT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS LOANM-ACCOUNT-NO
+			FILE STATUS IS WS-LOANM-STATUS.
+		SELECT REPAY-SCHEDULE-FILE ASSIGN TO "REPAYSCH"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS REPAY-KEY
+			FILE STATUS IS WS-REPAY-STATUS.
+		SELECT DELQ-RPT-FILE ASSIGN TO "DELQBAT1.OUT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-RPT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  LOAN-MASTER-FILE.
+	01  LOAN-MASTER-RECORD.
+		COPY LOANMSTR.
+	FD  REPAY-SCHEDULE-FILE.
+	01  REPAY-SCHEDULE-RECORD.
+		COPY REPAYSCH.
+	FD  DELQ-RPT-FILE.
+	01  DELQ-RPT-LINE.
+		COPY DELQRPT.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-LOANM-STATUS		PIC XX.
+	01  WS-REPAY-STATUS		PIC XX.
+	01  WS-RPT-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+	01  WS-NOW			PIC X(21).
+	01  WS-TODAY-NUM		PIC 9(8).
+	01  WS-DUE-NUM			PIC 9(8).
+	01  WS-TODAY-INT		PIC S9(9) COMP-5.
+	01  WS-DUE-INT			PIC S9(9) COMP-5.
+	01  WS-DAYS-PAST-DUE		PIC S9(9) COMP-5.
+	01  WS-JOB-NAME			PIC X(9) VALUE "DELQBAT1".
+	01  WS-BATCTL-MODE		PIC X.
+	01  WS-BATCTL-GATE		PIC X.
+		88  WS-GATE-OK		VALUE "Y".
+		88  WS-GATE-BLOCKED	VALUE "N".
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		MOVE WS-NOW (1:8) TO WS-TODAY-NUM
+		COMPUTE WS-TODAY-INT =
+			FUNCTION INTEGER-OF-DATE (WS-TODAY-NUM)
+		MOVE "S" TO WS-BATCTL-MODE
+		CALL "BATCTLCK" USING WS-JOB-NAME WS-BATCTL-MODE
+			WS-BATCTL-GATE
+		OPEN I-O LOAN-MASTER-FILE
+		OPEN INPUT REPAY-SCHEDULE-FILE
+		OPEN OUTPUT DELQ-RPT-FILE
+		MOVE "DELINQUENCY/NPL CLASSIFICATION REPORT"
+			TO DELQ-RPT-LINE
+		WRITE DELQ-RPT-LINE
+		IF WS-GATE-OK
+			PERFORM 1000-READ-LOAN
+			PERFORM 2000-PROCESS-LOAN UNTIL WS-EOF
+		END-IF
+		CLOSE LOAN-MASTER-FILE
+		CLOSE REPAY-SCHEDULE-FILE
+		CLOSE DELQ-RPT-FILE
+		IF WS-GATE-OK
+			MOVE "E" TO WS-BATCTL-MODE
+			CALL "BATCTLCK" USING WS-JOB-NAME WS-BATCTL-MODE
+				WS-BATCTL-GATE
+		END-IF
+		STOP RUN.
+      *
+	1000-READ-LOAN.
+		READ LOAN-MASTER-FILE NEXT RECORD
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2000-PROCESS-LOAN.
+		IF LOANM-OPEN
+			PERFORM 2100-CLASSIFY-LOAN
+		END-IF
+		PERFORM 1000-READ-LOAN.
+      *
+	2100-CLASSIFY-LOAN.
+		MOVE LOANM-ACCOUNT-NO TO REPAY-ACCOUNT-NO
+		MOVE 1 TO REPAY-INSTALLMENT-NO
+		READ REPAY-SCHEDULE-FILE
+			INVALID KEY
+				CONTINUE
+			NOT INVALID KEY
+				PERFORM 2200-SET-BUCKET
+				REWRITE LOAN-MASTER-RECORD
+				PERFORM 2300-WRITE-REPORT-LINE
+		END-READ.
+      *
+	2200-SET-BUCKET.
+		MOVE REPAY-DUE-DATE TO WS-DUE-NUM
+		COMPUTE WS-DUE-INT =
+			FUNCTION INTEGER-OF-DATE (WS-DUE-NUM)
+		COMPUTE WS-DAYS-PAST-DUE = WS-TODAY-INT - WS-DUE-INT
+		EVALUATE TRUE
+			WHEN WS-DAYS-PAST-DUE < 30
+				SET LOANM-DELINQ-CURRENT TO TRUE
+			WHEN WS-DAYS-PAST-DUE < 60
+				SET LOANM-DELINQ-30 TO TRUE
+			WHEN WS-DAYS-PAST-DUE < 90
+				SET LOANM-DELINQ-60 TO TRUE
+			WHEN WS-DAYS-PAST-DUE < 180
+				SET LOANM-DELINQ-90 TO TRUE
+			WHEN OTHER
+				SET LOANM-DELINQ-NPL TO TRUE
+		END-EVALUATE.
+      *
+	2300-WRITE-REPORT-LINE.
+		MOVE LOANM-ACCOUNT-NO TO DELQ-ACCOUNT-NO
+		MOVE LOANM-CUSTOMER-NO TO DELQ-CUSTOMER-NO
+		MOVE REPAY-DUE-DATE TO DELQ-OLDEST-DUE-DATE
+		MOVE WS-DAYS-PAST-DUE TO DELQ-DAYS-PAST-DUE
+		EVALUATE TRUE
+			WHEN LOANM-DELINQ-CURRENT
+				MOVE "CURRENT" TO DELQ-BUCKET
+			WHEN LOANM-DELINQ-30
+				MOVE "30 DPD" TO DELQ-BUCKET
+			WHEN LOANM-DELINQ-60
+				MOVE "60 DPD" TO DELQ-BUCKET
+			WHEN LOANM-DELINQ-90
+				MOVE "90 DPD" TO DELQ-BUCKET
+			WHEN LOANM-DELINQ-NPL
+				MOVE "NPL" TO DELQ-BUCKET
+		END-EVALUATE
+		WRITE DELQ-RPT-LINE.
+      *
