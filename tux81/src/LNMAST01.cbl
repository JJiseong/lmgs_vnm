@@ -0,0 +1,150 @@
+      *
+      *  LNMAST01.cbl
+      *
+      *  Loan Master maintenance service.  Built on the standard
+      *  TPSVCDEF-REC/TPTYPE-REC/DATA-REC/TPSTATUS-REC linkage and the
+      *  TPRETURN.cbl calling pattern, guarded against nested writes
+      *  (TRXGUARD) and logging its outcome (SVCRETLG).
+      *  LNMAST-FUNCTION-CODE (LNMASTD) selects CREATE, INQUIRE, or
+      *  CLOSE against the Loan Master file (LOANMSTR), keyed on
+      *  account number.
+      *
+      *  CLOSE rewrites LOANM-STATUS-FLAG, so it writes a before/after
+      *  image to the audit trail (AUDTRLR/AUDITLOG) once the rewrite
+      *  succeeds.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. LNMAST01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS LOANM-ACCOUNT-NO
+			FILE STATUS IS WS-LOANM-STATUS.
+		SELECT SVC-LOG-FILE ASSIGN TO "SVCLOG"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-SVCLOG-STATUS.
+		SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDTRLR"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-AUDTRL-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  LOAN-MASTER-FILE.
+	01  LOAN-MASTER-RECORD.
+		COPY LOANMSTR.
+	FD  SVC-LOG-FILE.
+	01  SVC-LOG-RECORD.
+		COPY SVCLOGR.
+	FD  AUDIT-TRAIL-FILE.
+	01  AUDIT-TRAIL-RECORD.
+		COPY AUDTRLR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-LOANM-STATUS		PIC XX.
+	01  WS-SVCLOG-STATUS		PIC XX.
+	01  WS-AUDTRL-STATUS		PIC XX.
+	01  WS-NOW			PIC X(21).
+	01  WS-OLD-STATUS-FLAG		PIC X(60).
+	01  TPTRXLEV-REC.
+		COPY TPTRXLEV.
+	01  TPINFDEF-REC.
+		COPY TPINFDEF.
+      *
+	LINKAGE SECTION.
+	01  TPSVCDEF-REC.
+		COPY TPSVCDEF.
+	01  TPTYPE-REC.
+		COPY TPTYPE.
+	01  DATA-REC.
+		COPY LNMASTD.
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+	01  TPSVCRET-REC.
+		COPY TPSVCRET.
+      *
+	PROCEDURE DIVISION USING TPSVCDEF-REC TPTYPE-REC DATA-REC
+			TPSTATUS-REC.
+	0000-MAIN.
+		COPY TRXGUARD.
+		OPEN I-O LOAN-MASTER-FILE
+		EVALUATE TRUE
+			WHEN LNMAST-CREATE
+				PERFORM 1000-CREATE-LOAN
+			WHEN LNMAST-INQUIRE
+				PERFORM 2000-INQUIRE-LOAN
+			WHEN LNMAST-CLOSE
+				PERFORM 3000-CLOSE-LOAN
+			WHEN OTHER
+				MOVE 9014 TO APPL-CODE
+				SET TPFAIL TO TRUE
+		END-EVALUATE
+		CLOSE LOAN-MASTER-FILE
+		COPY SVCRETLG.
+      *
+	1000-CREATE-LOAN.
+		MOVE LNMAST-ACCOUNT-NO TO LOANM-ACCOUNT-NO
+		MOVE LNMAST-CUSTOMER-NO TO LOANM-CUSTOMER-NO
+		MOVE LNMAST-PRINCIPAL TO LOANM-PRINCIPAL
+		MOVE LNMAST-RATE TO LOANM-RATE
+		MOVE LNMAST-TERM-MONTHS TO LOANM-TERM-MONTHS
+		SET LOANM-OPEN TO TRUE
+		SET LOANM-DELINQ-CURRENT TO TRUE
+		WRITE LOAN-MASTER-RECORD
+			INVALID KEY
+				MOVE 9015 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				SET TPSUCCESS TO TRUE
+		END-WRITE.
+      *
+	2000-INQUIRE-LOAN.
+		MOVE LNMAST-ACCOUNT-NO TO LOANM-ACCOUNT-NO
+		READ LOAN-MASTER-FILE
+			INVALID KEY
+				MOVE 9016 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				MOVE LOANM-CUSTOMER-NO
+					TO LNMAST-CUSTOMER-NO
+				MOVE LOANM-PRINCIPAL TO LNMAST-PRINCIPAL
+				MOVE LOANM-RATE TO LNMAST-RATE
+				MOVE LOANM-TERM-MONTHS
+					TO LNMAST-TERM-MONTHS
+				MOVE LOANM-STATUS-FLAG
+					TO LNMAST-STATUS-FLAG
+				MOVE LOANM-DELINQ-CODE
+					TO LNMAST-DELINQ-CODE
+				SET TPSUCCESS TO TRUE
+		END-READ.
+      *
+	3000-CLOSE-LOAN.
+		MOVE LNMAST-ACCOUNT-NO TO LOANM-ACCOUNT-NO
+		READ LOAN-MASTER-FILE
+			INVALID KEY
+				MOVE 9041 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				MOVE SPACES TO WS-OLD-STATUS-FLAG
+				MOVE LOANM-STATUS-FLAG
+					TO WS-OLD-STATUS-FLAG
+				SET LOANM-CLOSED TO TRUE
+				REWRITE LOAN-MASTER-RECORD
+				SET TPSUCCESS TO TRUE
+				PERFORM 3100-AUDIT-CLOSE-LOAN
+		END-READ.
+      *
+	3100-AUDIT-CLOSE-LOAN.
+		MOVE "LOAN-STATUS-FLAG" TO AUDTRL-RECORD-TYPE
+		MOVE LOANM-ACCOUNT-NO TO AUDTRL-KEY-VALUE
+		MOVE WS-OLD-STATUS-FLAG TO AUDTRL-OLD-VALUE
+		MOVE SPACES TO AUDTRL-NEW-VALUE
+		MOVE LOANM-STATUS-FLAG TO AUDTRL-NEW-VALUE
+		PERFORM 8000-WRITE-AUDIT-TRAIL.
+      *
+	8000-WRITE-AUDIT-TRAIL.
+		COPY AUDITLOG.
+      *
