@@ -0,0 +1,77 @@
+      *
+      *  VWREGMT1.cbl
+      *
+      *  Operations maintenance screen for the VIEWNAME registry
+      *  (VIEWREGR, keyed on VIEWREG-NAME).  Lets the team register
+      *  each FML view name in use against its owning service and
+      *  expected field count, so VWREGVL1 can validate an inbound
+      *  VIEWNAME before a buffer is processed.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. VWREGMT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT VIEW-REG-FILE ASSIGN TO "VIEWREG"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS VIEWREG-NAME
+			FILE STATUS IS WS-VIEWREG-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  VIEW-REG-FILE.
+	01  VIEW-REG-RECORD.
+		COPY VIEWREGR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-VIEWREG-STATUS		PIC XX.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-MSG			PIC X(20).
+      *
+	SCREEN SECTION.
+	01  VIEWREG-MAINT-SCREEN.
+		05  BLANK SCREEN.
+		05  LINE 1  COLUMN 1
+			VALUE "VIEWNAME REGISTRY MAINTENANCE".
+		05  LINE 3  COLUMN 1  VALUE "VIEWNAME        : ".
+		05  LINE 3  COLUMN 20
+			PIC X(33) USING VIEWREG-NAME.
+		05  LINE 4  COLUMN 1  VALUE "OWNING SERVICE  : ".
+		05  LINE 4  COLUMN 20
+			PIC X(15) USING VIEWREG-OWNING-SERVICE.
+		05  LINE 5  COLUMN 1  VALUE "FIELD COUNT     : ".
+		05  LINE 5  COLUMN 20
+			PIC Z(8)9 USING VIEWREG-FIELD-COUNT.
+		05  LINE 7  COLUMN 1  VALUE "QUIT (X) : ".
+		05  LINE 7  COLUMN 15
+			PIC X USING WS-DONE-FLAG.
+		05  LINE 9  COLUMN 1
+			PIC X(20) FROM WS-MSG.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O VIEW-REG-FILE
+		PERFORM UNTIL WS-DONE
+			MOVE SPACES TO WS-MSG
+			DISPLAY VIEWREG-MAINT-SCREEN
+			ACCEPT VIEWREG-MAINT-SCREEN
+			IF NOT WS-DONE
+				PERFORM 1000-SAVE-VIEWREG
+			END-IF
+		END-PERFORM
+		CLOSE VIEW-REG-FILE
+		STOP RUN.
+      *
+	1000-SAVE-VIEWREG.
+		READ VIEW-REG-FILE
+			INVALID KEY
+				WRITE VIEW-REG-RECORD
+				MOVE "ADDED" TO WS-MSG
+			NOT INVALID KEY
+				REWRITE VIEW-REG-RECORD
+				MOVE "UPDATED" TO WS-MSG
+		END-READ.
+      *
