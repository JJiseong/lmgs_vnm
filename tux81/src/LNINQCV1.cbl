@@ -0,0 +1,102 @@
+      *
+      *  LNINQCV1.cbl
+      *
+      *  Conversational multi-screen loan-inquiry service.  Holds a
+      *  single TPCONV session (TPSERVICETYPE-FLAG, TPSVCDEF.cbl) open
+      *  across three screens - balance, schedule, collateral -
+      *  using TPSENDONLY/TPRECVONLY turn-taking (LOANINQR.cbl carries
+      *  the per-turn exchange area) so a teller issues one held call
+      *  instead of three separate request/response calls that each
+      *  re-authenticate context.
+      *
+      *  NOTE: the loan balance/schedule/collateral lookups below are
+      *  stubbed text pending a retrofit onto the Loan Master,
+      *  repayment schedule, and collateral register files; the turn
+      *  plumbing is real, the data source is not yet wired in.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. LNINQCV1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SVC-LOG-FILE ASSIGN TO "SVCLOG"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-SVCLOG-STATUS.
+		SELECT TRUNC-ALERT-FILE ASSIGN TO "TRUNCALR"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-TRUNCALR-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SVC-LOG-FILE.
+	01  SVC-LOG-RECORD.
+		COPY SVCLOGR.
+	FD  TRUNC-ALERT-FILE.
+	01  TRUNC-ALERT-RECORD.
+		COPY TRUNCALR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-SVCLOG-STATUS		PIC XX.
+	01  WS-TRUNCALR-STATUS		PIC XX.
+	01  WS-NOW			PIC X(21).
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+      *
+	LINKAGE SECTION.
+	01  TPSVCDEF-REC.
+		COPY TPSVCDEF.
+	01  TPTYPE-REC.
+		COPY TPTYPE.
+	01  DATA-REC.
+		COPY LOANINQR.
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+	01  TPSVCRET-REC.
+		COPY TPSVCRET.
+      *
+	PROCEDURE DIVISION USING TPSVCDEF-REC TPTYPE-REC DATA-REC
+			TPSTATUS-REC.
+	0000-MAIN.
+		IF NOT TPCONV
+			PERFORM 9999-REJECT-NOT-CONV
+		END-IF
+		PERFORM UNTIL WS-DONE
+			PERFORM 1000-SERVE-SCREEN
+			IF WS-DONE
+				SET TPSENDONLY TO TRUE
+				CALL "TPSEND" USING TPSVCDEF-REC
+					DATA-REC TPTYPE-REC TPSTATUS-REC
+			ELSE
+				PERFORM 2000-RECEIVE-NEXT-TURN
+			END-IF
+		END-PERFORM
+		SET TPSUCCESS TO TRUE
+		COPY SVCRETLG.
+      *
+	9999-REJECT-NOT-CONV.
+		MOVE 9013 TO APPL-CODE
+		SET TPFAIL TO TRUE
+		COPY SVCRETLG.
+      *
+	2000-RECEIVE-NEXT-TURN.
+		SET TPRECVONLY TO TRUE
+		CALL "TPSEND" USING TPSVCDEF-REC DATA-REC
+			TPTYPE-REC TPSTATUS-REC
+		CALL "TPRECV" USING TPSVCDEF-REC DATA-REC
+			TPTYPE-REC TPSTATUS-REC
+		COPY TRUNCGRD.
+      *
+	1000-SERVE-SCREEN.
+		EVALUATE TRUE
+			WHEN LOANINQ-BALANCE
+				MOVE 0 TO LOANINQ-BALANCE-AMT
+			WHEN LOANINQ-SCHEDULE
+				MOVE SPACES TO LOANINQ-SCHEDULE-TEXT
+			WHEN LOANINQ-COLLATERAL
+				MOVE SPACES TO LOANINQ-COLLATERAL-TEXT
+				SET WS-DONE TO TRUE
+			WHEN OTHER
+				SET WS-DONE TO TRUE
+		END-EVALUATE.
+      *
