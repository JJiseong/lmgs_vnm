@@ -0,0 +1,63 @@
+      *
+      *  BCTAUD01.cbl
+      *
+      *  Branch broadcast audit wrapper.  Any program that needs to
+      *  tpbroadcast a notice to branch machines (e.g. a rate-change
+      *  or system-shutdown notice) CALLs this subprogram instead of
+      *  TPBROADCAST directly, so every broadcast is logged to the
+      *  audit trail (BCTLOGR) before it goes out.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. BCTAUD01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT BCT-LOG-FILE ASSIGN TO "BCTLOG"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-BCTLOG-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  BCT-LOG-FILE.
+	01  BCT-LOG-RECORD.
+		COPY BCTLOGR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-BCTLOG-STATUS		PIC XX.
+	01  WS-CURRENT-DATE-TIME	PIC X(21).
+      *
+	LINKAGE SECTION.
+	01  TPBCTDEF-REC.
+		COPY TPBCTDEF.
+	01  LS-MSG-TEXT			PIC X(60).
+	01  LS-DATA-REC			PIC X(200).
+	01  LS-RETURN-CODE		PIC S9(9) COMP-5.
+      *
+	PROCEDURE DIVISION USING TPBCTDEF-REC
+			LS-MSG-TEXT
+			LS-DATA-REC
+			LS-RETURN-CODE.
+	0000-MAIN.
+		CALL "TPBROADCAST" USING TPBCTDEF-REC LS-MSG-TEXT
+			LS-DATA-REC
+		MOVE RETURN-CODE TO LS-RETURN-CODE
+		PERFORM 1000-WRITE-AUDIT
+		EXIT PROGRAM.
+      *
+	1000-WRITE-AUDIT.
+		MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+		OPEN EXTEND BCT-LOG-FILE
+		IF WS-BCTLOG-STATUS NOT = "00"
+			CLOSE BCT-LOG-FILE
+			OPEN OUTPUT BCT-LOG-FILE
+		END-IF
+		MOVE LMID TO BCTLOG-LMID
+		MOVE USERNAME TO BCTLOG-USERNAME
+		MOVE CLTNAME TO BCTLOG-CLTNAME
+		MOVE LS-MSG-TEXT TO BCTLOG-MSGTEXT
+		MOVE WS-CURRENT-DATE-TIME (1:8) TO BCTLOG-DATE
+		MOVE WS-CURRENT-DATE-TIME (9:6) TO BCTLOG-TIME
+		WRITE BCT-LOG-RECORD
+		CLOSE BCT-LOG-FILE.
+      *
