@@ -0,0 +1,127 @@
+      *
+      *  CMTRECN1.cbl
+      *
+      *  Heuristic-mismatch reconciliation batch job.  Reads the
+      *  commit-call log (CMTLOGR) and, for every TRANID, tracks the
+      *  highest CMT-FLAG reached (TP-CMT-LOGGED / TP-CMT-COMPLETE,
+      *  TPCMTDEF.cbl) and whether TPEHAZARD or TPEHEURISTIC
+      *  (TPSTATUS.cbl) was raised anywhere in that transaction.
+      *  Lists every TRANID that logged but never completed so it can
+      *  be reviewed for a manual GL reversal.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CMTRECN1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CMT-LOG-FILE ASSIGN TO "CMTLOG"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-CMTLOG-STATUS.
+		SELECT RPT-FILE ASSIGN TO "CMTRECN1.OUT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-RPT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CMT-LOG-FILE.
+	01  CMT-LOG-RECORD.
+		COPY CMTLOGR.
+	FD  RPT-FILE.
+	01  RPT-LINE			PIC X(80).
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-CMTLOG-STATUS		PIC XX.
+	01  WS-RPT-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+      *
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+      *
+	01  WS-TRAN-TABLE.
+		05  WS-TRAN-ENTRY OCCURS 500 TIMES
+				INDEXED BY WS-TRAN-IDX.
+			10  WS-TRAN-ID		PIC S9(9) COMP-5.
+			10  WS-TRAN-HAZARD	PIC X VALUE "N".
+				88  WS-TRAN-HAZARD-SEEN VALUE "Y".
+			10  WS-TRAN-MAX-CMT	PIC S9(9) COMP-5 VALUE 0.
+	01  WS-TRAN-COUNT		PIC 9(5) VALUE 0.
+	01  WS-FOUND-IDX		PIC 9(5).
+	01  WS-SUB			PIC 9(5).
+      *
+	01  WS-DETAIL-LINE.
+		05  FILLER		PIC X(10) VALUE "TRANID: ".
+		05  DL-TRANID		PIC ----------9.
+		05  FILLER		PIC X(4) VALUE SPACES.
+		05  DL-HAZARD-TEXT	PIC X(20).
+		05  FILLER		PIC X(2) VALUE SPACES.
+		05  FILLER		PIC X(38) VALUE
+			"LOGGED BUT NEVER COMPLETED - REVIEW".
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN INPUT CMT-LOG-FILE
+		OPEN OUTPUT RPT-FILE
+		MOVE "HEURISTIC-MISMATCH RECONCILIATION REPORT"
+			TO RPT-LINE
+		WRITE RPT-LINE
+		PERFORM 1000-READ-CMTLOG
+		PERFORM 2000-ACCUMULATE UNTIL WS-EOF
+		PERFORM 3000-REPORT-EXCEPTIONS
+		CLOSE CMT-LOG-FILE
+		CLOSE RPT-FILE
+		STOP RUN.
+      *
+	1000-READ-CMTLOG.
+		READ CMT-LOG-FILE
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2000-ACCUMULATE.
+		PERFORM 2100-FIND-OR-ADD-TRAN
+		IF CMTLOG-CMT-FLAG > WS-TRAN-MAX-CMT (WS-FOUND-IDX)
+			MOVE CMTLOG-CMT-FLAG
+				TO WS-TRAN-MAX-CMT (WS-FOUND-IDX)
+		END-IF
+		MOVE CMTLOG-TP-STATUS TO TP-STATUS
+		IF TPEHAZARD OR TPEHEURISTIC
+			SET WS-TRAN-HAZARD-SEEN (WS-FOUND-IDX) TO TRUE
+		END-IF
+		PERFORM 1000-READ-CMTLOG.
+      *
+	2100-FIND-OR-ADD-TRAN.
+		SET WS-FOUND-IDX TO 0
+		SET WS-TRAN-IDX TO 1
+		SEARCH WS-TRAN-ENTRY
+			AT END
+				CONTINUE
+			WHEN WS-TRAN-ID (WS-TRAN-IDX) = CMTLOG-TRANID
+				MOVE WS-TRAN-IDX TO WS-FOUND-IDX
+		END-SEARCH
+		IF WS-FOUND-IDX = 0
+			ADD 1 TO WS-TRAN-COUNT
+			MOVE CMTLOG-TRANID TO WS-TRAN-ID (WS-TRAN-COUNT)
+			MOVE WS-TRAN-COUNT TO WS-FOUND-IDX
+		END-IF.
+      *
+	3000-REPORT-EXCEPTIONS.
+		PERFORM VARYING WS-SUB FROM 1 BY 1
+				UNTIL WS-SUB > WS-TRAN-COUNT
+			IF WS-TRAN-MAX-CMT (WS-SUB) = 1
+				MOVE WS-TRAN-ID (WS-SUB) TO DL-TRANID
+				IF WS-TRAN-HAZARD-SEEN (WS-SUB)
+					MOVE "HAZARD/HEURISTIC: Y"
+						TO DL-HAZARD-TEXT
+				ELSE
+					MOVE "HAZARD/HEURISTIC: N"
+						TO DL-HAZARD-TEXT
+				END-IF
+				MOVE WS-DETAIL-LINE TO RPT-LINE
+				WRITE RPT-LINE
+			END-IF
+		END-PERFORM.
+      *
