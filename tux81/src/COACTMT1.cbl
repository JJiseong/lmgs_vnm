@@ -0,0 +1,77 @@
+      *
+      *  COACTMT1.cbl
+      *
+      *  Finance maintenance screen for the Chart of Accounts file
+      *  (COACTR, keyed on GL account number), mirroring CUSTMNT1.cbl's
+      *  screen pattern.  Lets finance add a new GL account or mark
+      *  one inactive so GLVALBAT1 has an up-to-date list to validate
+      *  outbound GL interface records against.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. COACTMT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CHART-OF-ACCTS-FILE ASSIGN TO "COACTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS COACT-GL-ACCOUNT
+			FILE STATUS IS WS-COACT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CHART-OF-ACCTS-FILE.
+	01  CHART-OF-ACCTS-RECORD.
+		COPY COACTR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-COACT-STATUS		PIC XX.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-MSG			PIC X(20).
+      *
+	SCREEN SECTION.
+	01  COACT-MAINT-SCREEN.
+		05  BLANK SCREEN.
+		05  LINE 1  COLUMN 1
+			VALUE "CHART OF ACCOUNTS MAINTENANCE".
+		05  LINE 3  COLUMN 1  VALUE "GL ACCOUNT     : ".
+		05  LINE 3  COLUMN 20
+			PIC X(10) USING COACT-GL-ACCOUNT.
+		05  LINE 4  COLUMN 1  VALUE "ACCOUNT NAME   : ".
+		05  LINE 4  COLUMN 20
+			PIC X(30) USING COACT-ACCOUNT-NAME.
+		05  LINE 5  COLUMN 1  VALUE "STATUS (A/I)   : ".
+		05  LINE 5  COLUMN 20
+			PIC X USING COACT-STATUS-FLAG.
+		05  LINE 7  COLUMN 1  VALUE "QUIT (X) : ".
+		05  LINE 7  COLUMN 15
+			PIC X USING WS-DONE-FLAG.
+		05  LINE 9  COLUMN 1
+			PIC X(20) FROM WS-MSG.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O CHART-OF-ACCTS-FILE
+		PERFORM UNTIL WS-DONE
+			MOVE SPACES TO WS-MSG
+			DISPLAY COACT-MAINT-SCREEN
+			ACCEPT COACT-MAINT-SCREEN
+			IF NOT WS-DONE
+				PERFORM 1000-SAVE-ACCOUNT
+			END-IF
+		END-PERFORM
+		CLOSE CHART-OF-ACCTS-FILE
+		STOP RUN.
+      *
+	1000-SAVE-ACCOUNT.
+		READ CHART-OF-ACCTS-FILE
+			INVALID KEY
+				WRITE CHART-OF-ACCTS-RECORD
+				MOVE "ADDED" TO WS-MSG
+			NOT INVALID KEY
+				REWRITE CHART-OF-ACCTS-RECORD
+				MOVE "UPDATED" TO WS-MSG
+		END-READ.
+      *
