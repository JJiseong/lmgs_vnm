@@ -0,0 +1,129 @@
+      *
+      *  CUSTLNX1.cbl
+      *
+      *  Nightly customer/loan outer-join extract.  Loads the loan
+      *  account worklist (LNACCTR) into memory, then reads the
+      *  customer worklist (CUSTLSTR) and writes one CUSTLNXR record
+      *  per customer under a single VIEWNAME - with loan fields
+      *  nulled when no match is found - the way FML-MODE FOJOIN
+      *  (FMLINFO.cbl) joins two buffers, so closed-out customers
+      *  with no active loan still appear in the extract instead of
+      *  being silently dropped by an inner-style match.
+      *
+      *  NOTE: CUSTLSTR/LNACCTR are worklist extracts pending a
+      *  retrofit onto the Customer Information File and Loan Master
+      *  files directly.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CUSTLNX1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CUST-LIST-FILE ASSIGN TO "CUSTLIST"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-CUSTLST-STATUS.
+		SELECT LOAN-ACCT-FILE ASSIGN TO "LOANACCT"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-LNACCT-STATUS.
+		SELECT CUST-LOAN-EXTRACT-FILE ASSIGN TO "CUSTLNX1.OUT"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-EXTRACT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CUST-LIST-FILE.
+	01  CUST-LIST-RECORD.
+		COPY CUSTLSTR.
+	FD  LOAN-ACCT-FILE.
+	01  LOAN-ACCT-RECORD.
+		COPY LNACCTR.
+	FD  CUST-LOAN-EXTRACT-FILE.
+	01  CUST-LOAN-EXTRACT-RECORD.
+		COPY CUSTLNXR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-CUSTLST-STATUS		PIC XX.
+	01  WS-LNACCT-STATUS		PIC XX.
+	01  WS-EXTRACT-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+      *
+	01  WS-LOAN-TABLE.
+		05  WS-LOAN-ENTRY OCCURS 2000 TIMES
+				INDEXED BY WS-LOAN-IDX.
+			10  WS-LOAN-CUSTOMER-NO	PIC X(12).
+			10  WS-LOAN-ACCOUNT-NO	PIC X(12).
+			10  WS-LOAN-BALANCE	PIC S9(11)V99 COMP-3.
+	01  WS-LOAN-COUNT		PIC 9(4) VALUE 0.
+	01  WS-FOUND-IDX		PIC 9(4).
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN INPUT LOAN-ACCT-FILE
+		PERFORM 1000-LOAD-LOAN-TABLE
+		CLOSE LOAN-ACCT-FILE
+		OPEN INPUT CUST-LIST-FILE
+		OPEN OUTPUT CUST-LOAN-EXTRACT-FILE
+		PERFORM 2000-READ-CUSTOMER
+		PERFORM 3000-JOIN-AND-WRITE UNTIL WS-EOF
+		CLOSE CUST-LIST-FILE
+		CLOSE CUST-LOAN-EXTRACT-FILE
+		STOP RUN.
+      *
+	1000-LOAD-LOAN-TABLE.
+		PERFORM 1100-READ-LOAN-ACCT
+		PERFORM UNTIL WS-EOF
+			ADD 1 TO WS-LOAN-COUNT
+			MOVE LNACCT-CUSTOMER-NO
+				TO WS-LOAN-CUSTOMER-NO (WS-LOAN-COUNT)
+			MOVE LNACCT-ACCOUNT-NO
+				TO WS-LOAN-ACCOUNT-NO (WS-LOAN-COUNT)
+			MOVE LNACCT-BALANCE
+				TO WS-LOAN-BALANCE (WS-LOAN-COUNT)
+			PERFORM 1100-READ-LOAN-ACCT
+		END-PERFORM
+		MOVE "N" TO WS-EOF-FLAG.
+      *
+	1100-READ-LOAN-ACCT.
+		READ LOAN-ACCT-FILE
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2000-READ-CUSTOMER.
+		READ CUST-LIST-FILE
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	3000-JOIN-AND-WRITE.
+		MOVE CUSTLST-CUSTOMER-NO TO CUSTLNX-CUSTOMER-NO
+		MOVE CUSTLST-CUSTOMER-NAME TO CUSTLNX-CUSTOMER-NAME
+		SET WS-FOUND-IDX TO 0
+		SET WS-LOAN-IDX TO 1
+		SEARCH WS-LOAN-ENTRY
+			AT END
+				CONTINUE
+			WHEN WS-LOAN-CUSTOMER-NO (WS-LOAN-IDX)
+					= CUSTLST-CUSTOMER-NO
+				MOVE WS-LOAN-IDX TO WS-FOUND-IDX
+		END-SEARCH
+		IF WS-FOUND-IDX = 0
+			MOVE SPACES TO CUSTLNX-ACCOUNT-NO
+			MOVE 0 TO CUSTLNX-BALANCE
+			SET CUSTLNX-NO-LOAN TO TRUE
+		ELSE
+			MOVE WS-LOAN-ACCOUNT-NO (WS-FOUND-IDX)
+				TO CUSTLNX-ACCOUNT-NO
+			MOVE WS-LOAN-BALANCE (WS-FOUND-IDX)
+				TO CUSTLNX-BALANCE
+			SET CUSTLNX-HAS-LOAN TO TRUE
+		END-IF
+		WRITE CUST-LOAN-EXTRACT-RECORD
+		PERFORM 2000-READ-CUSTOMER.
+      *
