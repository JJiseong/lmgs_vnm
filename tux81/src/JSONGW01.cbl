@@ -0,0 +1,124 @@
+      *
+      *  JSONGW01.cbl
+      *
+      *  FML buffer-to-JSON gateway for the customer self-service
+      *  portal.  Every internal service here passes data as FML
+      *  buffers (VIEWNAME/FML-MODE, FMLINFO.cbl), which the portal
+      *  cannot speak directly.  This service takes the already
+      *  registered VIEWNAME (validated against VIEWREGR through the
+      *  existing VWREGVL1 lookup) plus the fields of that view and
+      *  converts them to JSON text, so the portal team has a
+      *  sanctioned boundary instead of direct database access.
+      *
+      *  Only two views are exposed - loan balance inquiry
+      *  (LOANBALANCEVW, LOANMSTR/LNMAST01 fields) and repayment
+      *  schedule (REPAYSCHEDVW, REPAYSCH fields) - and any other
+      *  VIEWNAME, registered or not, is rejected.  This is a pure
+      *  format-boundary service: the caller is expected to have
+      *  already populated DATA-REC from the real service (LNMAST01
+      *  INQUIRE, a repayment-schedule read) before calling here, the
+      *  same way LNINQCV1 separates turn plumbing from data sourcing.
+      *
+      *  JSONGW-TO-FML (JSON back into an FML buffer) is rejected
+      *  today - both whitelisted views are portal-side inquiries with
+      *  no write-back use case - and is left for a future view that
+      *  needs one, the same documented-gap posture as FXDEPBAT1's
+      *  TRANSFER settlement account.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. JSONGW01.
+      *
+	ENVIRONMENT DIVISION.
+      *
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+	01  TPINFDEF-REC.
+		COPY TPINFDEF.
+	01  LS-OWNING-SERVICE		PIC X(15).
+	01  LS-FIELD-COUNT		PIC S9(9) COMP-5.
+	01  LS-VALID-FLAG		PIC X.
+		88  LS-VALID		VALUE "Y".
+		88  LS-INVALID		VALUE "N".
+	01  WS-PRINCIPAL-DISP		PIC -(9).99.
+	01  WS-INTEREST-DISP		PIC -(9).99.
+	01  WS-BALANCE-DISP		PIC -(9).99.
+	01  WS-DELINQ-DISP		PIC 9(4).
+      *
+	LINKAGE SECTION.
+	01  TPSVCDEF-REC.
+		COPY TPSVCDEF.
+	01  TPTYPE-REC.
+		COPY TPTYPE.
+	01  DATA-REC.
+		COPY JSONGWD.
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+	01  TPSVCRET-REC.
+		COPY TPSVCRET.
+      *
+	PROCEDURE DIVISION USING TPSVCDEF-REC TPTYPE-REC DATA-REC
+			TPSTATUS-REC.
+	0000-MAIN.
+		COPY DLENGRD.
+		MOVE "R" TO JSONGW-RESULT-FLAG
+		CALL "VWREGVL1" USING JSONGW-VIEWNAME LS-OWNING-SERVICE
+			LS-FIELD-COUNT LS-VALID-FLAG
+		IF LS-VALID
+			PERFORM 1000-CONVERT-VIEW
+		ELSE
+			MOVE 9035 TO APPL-CODE
+		END-IF
+		IF JSONGW-OK
+			SET TPSUCCESS TO TRUE
+		ELSE
+			SET TPFAIL TO TRUE
+		END-IF
+		CALL "TPRETURN" USING TPSVCRET-REC
+			TPTYPE-REC
+			DATA-REC
+			TPSTATUS-REC
+		EXIT PROGRAM.
+      *
+	1000-CONVERT-VIEW.
+		IF NOT JSONGW-LOAN-BALANCE-VIEW
+				AND NOT JSONGW-REPAY-SCHEDULE-VIEW
+			MOVE 9036 TO APPL-CODE
+		ELSE
+			IF NOT JSONGW-TO-JSON
+				MOVE 9037 TO APPL-CODE
+			ELSE
+				PERFORM 1100-BUILD-JSON
+				SET JSONGW-OK TO TRUE
+			END-IF
+		END-IF.
+      *
+	1100-BUILD-JSON.
+		MOVE SPACES TO JSONGW-JSON-TEXT
+		EVALUATE TRUE
+			WHEN JSONGW-LOAN-BALANCE-VIEW
+				PERFORM 1110-BUILD-LOAN-BALANCE-JSON
+			WHEN JSONGW-REPAY-SCHEDULE-VIEW
+				PERFORM 1120-BUILD-REPAY-SCHEDULE-JSON
+		END-EVALUATE.
+      *
+	1110-BUILD-LOAN-BALANCE-JSON.
+		MOVE JSONGW-PRINCIPAL-AMT TO WS-PRINCIPAL-DISP
+		MOVE JSONGW-DELINQ-CODE TO WS-DELINQ-DISP
+		STRING '{"accountNo":"' JSONGW-ACCOUNT-NO '",'
+			'"principal":"' WS-PRINCIPAL-DISP '",'
+			'"status":"' JSONGW-STATUS-FLAG '",'
+			'"delinqCode":"' WS-DELINQ-DISP '"}'
+			DELIMITED BY SIZE INTO JSONGW-JSON-TEXT.
+      *
+	1120-BUILD-REPAY-SCHEDULE-JSON.
+		MOVE JSONGW-PRINCIPAL-AMT TO WS-PRINCIPAL-DISP
+		MOVE JSONGW-INTEREST-AMT TO WS-INTEREST-DISP
+		MOVE JSONGW-RUNNING-BALANCE TO WS-BALANCE-DISP
+		STRING '{"accountNo":"' JSONGW-ACCOUNT-NO '",'
+			'"installmentNo":' JSONGW-INSTALLMENT-NO ','
+			'"dueDate":"' JSONGW-DUE-DATE '",'
+			'"principal":"' WS-PRINCIPAL-DISP '",'
+			'"interest":"' WS-INTEREST-DISP '",'
+			'"balance":"' WS-BALANCE-DISP '"}'
+			DELIMITED BY SIZE INTO JSONGW-JSON-TEXT.
+      *
