@@ -0,0 +1,142 @@
+      *
+      *  GLVALBAT1.cbl
+      *
+      *  GL journal posting validation batch.  Reads every record
+      *  posted to the GL interface extract (GLINTFR) sequentially
+      *  and checks GLINTF-GL-ACCOUNT against the Chart of Accounts
+      *  file (COACTR) before it is released to the core GL feed - an
+      *  unknown or inactive account is rejected to the Error
+      *  Suspense file (SUSPNSR/SUSPENSE) instead of bouncing the
+      *  whole day's batch file at the core banking GL.  Records that
+      *  pass are copied to the GL-released extract (GLRELSE) the
+      *  core GL batch actually picks up.
+      *
+      *  Job-dependency gate: CALLs BATCTLCK at entry - predecessor
+      *  DELQBAT1 must show a completed, signed-off run on the Batch
+      *  Control file (BATCTLR), since the run book puts delinquency
+      *  classification ahead of the GL extract.  If the gate is
+      *  blocked the files still open/close but no record is
+      *  validated, and BATCTLCK is called again at the end to stamp
+      *  this job's own completion.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. GLVALBAT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT GL-INTERFACE-FILE ASSIGN TO "GLINTF"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-GLINTF-STATUS.
+		SELECT GL-RELEASED-FILE ASSIGN TO "GLRELSE"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-GLRELSE-STATUS.
+		SELECT CHART-OF-ACCTS-FILE ASSIGN TO "COACTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS COACT-GL-ACCOUNT
+			FILE STATUS IS WS-COACT-STATUS.
+		SELECT SUSPENSE-FILE ASSIGN TO "SUSPNSR"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-SUSPNS-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  GL-INTERFACE-FILE.
+	01  GL-INTERFACE-RECORD.
+		COPY GLINTFR.
+	FD  GL-RELEASED-FILE.
+	01  GL-RELEASED-RECORD.
+		COPY GLINTFR.
+	FD  CHART-OF-ACCTS-FILE.
+	01  CHART-OF-ACCTS-RECORD.
+		COPY COACTR.
+	FD  SUSPENSE-FILE.
+	01  SUSPENSE-RECORD.
+		COPY SUSPNSR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-GLINTF-STATUS		PIC XX.
+	01  WS-GLRELSE-STATUS		PIC XX.
+	01  WS-COACT-STATUS		PIC XX.
+	01  WS-SUSPNS-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+	01  WS-NOW			PIC X(21).
+	01  WS-JOB-NAME			PIC X(9) VALUE "GLVALBAT1".
+	01  WS-BATCTL-MODE		PIC X.
+	01  WS-BATCTL-GATE		PIC X.
+		88  WS-GATE-OK		VALUE "Y".
+		88  WS-GATE-BLOCKED	VALUE "N".
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		MOVE "S" TO WS-BATCTL-MODE
+		CALL "BATCTLCK" USING WS-JOB-NAME WS-BATCTL-MODE
+			WS-BATCTL-GATE
+		PERFORM 1000-INITIALIZE
+		IF WS-GATE-OK
+			PERFORM 2000-PROCESS-RECORD UNTIL WS-EOF
+		END-IF
+		PERFORM 3000-FINISH
+		IF WS-GATE-OK
+			MOVE "E" TO WS-BATCTL-MODE
+			CALL "BATCTLCK" USING WS-JOB-NAME WS-BATCTL-MODE
+				WS-BATCTL-GATE
+		END-IF
+		STOP RUN.
+      *
+	1000-INITIALIZE.
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		OPEN INPUT GL-INTERFACE-FILE
+		OPEN OUTPUT GL-RELEASED-FILE
+		OPEN INPUT CHART-OF-ACCTS-FILE
+		PERFORM 1010-READ-GLINTF.
+      *
+	1010-READ-GLINTF.
+		READ GL-INTERFACE-FILE
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2000-PROCESS-RECORD.
+		MOVE GLINTF-GL-ACCOUNT OF GL-INTERFACE-RECORD
+			TO COACT-GL-ACCOUNT
+		READ CHART-OF-ACCTS-FILE
+			INVALID KEY
+				PERFORM 2100-REJECT-RECORD
+			NOT INVALID KEY
+				IF COACT-ACTIVE
+					WRITE GL-RELEASED-RECORD
+						FROM GL-INTERFACE-RECORD
+				ELSE
+					PERFORM 2100-REJECT-RECORD
+				END-IF
+		END-READ
+		PERFORM 1010-READ-GLINTF.
+      *
+	2100-REJECT-RECORD.
+		MOVE "GLVALBAT1" TO SUSPNS-SERVICE-NAME
+		MOVE SPACES TO SUSPNS-INPUT-BUFFER
+		MOVE GL-INTERFACE-RECORD TO SUSPNS-INPUT-BUFFER
+		MOVE ZERO TO SUSPNS-TP-STATUS
+		MOVE 9032 TO SUSPNS-APPL-CODE
+		MOVE ZERO TO SUSPNS-TRANID
+		SET SUSPNS-OPEN TO TRUE
+		MOVE WS-NOW (1:8) TO SUSPNS-DATE
+		MOVE WS-NOW (9:6) TO SUSPNS-TIME
+		OPEN EXTEND SUSPENSE-FILE
+		IF WS-SUSPNS-STATUS NOT = "00"
+			CLOSE SUSPENSE-FILE
+			OPEN OUTPUT SUSPENSE-FILE
+		END-IF
+		WRITE SUSPENSE-RECORD
+		CLOSE SUSPENSE-FILE.
+      *
+	3000-FINISH.
+		CLOSE GL-INTERFACE-FILE
+		CLOSE GL-RELEASED-FILE
+		CLOSE CHART-OF-ACCTS-FILE.
+      *
