@@ -0,0 +1,61 @@
+      *
+      *  FMLCAT01.cbl
+      *
+      *  FML-STATUS message lookup service.  CALLed with an FML-STATUS
+      *  value (FMLINFO.cbl); resolves it against the maintained
+      *  catalog (FMLCATR) and returns an operator-facing explanation
+      *  and suggested action, so a service that currently just logs
+      *  the raw numeric FML-STATUS can surface plain English to
+      *  front-line staff instead.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. FMLCAT01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT FML-CAT-FILE ASSIGN TO "FMLCAT"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS FMLCAT-STATUS-CODE
+			FILE STATUS IS WS-FMLCAT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  FML-CAT-FILE.
+	01  FML-CAT-RECORD.
+		COPY FMLCATR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-FMLCAT-STATUS		PIC XX.
+      *
+	LINKAGE SECTION.
+	01  LS-FML-STATUS		PIC S9(9) COMP-5.
+	01  LS-EXPLANATION		PIC X(60).
+	01  LS-SUGGESTED-ACTION	PIC X(60).
+	01  LS-FOUND-FLAG		PIC X.
+		88  LS-FOUND		VALUE "Y".
+		88  LS-NOT-FOUND	VALUE "N".
+      *
+	PROCEDURE DIVISION USING LS-FML-STATUS LS-EXPLANATION
+			LS-SUGGESTED-ACTION LS-FOUND-FLAG.
+	0000-MAIN.
+		MOVE SPACES TO LS-EXPLANATION
+		MOVE SPACES TO LS-SUGGESTED-ACTION
+		SET LS-NOT-FOUND TO TRUE
+		OPEN INPUT FML-CAT-FILE
+		MOVE LS-FML-STATUS TO FMLCAT-STATUS-CODE
+		READ FML-CAT-FILE
+			INVALID KEY
+				MOVE "UNKNOWN FML-STATUS - SEE SUPPORT"
+					TO LS-EXPLANATION
+			NOT INVALID KEY
+				MOVE FMLCAT-EXPLANATION
+					TO LS-EXPLANATION
+				MOVE FMLCAT-SUGGESTED-ACTION
+					TO LS-SUGGESTED-ACTION
+				SET LS-FOUND TO TRUE
+		END-READ
+		CLOSE FML-CAT-FILE
+		EXIT PROGRAM.
+      *
