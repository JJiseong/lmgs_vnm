@@ -0,0 +1,150 @@
+      *
+      *  ADVCBAT1.cbl
+      *
+      *  Payment advice / statement print batch.  Runs after each
+      *  posting cycle, walks the Loan Master file (LOANMSTR) and, for
+      *  each open loan, reads its current and next scheduled
+      *  installment on the repayment schedule file (REPAYSCH) to
+      *  spool a print-ready payment advice (amount applied, new
+      *  balance, next due date) for the branch printer, instead of
+      *  customers finding out their new balance by calling in.
+      *
+      *  NOTE: there is no payment-posting mechanism in the system yet
+      *  to mark an installment paid (same gap documented in
+      *  DELQBAT1's header), so the current due installment is taken
+      *  as installment 1 and "amount applied" is that installment's
+      *  scheduled principal+interest rather than an amount actually
+      *  collected.  Once payment posting exists this batch should be
+      *  revisited to key off the installment actually paid that
+      *  cycle.
+      *
+      *  Job-dependency gate: CALLs BATCTLCK at entry - predecessor
+      *  GLVALBAT1 must show a completed, signed-off run on
+      *  the Batch Control file (BATCTLR), since statement printing
+      *  runs last in the run book, after the GL extract has been
+      *  validated and released.  If the gate is blocked the files
+      *  still open/close but no advice is built, and BATCTLCK is
+      *  called again at the end to stamp this job's own completion.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. ADVCBAT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS SEQUENTIAL
+			RECORD KEY IS LOANM-ACCOUNT-NO
+			FILE STATUS IS WS-LOANM-STATUS.
+		SELECT REPAY-SCHEDULE-FILE ASSIGN TO "REPAYSCH"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS REPAY-KEY
+			FILE STATUS IS WS-REPAY-STATUS.
+		SELECT ADVC-RPT-FILE ASSIGN TO "ADVCBAT1.OUT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-RPT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  LOAN-MASTER-FILE.
+	01  LOAN-MASTER-RECORD.
+		COPY LOANMSTR.
+	FD  REPAY-SCHEDULE-FILE.
+	01  REPAY-SCHEDULE-RECORD.
+		COPY REPAYSCH.
+	FD  ADVC-RPT-FILE.
+	01  ADVC-RPT-LINE.
+		COPY ADVCRPT.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-LOANM-STATUS		PIC XX.
+	01  WS-REPAY-STATUS		PIC XX.
+	01  WS-RPT-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+	01  WS-AMOUNT-APPLIED		PIC S9(11)V99 COMP-3.
+	01  WS-NEXT-DUE-DATE		PIC X(8).
+	01  WS-JOB-NAME			PIC X(9) VALUE "ADVCBAT1".
+	01  WS-BATCTL-MODE		PIC X.
+	01  WS-BATCTL-GATE		PIC X.
+		88  WS-GATE-OK		VALUE "Y".
+		88  WS-GATE-BLOCKED	VALUE "N".
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		MOVE "S" TO WS-BATCTL-MODE
+		CALL "BATCTLCK" USING WS-JOB-NAME WS-BATCTL-MODE
+			WS-BATCTL-GATE
+		OPEN INPUT LOAN-MASTER-FILE
+		OPEN INPUT REPAY-SCHEDULE-FILE
+		OPEN OUTPUT ADVC-RPT-FILE
+		IF WS-GATE-OK
+			PERFORM 1000-READ-LOAN
+			PERFORM 2000-PROCESS-LOAN UNTIL WS-EOF
+		END-IF
+		CLOSE LOAN-MASTER-FILE
+		CLOSE REPAY-SCHEDULE-FILE
+		CLOSE ADVC-RPT-FILE
+		IF WS-GATE-OK
+			MOVE "E" TO WS-BATCTL-MODE
+			CALL "BATCTLCK" USING WS-JOB-NAME WS-BATCTL-MODE
+				WS-BATCTL-GATE
+		END-IF
+		STOP RUN.
+      *
+	1000-READ-LOAN.
+		READ LOAN-MASTER-FILE NEXT RECORD
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2000-PROCESS-LOAN.
+		IF LOANM-OPEN
+			PERFORM 2100-BUILD-ADVICE
+		END-IF
+		PERFORM 1000-READ-LOAN.
+      *
+	2100-BUILD-ADVICE.
+		MOVE LOANM-ACCOUNT-NO TO REPAY-ACCOUNT-NO
+		MOVE 1 TO REPAY-INSTALLMENT-NO
+		READ REPAY-SCHEDULE-FILE
+			INVALID KEY
+				CONTINUE
+			NOT INVALID KEY
+				PERFORM 2200-FIND-NEXT-DUE-DATE
+				PERFORM 2300-WRITE-ADVICE-LINE
+		END-READ.
+      *
+	2200-FIND-NEXT-DUE-DATE.
+		COMPUTE WS-AMOUNT-APPLIED =
+			REPAY-PRINCIPAL-AMT + REPAY-INTEREST-AMT
+		MOVE SPACES TO WS-NEXT-DUE-DATE
+		MOVE LOANM-ACCOUNT-NO TO REPAY-ACCOUNT-NO
+		MOVE 2 TO REPAY-INSTALLMENT-NO
+		READ REPAY-SCHEDULE-FILE
+			INVALID KEY
+				CONTINUE
+			NOT INVALID KEY
+				MOVE REPAY-DUE-DATE TO WS-NEXT-DUE-DATE
+		END-READ
+		MOVE LOANM-ACCOUNT-NO TO REPAY-ACCOUNT-NO
+		MOVE 1 TO REPAY-INSTALLMENT-NO
+		READ REPAY-SCHEDULE-FILE
+			INVALID KEY
+				CONTINUE
+			NOT INVALID KEY
+				CONTINUE
+		END-READ.
+      *
+	2300-WRITE-ADVICE-LINE.
+		MOVE LOANM-ACCOUNT-NO TO ADVC-ACCOUNT-NO
+		MOVE LOANM-CUSTOMER-NO TO ADVC-CUSTOMER-NO
+		MOVE WS-AMOUNT-APPLIED TO ADVC-AMOUNT-APPLIED
+		MOVE REPAY-RUNNING-BALANCE TO ADVC-NEW-BALANCE
+		MOVE WS-NEXT-DUE-DATE TO ADVC-NEXT-DUE-DATE
+		WRITE ADVC-RPT-LINE.
+      *
