@@ -0,0 +1,222 @@
+      *
+      *  RPTTPST1.cbl
+      *
+      *  Daily exception report: reads the service call log
+      *  (SVCLOGR) in chronological order and decodes every non-zero
+      *  TP-STATUS value into plain English, using the 88-levels from
+      *  TPSTATUS.cbl.  Each detail line carries its own SERVICE-NAME
+      *  so exceptions can be traced back to the call that raised
+      *  them; the closing summary section totals exceptions by
+      *  SERVICE-NAME for the run as a whole.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. RPTTPST1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SVC-LOG-FILE ASSIGN TO "SVCLOG"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-SVCLOG-STATUS.
+		SELECT RPT-FILE ASSIGN TO "RPTTPST1.OUT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-RPT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SVC-LOG-FILE.
+	01  SVC-LOG-RECORD.
+		COPY SVCLOGR.
+	FD  RPT-FILE.
+	01  RPT-LINE			PIC X(80).
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-SVCLOG-STATUS		PIC XX.
+		88  WS-SVCLOG-OK	VALUE "00".
+		88  WS-SVCLOG-EOF	VALUE "10".
+	01  WS-RPT-STATUS		PIC XX.
+      *
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+      *
+	01  WS-STATUS-TEXT		PIC X(40).
+      *
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+      *
+	01  WS-SVC-TABLE.
+		05  WS-SVC-ENTRY OCCURS 100 TIMES
+				INDEXED BY WS-SVC-IDX.
+			10  WS-SVC-NAME		PIC X(15).
+			10  WS-SVC-EXCP-COUNT	PIC 9(7) VALUE 0.
+	01  WS-SVC-COUNT		PIC 9(4) VALUE 0.
+	01  WS-FOUND-IDX		PIC 9(4).
+	01  WS-SUB			PIC 9(4).
+      *
+	01  WS-DETAIL-LINE.
+		05  DL-SERVICE-NAME	PIC X(15).
+		05  FILLER		PIC X(2) VALUE SPACES.
+		05  DL-STATUS-NBR	PIC ZZZ9.
+		05  FILLER		PIC X(3) VALUE SPACES.
+		05  DL-STATUS-TEXT	PIC X(40).
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		PERFORM 1000-INITIALIZE
+		PERFORM 2000-PROCESS-LOG UNTIL WS-EOF
+		PERFORM 3000-FINISH
+		STOP RUN.
+      *
+	1000-INITIALIZE.
+		OPEN INPUT SVC-LOG-FILE
+		OPEN OUTPUT RPT-FILE
+		MOVE "DAILY TPSTATUS EXCEPTION REPORT" TO RPT-LINE
+		WRITE RPT-LINE
+		PERFORM 1010-READ-SVCLOG.
+      *
+	1010-READ-SVCLOG.
+		READ SVC-LOG-FILE
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2000-PROCESS-LOG.
+		MOVE SVCLOG-TP-STATUS TO TP-STATUS
+		IF NOT TPOK
+			PERFORM 2100-DECODE-STATUS
+			PERFORM 2200-ACCUMULATE
+			PERFORM 2300-WRITE-DETAIL
+		END-IF
+		PERFORM 1010-READ-SVCLOG.
+      *
+	2100-DECODE-STATUS.
+		EVALUATE TRUE
+			WHEN TPEABORT
+				MOVE "TRANSACTION ABORTED (TPEABORT)"
+					TO WS-STATUS-TEXT
+			WHEN TPEBADDESC
+				MOVE "BAD DESCRIPTOR (TPEBADDESC)"
+					TO WS-STATUS-TEXT
+			WHEN TPEBLOCK
+				MOVE "BLOCKING CONDITION (TPEBLOCK)"
+					TO WS-STATUS-TEXT
+			WHEN TPEINVAL
+				MOVE "INVALID ARGUMENTS (TPEINVAL)"
+					TO WS-STATUS-TEXT
+			WHEN TPELIMIT
+				MOVE "SYSTEM LIMIT EXCEEDED (TPELIMIT)"
+					TO WS-STATUS-TEXT
+			WHEN TPENOENT
+				MOVE "NO ENTRY FOR SERVICE (TPENOENT)"
+					TO WS-STATUS-TEXT
+			WHEN TPEOS
+				MOVE "OPERATING SYSTEM ERROR (TPEOS)"
+					TO WS-STATUS-TEXT
+			WHEN TPEPERM
+				MOVE "PERMISSION DENIED (TPEPERM)"
+					TO WS-STATUS-TEXT
+			WHEN TPEPROTO
+				MOVE "PROTOCOL VIOLATION (TPEPROTO)"
+					TO WS-STATUS-TEXT
+			WHEN TPESVCERR
+				MOVE "SERVICE ERROR (TPESVCERR)"
+					TO WS-STATUS-TEXT
+			WHEN TPESVCFAIL
+				MOVE "SERVICE FAILURE (TPESVCFAIL)"
+					TO WS-STATUS-TEXT
+			WHEN TPESYSTEM
+				MOVE "TUXEDO SYSTEM ERROR (TPESYSTEM)"
+					TO WS-STATUS-TEXT
+			WHEN TPETIME
+				MOVE "SERVICE TIMED OUT (TPETIME)"
+					TO WS-STATUS-TEXT
+			WHEN TPETRAN
+				MOVE "TRAN NOT SUPPORTED (TPETRAN)"
+					TO WS-STATUS-TEXT
+			WHEN TPEGOTSIG
+				MOVE "INTERRUPTED BY SIGNAL (TPEGOTSIG)"
+					TO WS-STATUS-TEXT
+			WHEN TPERMERR
+				MOVE "RESOURCE MANAGER ERROR (TPERMERR)"
+					TO WS-STATUS-TEXT
+			WHEN TPEITYPE
+				MOVE "BAD INPUT TYPE (TPEITYPE)"
+					TO WS-STATUS-TEXT
+			WHEN TPEOTYPE
+				MOVE "BAD OUTPUT TYPE (TPEOTYPE)"
+					TO WS-STATUS-TEXT
+			WHEN TPERELEASE
+				MOVE "RELEASE MISMATCH (TPERELEASE)"
+					TO WS-STATUS-TEXT
+			WHEN TPEHAZARD
+				MOVE "HAZARD OUTCOME (TPEHAZARD)"
+					TO WS-STATUS-TEXT
+			WHEN TPEHEURISTIC
+				MOVE "HEURISTIC OUTCOME (TPEHEURISTIC)"
+					TO WS-STATUS-TEXT
+			WHEN TPEEVENT
+				MOVE "EVENT DELIVERED (TPEEVENT)"
+					TO WS-STATUS-TEXT
+			WHEN TPEMATCH
+				MOVE "DESCRIPTOR MISMATCH (TPEMATCH)"
+					TO WS-STATUS-TEXT
+			WHEN TPEDIAGNOSTIC
+				MOVE "DIAGNOSTIC SET (TPEDIAGNOSTIC)"
+					TO WS-STATUS-TEXT
+			WHEN TPEMIB
+				MOVE "MIB OPERATION FAILED (TPEMIB)"
+					TO WS-STATUS-TEXT
+			WHEN TPEMAXVAL
+				MOVE "MAX TPSTATUS VALUE (TPEMAXVAL)"
+					TO WS-STATUS-TEXT
+			WHEN OTHER
+				MOVE "OTHER NON-ZERO TP-STATUS"
+					TO WS-STATUS-TEXT
+		END-EVALUATE.
+      *
+	2200-ACCUMULATE.
+		SET WS-FOUND-IDX TO 0
+		SET WS-SVC-IDX TO 1
+		SEARCH WS-SVC-ENTRY
+			AT END
+				CONTINUE
+			WHEN WS-SVC-NAME (WS-SVC-IDX) =
+					SVCLOG-SERVICE-NAME
+				MOVE WS-SVC-IDX TO WS-FOUND-IDX
+		END-SEARCH
+		IF WS-FOUND-IDX = 0
+			ADD 1 TO WS-SVC-COUNT
+			MOVE SVCLOG-SERVICE-NAME
+				TO WS-SVC-NAME (WS-SVC-COUNT)
+			MOVE 1 TO WS-SVC-EXCP-COUNT (WS-SVC-COUNT)
+		ELSE
+			ADD 1 TO WS-SVC-EXCP-COUNT (WS-FOUND-IDX)
+		END-IF.
+      *
+	2300-WRITE-DETAIL.
+		MOVE SVCLOG-SERVICE-NAME TO DL-SERVICE-NAME
+		MOVE SVCLOG-TP-STATUS TO DL-STATUS-NBR
+		MOVE WS-STATUS-TEXT TO DL-STATUS-TEXT
+		MOVE WS-DETAIL-LINE TO RPT-LINE
+		WRITE RPT-LINE.
+      *
+	3000-FINISH.
+		MOVE SPACES TO RPT-LINE
+		WRITE RPT-LINE
+		MOVE "SUMMARY BY SERVICE" TO RPT-LINE
+		WRITE RPT-LINE
+		PERFORM VARYING WS-SUB FROM 1 BY 1
+				UNTIL WS-SUB > WS-SVC-COUNT
+			MOVE SPACES TO RPT-LINE
+			STRING WS-SVC-NAME (WS-SUB) DELIMITED BY SPACE
+				"  EXCEPTIONS: "
+				WS-SVC-EXCP-COUNT (WS-SUB)
+				DELIMITED BY SIZE
+				INTO RPT-LINE
+			WRITE RPT-LINE
+		END-PERFORM
+		CLOSE SVC-LOG-FILE
+		CLOSE RPT-FILE.
+      *
