@@ -0,0 +1,137 @@
+      *
+      *  FXRTMNT1.cbl
+      *
+      *  Operations maintenance screen for the daily exchange-rate
+      *  table (FXRATER, keyed on currency pair + effective date).
+      *  Lets treasury key in that morning's buy/sell/mid rate once,
+      *  so FXRATE01 can resolve it for every posting service instead
+      *  of each branch using whatever rate an operator typed into a
+      *  local spreadsheet.
+      *
+      *  Once a rate is saved, every branch on the Branch Master file
+      *  (BRMSTR) is sent a tpbroadcast notice via BCTAUD01 with
+      *  TPTIME-FLAG set to TPTIME so the new rate can't be ignored
+      *  or queued past its effective time, instead of propagating
+      *  by email and branches going live on a stale rate.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. FXRTMNT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT FX-RATE-FILE ASSIGN TO "FXRATER"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS FXRATE-KEY
+			FILE STATUS IS WS-FXRATE-STATUS.
+		SELECT BRANCH-MASTER-FILE ASSIGN TO "BRMSTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS SEQUENTIAL
+			RECORD KEY IS BRM-LMID
+			FILE STATUS IS WS-BRMSTR-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  FX-RATE-FILE.
+	01  FX-RATE-RECORD.
+		COPY FXRATER.
+	FD  BRANCH-MASTER-FILE.
+	01  BRANCH-MASTER-RECORD.
+		COPY BRMSTR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-FXRATE-STATUS		PIC XX.
+	01  WS-BRMSTR-STATUS		PIC XX.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-MSG			PIC X(20).
+	01  WS-BRM-EOF-FLAG		PIC X.
+		88  WS-BRM-EOF		VALUE "Y".
+      *
+	01  TPBCTDEF-REC.
+		COPY TPBCTDEF.
+	01  LS-MSG-TEXT			PIC X(60).
+	01  LS-DATA-REC			PIC X(200).
+	01  LS-RETURN-CODE		PIC S9(9) COMP-5.
+      *
+	SCREEN SECTION.
+	01  FX-RATE-MAINT-SCREEN.
+		05  BLANK SCREEN.
+		05  LINE 1  COLUMN 1
+			VALUE "EXCHANGE RATE MAINTENANCE".
+		05  LINE 3  COLUMN 1  VALUE "CURRENCY PAIR  : ".
+		05  LINE 3  COLUMN 20
+			PIC X(6) USING FXRATE-CURRENCY-PAIR.
+		05  LINE 4  COLUMN 1  VALUE "EFFECTIVE DATE : ".
+		05  LINE 4  COLUMN 20
+			PIC X(8) USING FXRATE-EFFECTIVE-DATE.
+		05  LINE 5  COLUMN 1  VALUE "BUY RATE       : ".
+		05  LINE 5  COLUMN 20
+			PIC ZZZZZZ9.9999 USING FXRATE-BUY-RATE.
+		05  LINE 6  COLUMN 1  VALUE "SELL RATE      : ".
+		05  LINE 6  COLUMN 20
+			PIC ZZZZZZ9.9999 USING FXRATE-SELL-RATE.
+		05  LINE 7  COLUMN 1  VALUE "MID RATE       : ".
+		05  LINE 7  COLUMN 20
+			PIC ZZZZZZ9.9999 USING FXRATE-MID-RATE.
+		05  LINE 9  COLUMN 1  VALUE "QUIT (X) : ".
+		05  LINE 9  COLUMN 15
+			PIC X USING WS-DONE-FLAG.
+		05  LINE 11 COLUMN 1
+			PIC X(20) FROM WS-MSG.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O FX-RATE-FILE
+		PERFORM UNTIL WS-DONE
+			MOVE SPACES TO WS-MSG
+			DISPLAY FX-RATE-MAINT-SCREEN
+			ACCEPT FX-RATE-MAINT-SCREEN
+			IF NOT WS-DONE
+				PERFORM 1000-SAVE-RATE
+			END-IF
+		END-PERFORM
+		CLOSE FX-RATE-FILE
+		STOP RUN.
+      *
+	1000-SAVE-RATE.
+		READ FX-RATE-FILE
+			INVALID KEY
+				WRITE FX-RATE-RECORD
+				MOVE "ADDED" TO WS-MSG
+			NOT INVALID KEY
+				REWRITE FX-RATE-RECORD
+				MOVE "UPDATED" TO WS-MSG
+		END-READ
+		PERFORM 2000-BROADCAST-RATE-CHANGE.
+      *
+	2000-BROADCAST-RATE-CHANGE.
+		MOVE "N" TO WS-BRM-EOF-FLAG
+		OPEN INPUT BRANCH-MASTER-FILE
+		PERFORM 2010-READ-BRANCH
+		PERFORM 2020-NOTIFY-BRANCH UNTIL WS-BRM-EOF
+		CLOSE BRANCH-MASTER-FILE.
+      *
+	2010-READ-BRANCH.
+		READ BRANCH-MASTER-FILE NEXT RECORD
+			AT END
+				SET WS-BRM-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2020-NOTIFY-BRANCH.
+		MOVE BRM-LMID TO LMID
+		MOVE SPACES TO USERNAME
+		MOVE SPACES TO CLTNAME
+		SET TPTIME TO TRUE
+		MOVE "FX RATE TABLE UPDATED" TO LS-MSG-TEXT
+		MOVE SPACES TO LS-DATA-REC
+		MOVE "FX RATE TABLE UPDATED" TO LS-DATA-REC
+		CALL "BCTAUD01" USING TPBCTDEF-REC
+			LS-MSG-TEXT
+			LS-DATA-REC
+			LS-RETURN-CODE
+		PERFORM 2010-READ-BRANCH.
+      *
