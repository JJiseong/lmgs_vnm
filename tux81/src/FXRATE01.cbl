@@ -0,0 +1,65 @@
+      *
+      *  FXRATE01.cbl
+      *
+      *  Exchange-rate lookup subprogram.  CALLed directly by a
+      *  posting service (the way LNPOST01 CALLs CLNTLK01) with a
+      *  currency pair and effective date, resolved against the
+      *  daily-maintained rate table (FXRATER, maintained by
+      *  FXRTMNT1), so a foreign-currency disbursement or repayment
+      *  converts to VND using that day's booked rate instead of a
+      *  rate an operator typed into a spreadsheet.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. FXRATE01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT FX-RATE-FILE ASSIGN TO "FXRATER"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS FXRATE-KEY
+			FILE STATUS IS WS-FXRATE-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  FX-RATE-FILE.
+	01  FX-RATE-RECORD.
+		COPY FXRATER.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-FXRATE-STATUS		PIC XX.
+      *
+	LINKAGE SECTION.
+	01  LS-CURRENCY-PAIR		PIC X(6).
+	01  LS-EFFECTIVE-DATE		PIC X(8).
+	01  LS-BUY-RATE			PIC S9(7)V9(4) COMP-3.
+	01  LS-SELL-RATE		PIC S9(7)V9(4) COMP-3.
+	01  LS-MID-RATE			PIC S9(7)V9(4) COMP-3.
+	01  LS-FOUND-FLAG		PIC X.
+		88  LS-FOUND		VALUE "Y".
+		88  LS-NOT-FOUND	VALUE "N".
+      *
+	PROCEDURE DIVISION USING LS-CURRENCY-PAIR LS-EFFECTIVE-DATE
+			LS-BUY-RATE LS-SELL-RATE LS-MID-RATE
+			LS-FOUND-FLAG.
+	0000-MAIN.
+		MOVE ZERO TO LS-BUY-RATE
+		MOVE ZERO TO LS-SELL-RATE
+		MOVE ZERO TO LS-MID-RATE
+		SET LS-NOT-FOUND TO TRUE
+		OPEN INPUT FX-RATE-FILE
+		MOVE LS-CURRENCY-PAIR TO FXRATE-CURRENCY-PAIR
+		MOVE LS-EFFECTIVE-DATE TO FXRATE-EFFECTIVE-DATE
+		READ FX-RATE-FILE
+			INVALID KEY
+				SET LS-NOT-FOUND TO TRUE
+			NOT INVALID KEY
+				MOVE FXRATE-BUY-RATE TO LS-BUY-RATE
+				MOVE FXRATE-SELL-RATE TO LS-SELL-RATE
+				MOVE FXRATE-MID-RATE TO LS-MID-RATE
+				SET LS-FOUND TO TRUE
+		END-READ
+		CLOSE FX-RATE-FILE
+		EXIT PROGRAM.
+      *
