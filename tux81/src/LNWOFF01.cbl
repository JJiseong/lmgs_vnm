@@ -0,0 +1,185 @@
+      *
+      *  LNWOFF01.cbl
+      *
+      *  Loan write-off service.  Built on the standard
+      *  TPSVCDEF-REC/TPTYPE-REC/DATA-REC/TPSTATUS-REC linkage and the
+      *  TPRETURN.cbl calling pattern.  Entry is guarded three ways,
+      *  same order LNPOST01/LNMAST01 already layer their guards in -
+      *  nested-write (TRXGUARD), then TPAPPAUTH grade check against
+      *  the WRITEOFF operation (AUTHGRD), then GRPNAME entitlement
+      *  for the "CREDIT-MANAGER" group (GRPENTGD) - before the loan
+      *  is touched, because write-offs today happen via a direct,
+      *  un-audited database update from a DBA ticket.
+      *
+      *  Once all three guards pass, the Loan Master record
+      *  (LOANMSTR) is moved to LOANM-WRITTEN-OFF, a before/after
+      *  image is recorded to the audit trail (AUDTRLR/AUDITLOG), the
+      *  same shape as LNMAST01's 3100-AUDIT-CLOSE-LOAN, and the two
+      *  GL reversal legs (credit loan receivable, debit write-off
+      *  expense) are written to the GL interface extract (GLINTFR)
+      *  the same way LNPOST01 writes its disbursement legs.
+      *  GLINTF-TRANID is zero-filled here, the same documented gap
+      *  as LNPOST01/SVCRETLG.
+      *
+      *  The write-off amount posted to GL is LOANM-PRINCIPAL - this
+      *  system does not maintain a separately amortized outstanding
+      *  balance on the Loan Master record itself (AMRTBAT1 builds a
+      *  repayment schedule off LOANM-PRINCIPAL without ever
+      *  decrementing it), so the original principal is the closest
+      *  thing to "amount owed" available to write off.
+      *
+      *  Only a loan in LOANM-OPEN may be written off; LOANM-CLOSED or
+      *  an already-written-off loan is rejected rather than posted a
+      *  second time.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. LNWOFF01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS LOANM-ACCOUNT-NO
+			FILE STATUS IS WS-LOANM-STATUS.
+		SELECT USR-ENTL-FILE ASSIGN TO "USRENTLR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS USRENTL-USRNAME
+			FILE STATUS IS WS-USRENTL-STATUS.
+		SELECT GRP-ENTL-FILE ASSIGN TO "GRPENTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS GRPENT-KEY
+			FILE STATUS IS WS-GRPENT-STATUS.
+		SELECT GL-INTERFACE-FILE ASSIGN TO "GLINTF"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-GLINTF-STATUS.
+		SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDTRLR"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-AUDTRL-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  LOAN-MASTER-FILE.
+	01  LOAN-MASTER-RECORD.
+		COPY LOANMSTR.
+	FD  USR-ENTL-FILE.
+	01  USR-ENTL-RECORD.
+		COPY USRENTLR.
+	FD  GRP-ENTL-FILE.
+	01  GRP-ENTL-RECORD.
+		COPY GRPENTR.
+	FD  GL-INTERFACE-FILE.
+	01  GL-INTERFACE-RECORD.
+		COPY GLINTFR.
+	FD  AUDIT-TRAIL-FILE.
+	01  AUDIT-TRAIL-RECORD.
+		COPY AUDTRLR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-LOANM-STATUS		PIC XX.
+	01  WS-USRENTL-STATUS		PIC XX.
+	01  WS-GRPENT-STATUS		PIC XX.
+	01  WS-GLINTF-STATUS		PIC XX.
+	01  WS-AUDTRL-STATUS		PIC XX.
+	01  WS-NOW			PIC X(21).
+	01  WS-OLD-STATUS-FLAG		PIC X(60).
+	01  WS-BRANCH-CODE		PIC X(6) VALUE "HQ0001".
+	01  WS-WOFF-RECV-ACCT		PIC X(10) VALUE "1000000001".
+	01  WS-WOFF-EXPENSE-ACCT	PIC X(10) VALUE "1000000098".
+	01  TPTRXLEV-REC.
+		COPY TPTRXLEV.
+	01  TPAUTDEF-REC.
+		COPY TPAUTDEF.
+	01  WS-REQUIRED-OP		PIC X(8) VALUE "WRITEOFF".
+	01  WS-AUTHG-REJ		PIC X VALUE "N".
+	01  TPINFDEF-REC.
+		COPY TPINFDEF.
+	01  WS-GRPENTGD-REJ		PIC X VALUE "N".
+      *
+	LINKAGE SECTION.
+	01  TPSVCDEF-REC.
+		COPY TPSVCDEF.
+	01  TPTYPE-REC.
+		COPY TPTYPE.
+	01  DATA-REC.
+		COPY LNWOFFD.
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+	01  TPSVCRET-REC.
+		COPY TPSVCRET.
+      *
+	PROCEDURE DIVISION USING TPSVCDEF-REC TPTYPE-REC DATA-REC
+			TPSTATUS-REC.
+	0000-MAIN.
+		COPY TRXGUARD.
+		COPY AUTHGRD.
+		MOVE "LNWOFF01" TO GRPENT-SERVICE-NAME
+		COPY GRPENTGD.
+		OPEN I-O LOAN-MASTER-FILE
+		PERFORM 1000-WRITE-OFF-LOAN
+		CLOSE LOAN-MASTER-FILE
+		IF NOT TPFAIL
+			SET TPSUCCESS TO TRUE
+		END-IF
+		CALL "TPRETURN" USING TPSVCRET-REC
+			TPTYPE-REC
+			DATA-REC
+			TPSTATUS-REC
+		EXIT PROGRAM.
+      *
+	1000-WRITE-OFF-LOAN.
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		MOVE LNWOFF-ACCOUNT-NO TO LOANM-ACCOUNT-NO
+		READ LOAN-MASTER-FILE
+			INVALID KEY
+				MOVE 9042 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				IF NOT LOANM-OPEN
+					MOVE 9038 TO APPL-CODE
+					SET TPFAIL TO TRUE
+				ELSE
+					PERFORM 1100-APPLY-WRITE-OFF
+				END-IF
+		END-READ.
+      *
+	1100-APPLY-WRITE-OFF.
+		MOVE SPACES TO WS-OLD-STATUS-FLAG
+		MOVE LOANM-STATUS-FLAG TO WS-OLD-STATUS-FLAG
+		SET LOANM-WRITTEN-OFF TO TRUE
+		REWRITE LOAN-MASTER-RECORD
+		PERFORM 1200-AUDIT-WRITE-OFF
+		PERFORM 1300-WRITE-GL-LEGS.
+      *
+	1200-AUDIT-WRITE-OFF.
+		MOVE "LOAN-STATUS-FLAG" TO AUDTRL-RECORD-TYPE
+		MOVE LOANM-ACCOUNT-NO TO AUDTRL-KEY-VALUE
+		MOVE WS-OLD-STATUS-FLAG TO AUDTRL-OLD-VALUE
+		MOVE SPACES TO AUDTRL-NEW-VALUE
+		MOVE LOANM-STATUS-FLAG TO AUDTRL-NEW-VALUE
+		PERFORM 8000-WRITE-AUDIT-TRAIL.
+      *
+	1300-WRITE-GL-LEGS.
+		OPEN EXTEND GL-INTERFACE-FILE
+		IF WS-GLINTF-STATUS NOT = "00"
+			CLOSE GL-INTERFACE-FILE
+			OPEN OUTPUT GL-INTERFACE-FILE
+		END-IF
+		MOVE WS-BRANCH-CODE TO GLINTF-BRANCH-CODE
+		MOVE WS-WOFF-EXPENSE-ACCT TO GLINTF-GL-ACCOUNT
+		SET GLINTF-DEBIT TO TRUE
+		MOVE LOANM-PRINCIPAL TO GLINTF-AMOUNT
+		MOVE WS-NOW (1:8) TO GLINTF-VALUE-DATE
+		MOVE ZERO TO GLINTF-TRANID
+		WRITE GL-INTERFACE-RECORD
+		MOVE WS-WOFF-RECV-ACCT TO GLINTF-GL-ACCOUNT
+		SET GLINTF-CREDIT TO TRUE
+		WRITE GL-INTERFACE-RECORD
+		CLOSE GL-INTERFACE-FILE.
+      *
+	8000-WRITE-AUDIT-TRAIL.
+		COPY AUDITLOG.
+      *
