@@ -0,0 +1,158 @@
+      *
+      *  CHQCLR01.cbl
+      *
+      *  Cheque-clearing intake service.  Built on the standard
+      *  TPSVCDEF-REC/TPTYPE-REC/DATA-REC/TPSTATUS-REC linkage and
+      *  the TPRETURN.cbl calling pattern.  Guards entry with
+      *  DLENGRD.cbl the same way LNAPPS01 does, and with TRXGUARD.cbl
+      *  so a retried intake cannot write a second settlement record
+      *  for the same cheque while one is still in flight.
+      *  CHQCLRD-FUNCTION-CODE selects INTAKE or INQUIRE against the
+      *  Cheque Clearing interface file (CHQCLRR), keyed on cheque
+      *  number.
+      *
+      *  On INTAKE, the settlement record from the national clearing
+      *  house feed is written to CHQCLRR, then matched against the
+      *  presented account's earliest scheduled installment on the
+      *  repayment schedule file (REPAYSCH) by comparing
+      *  CHQCLRD-AMOUNT to that installment's principal+interest.
+      *  NOTE: there is no payment-posting mechanism in the system
+      *  yet, so a match only sets CHQCLR-MATCHED/
+      *  CHQCLR-MATCHED-INSTALLMENT-NO for the daily reconciliation
+      *  desk to act on - it does not post a payment or advance the
+      *  schedule.  Installment 1 is used as the reference
+      *  installment for every account, same as DELQBAT1/ADVCBAT1;
+      *  revisit once payments are posted.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CHQCLR01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CHQ-CLEARING-FILE ASSIGN TO "CHQCLRR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS CHQCLR-CHEQUE-NO
+			FILE STATUS IS WS-CHQCLR-STATUS.
+		SELECT REPAY-SCHEDULE-FILE ASSIGN TO "REPAYSCH"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS REPAY-KEY
+			FILE STATUS IS WS-REPAY-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CHQ-CLEARING-FILE.
+	01  CHQ-CLEARING-RECORD.
+		COPY CHQCLRR.
+	FD  REPAY-SCHEDULE-FILE.
+	01  REPAY-SCHEDULE-RECORD.
+		COPY REPAYSCH.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-CHQCLR-STATUS		PIC XX.
+	01  WS-REPAY-STATUS		PIC XX.
+	01  WS-INSTALLMENT-AMT		PIC S9(11)V99 COMP-3.
+	01  TPTRXLEV-REC.
+		COPY TPTRXLEV.
+	01  TPINFDEF-REC.
+		COPY TPINFDEF.
+      *
+	LINKAGE SECTION.
+	01  TPSVCDEF-REC.
+		COPY TPSVCDEF.
+	01  TPTYPE-REC.
+		COPY TPTYPE.
+	01  DATA-REC.
+		COPY CHQCLRD.
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+	01  TPSVCRET-REC.
+		COPY TPSVCRET.
+      *
+	PROCEDURE DIVISION USING TPSVCDEF-REC TPTYPE-REC DATA-REC
+			TPSTATUS-REC.
+	0000-MAIN.
+		COPY DLENGRD.
+		COPY TRXGUARD.
+		OPEN I-O CHQ-CLEARING-FILE
+		EVALUATE TRUE
+			WHEN CHQCLRD-INTAKE
+				PERFORM 1000-INTAKE-CHEQUE
+			WHEN CHQCLRD-INQUIRE
+				PERFORM 2000-INQUIRE-CHEQUE
+			WHEN OTHER
+				MOVE 9026 TO APPL-CODE
+				SET TPFAIL TO TRUE
+		END-EVALUATE
+		CLOSE CHQ-CLEARING-FILE
+		IF NOT TPFAIL
+			SET TPSUCCESS TO TRUE
+		END-IF
+		CALL "TPRETURN" USING TPSVCRET-REC
+			TPTYPE-REC
+			DATA-REC
+			TPSTATUS-REC
+		EXIT PROGRAM.
+      *
+	1000-INTAKE-CHEQUE.
+		MOVE CHQCLRD-CHEQUE-NO TO CHQCLR-CHEQUE-NO
+		MOVE CHQCLRD-ACCOUNT-NO TO CHQCLR-ACCOUNT-NO
+		MOVE CHQCLRD-AMOUNT TO CHQCLR-AMOUNT
+		MOVE CHQCLRD-DRAWEE-BANK TO CHQCLR-DRAWEE-BANK
+		MOVE CHQCLRD-CLEARING-DATE TO CHQCLR-CLEARING-DATE
+		PERFORM 1100-MATCH-INSTALLMENT
+		WRITE CHQ-CLEARING-RECORD
+			INVALID KEY
+				MOVE 9027 TO APPL-CODE
+				SET TPFAIL TO TRUE
+		END-WRITE
+		MOVE CHQCLR-MATCH-FLAG TO CHQCLRD-MATCH-FLAG
+		MOVE CHQCLR-MATCHED-INSTALLMENT-NO
+			TO CHQCLRD-MATCHED-INSTALLMENT-NO.
+      *
+	1100-MATCH-INSTALLMENT.
+		MOVE CHQCLRD-ACCOUNT-NO TO REPAY-ACCOUNT-NO
+		MOVE 1 TO REPAY-INSTALLMENT-NO
+		OPEN INPUT REPAY-SCHEDULE-FILE
+		READ REPAY-SCHEDULE-FILE
+			INVALID KEY
+				SET CHQCLR-UNMATCHED TO TRUE
+				MOVE ZERO
+					TO CHQCLR-MATCHED-INSTALLMENT-NO
+			NOT INVALID KEY
+				COMPUTE WS-INSTALLMENT-AMT =
+					REPAY-PRINCIPAL-AMT
+					+ REPAY-INTEREST-AMT
+				IF WS-INSTALLMENT-AMT = CHQCLRD-AMOUNT
+					SET CHQCLR-MATCHED TO TRUE
+					MOVE REPAY-INSTALLMENT-NO TO
+					CHQCLR-MATCHED-INSTALLMENT-NO
+				ELSE
+					SET CHQCLR-UNMATCHED TO TRUE
+					MOVE ZERO TO
+					CHQCLR-MATCHED-INSTALLMENT-NO
+				END-IF
+		END-READ
+		CLOSE REPAY-SCHEDULE-FILE.
+      *
+	2000-INQUIRE-CHEQUE.
+		MOVE CHQCLRD-CHEQUE-NO TO CHQCLR-CHEQUE-NO
+		READ CHQ-CLEARING-FILE
+			INVALID KEY
+				MOVE 9028 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				PERFORM 2100-FILL-REPLY
+		END-READ.
+      *
+	2100-FILL-REPLY.
+		MOVE CHQCLR-ACCOUNT-NO TO CHQCLRD-ACCOUNT-NO
+		MOVE CHQCLR-AMOUNT TO CHQCLRD-AMOUNT
+		MOVE CHQCLR-DRAWEE-BANK TO CHQCLRD-DRAWEE-BANK
+		MOVE CHQCLR-CLEARING-DATE TO CHQCLRD-CLEARING-DATE
+		MOVE CHQCLR-MATCH-FLAG TO CHQCLRD-MATCH-FLAG
+		MOVE CHQCLR-MATCHED-INSTALLMENT-NO
+			TO CHQCLRD-MATCHED-INSTALLMENT-NO.
+      *
