@@ -0,0 +1,137 @@
+      *
+      *  FXDEPBAT1.cbl
+      *
+      *  Fixed-deposit maturity batch.  Scans every active deposit on
+      *  the Fixed Deposit file (FXDEPR) and, for any whose maturity
+      *  date has reached today, acts on FXDEP-ROLLOVER-INSTR -
+      *  ROLLOVER capitalizes the simple interest earned and extends
+      *  the deposit for another tenor, PAYOUT/TRANSFER closes the
+      *  deposit and writes principal+interest to the GL interface
+      *  extract (GLINTFR) for the core GL batch to pick up - so
+      *  maturities are processed automatically every day instead of
+      *  sitting on a branch spreadsheet with no interest accruing
+      *  past maturity.
+      *
+      *  NOTE: FXDEPR has no booking-branch field yet, so the GL legs
+      *  this batch writes carry a placeholder head-office branch
+      *  code ("000000") rather than a real branch - the same kind of
+      *  gap documented for no payment-posting mechanism elsewhere in
+      *  this batch suite.  TRANSFER is posted to the same settlement
+      *  clearing GL account as PAYOUT pending a real core-banking
+      *  account file to credit the customer against.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. FXDEPBAT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT FX-DEPOSIT-FILE ASSIGN TO "FXDEPR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS SEQUENTIAL
+			RECORD KEY IS FXDEP-DEPOSIT-NO
+			FILE STATUS IS WS-FXDEP-STATUS.
+		SELECT GL-INTERFACE-FILE ASSIGN TO "GLINTF"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-GLINTF-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  FX-DEPOSIT-FILE.
+	01  FX-DEPOSIT-RECORD.
+		COPY FXDEPR.
+	FD  GL-INTERFACE-FILE.
+	01  GL-INTERFACE-RECORD.
+		COPY GLINTFR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-FXDEP-STATUS		PIC XX.
+	01  WS-GLINTF-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+	01  WS-NOW			PIC X(21).
+	01  WS-TODAY			PIC X(8).
+	01  WS-DUE-YEAR			PIC 9(4).
+	01  WS-DUE-MONTH		PIC 9(2).
+	01  WS-INTEREST-AMT		PIC S9(11)V99 COMP-3.
+	01  WS-PAYOUT-AMT		PIC S9(11)V99 COMP-3.
+	01  WS-BRANCH-CODE		PIC X(6) VALUE "000000".
+	01  WS-LIABILITY-ACCT		PIC X(10) VALUE "2000000001".
+	01  WS-SETTLE-ACCT		PIC X(10) VALUE "2000000099".
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		MOVE WS-NOW (1:8) TO WS-TODAY
+		OPEN I-O FX-DEPOSIT-FILE
+		OPEN EXTEND GL-INTERFACE-FILE
+		IF WS-GLINTF-STATUS NOT = "00"
+			CLOSE GL-INTERFACE-FILE
+			OPEN OUTPUT GL-INTERFACE-FILE
+		END-IF
+		PERFORM 1000-READ-DEPOSIT
+		PERFORM 2000-PROCESS-DEPOSIT UNTIL WS-EOF
+		CLOSE FX-DEPOSIT-FILE
+		CLOSE GL-INTERFACE-FILE
+		STOP RUN.
+      *
+	1000-READ-DEPOSIT.
+		READ FX-DEPOSIT-FILE NEXT RECORD
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2000-PROCESS-DEPOSIT.
+		IF FXDEP-ACTIVE AND FXDEP-MATURITY-DATE <= WS-TODAY
+			PERFORM 2100-COMPUTE-INTEREST
+			EVALUATE TRUE
+				WHEN FXDEP-ROLLOVER
+					PERFORM 2200-ROLLOVER-DEPOSIT
+				WHEN FXDEP-PAYOUT OR FXDEP-TRANSFER
+					PERFORM 2300-SETTLE-DEPOSIT
+			END-EVALUATE
+		END-IF
+		PERFORM 1000-READ-DEPOSIT.
+      *
+	2100-COMPUTE-INTEREST.
+		COMPUTE WS-INTEREST-AMT ROUNDED =
+			FXDEP-PRINCIPAL-AMT * FXDEP-INTEREST-RATE
+			* FXDEP-TENOR-MONTHS / 1200.
+      *
+	2200-ROLLOVER-DEPOSIT.
+		ADD WS-INTEREST-AMT TO FXDEP-PRINCIPAL-AMT
+		MOVE FXDEP-MATURITY-DATE TO FXDEP-OPEN-DATE
+		MOVE FXDEP-MATURITY-DATE (1:4) TO WS-DUE-YEAR
+		MOVE FXDEP-MATURITY-DATE (5:2) TO WS-DUE-MONTH
+		PERFORM FXDEP-TENOR-MONTHS TIMES
+			PERFORM 2210-ADVANCE-MONTH
+		END-PERFORM
+		MOVE WS-DUE-YEAR TO FXDEP-MATURITY-DATE (1:4)
+		MOVE WS-DUE-MONTH TO FXDEP-MATURITY-DATE (5:2)
+		REWRITE FX-DEPOSIT-RECORD.
+      *
+	2210-ADVANCE-MONTH.
+		ADD 1 TO WS-DUE-MONTH
+		IF WS-DUE-MONTH > 12
+			MOVE 1 TO WS-DUE-MONTH
+			ADD 1 TO WS-DUE-YEAR
+		END-IF.
+      *
+	2300-SETTLE-DEPOSIT.
+		COMPUTE WS-PAYOUT-AMT =
+			FXDEP-PRINCIPAL-AMT + WS-INTEREST-AMT
+		MOVE WS-BRANCH-CODE TO GLINTF-BRANCH-CODE
+		MOVE WS-LIABILITY-ACCT TO GLINTF-GL-ACCOUNT
+		SET GLINTF-DEBIT TO TRUE
+		MOVE WS-PAYOUT-AMT TO GLINTF-AMOUNT
+		MOVE WS-TODAY TO GLINTF-VALUE-DATE
+		MOVE ZERO TO GLINTF-TRANID
+		WRITE GL-INTERFACE-RECORD
+		MOVE WS-SETTLE-ACCT TO GLINTF-GL-ACCOUNT
+		SET GLINTF-CREDIT TO TRUE
+		WRITE GL-INTERFACE-RECORD
+		SET FXDEP-CLOSED TO TRUE
+		REWRITE FX-DEPOSIT-RECORD.
+      *
