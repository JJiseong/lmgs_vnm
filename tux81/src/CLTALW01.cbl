@@ -0,0 +1,68 @@
+      *
+      *  CLTALW01.cbl
+      *
+      *  Inbound terminal allow-list check.  CALLed the same way
+      *  SESSAUD1/USRSEC01 are - right after a successful tpinit() -
+      *  with the TPINFDEF-REC the client logged in with, plus
+      *  CLTALWD-REC carrying the result back.  Looks CLTNAME up on
+      *  the terminal allow-list (CLTALWR, maintained through
+      *  CLTALMT1) and rejects unless a row exists and is active.
+      *
+      *  TPINFDEF.cbl carries no actual network-origin field (no IP
+      *  address or subnet reaches the COBOL layer on this system at
+      *  all), so the enforceable check here is CLTNAME provisioning,
+      *  which is exactly what stops a client program that was never
+      *  provisioned, or has since been deactivated, from connecting
+      *  to the domain.  CLTALW-EXPECTED-BRANCH/SUBNET are captured
+      *  now as operational reference and for the day a real
+      *  network-origin value is threaded through tpinit() for a
+      *  genuine origin-match check.
+      *
+      *  No inbound login gateway exists yet in this system, the same
+      *  gap USRSEC01's own header documents, to CALL this at
+      *  tpinit() - it waits to be adopted from that point once such
+      *  a gateway exists.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CLTALW01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CLIENT-ALLOW-FILE ASSIGN TO "CLTALWR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS CLTALW-CLTNAME
+			FILE STATUS IS WS-CLTALW-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CLIENT-ALLOW-FILE.
+	01  CLIENT-ALLOW-RECORD.
+		COPY CLTALWR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-CLTALW-STATUS		PIC XX.
+      *
+	LINKAGE SECTION.
+	01  TPINFDEF-REC.
+		COPY TPINFDEF.
+	01  CLTALWD-REC.
+		COPY CLTALWD.
+      *
+	PROCEDURE DIVISION USING TPINFDEF-REC CLTALWD-REC.
+	0000-MAIN.
+		SET CLTALWD-REJECTED TO TRUE
+		OPEN INPUT CLIENT-ALLOW-FILE
+		MOVE CLTNAME TO CLTALW-CLTNAME
+		READ CLIENT-ALLOW-FILE
+			INVALID KEY
+				CONTINUE
+			NOT INVALID KEY
+				IF CLTALW-ACTIVE
+					SET CLTALWD-ALLOWED TO TRUE
+				END-IF
+		END-READ
+		CLOSE CLIENT-ALLOW-FILE
+		EXIT PROGRAM.
+      *
