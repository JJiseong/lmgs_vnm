@@ -0,0 +1,212 @@
+      *
+      *  LNPOST01.cbl
+      *
+      *  Loan disbursement posting service.  Entered only via
+      *  LNVAL001's TPFORWARD once every edit has passed (LNDISBR
+      *  carries the validated request).  As a posting-style service
+      *  it consults TPTRXLEV-FLAG first (TRXGUARD.cbl) and rejects
+      *  any attempt to post while already inside an open
+      *  transaction, before the actual disbursement posting.
+      *
+      *  Posting writes the two GL legs (debit loan receivable,
+      *  credit disbursement cash) to the GL interface extract
+      *  (GLINTFR) for the core GL batch to pick up, using the branch
+      *  code resolved from the caller's CLIENTID (CLNTLK01).
+      *  GLINTF-TRANID is zero-filled here, the same way SVCRETLG.cbl
+      *  zero-fills SVCLOG-TRANID, pending a real commit-sequence
+      *  TRANID being threaded into the posting path.
+      *
+      *  If CLNTLK01 cannot resolve a branch code for the caller's
+      *  CLIENTID, the disbursement is rejected rather than posted
+      *  with a blank branch, and the rejected request is captured to
+      *  the Error Suspense file (SUSPNSR/SUSPENSE) for the daily
+      *  suspense-clearing report instead of silently disappearing.
+      *
+      *  Duplicate-disbursement detection: before posting, LNPOST01
+      *  looks up the loan account on the Disbursement History file
+      *  (DISBHSTR) and, if the last disbursement recorded for that
+      *  account was for the same amount within the prior 24 hours,
+      *  rejects the request (APPL-CODE 9039) instead of posting it
+      *  and captures it to the Error Suspense file the same way the
+      *  branch-lookup failure above does - a retried client call
+      *  during a network blip should not double-fund a loan.  A
+      *  disbursement that posts successfully updates the
+      *  history row (creating it on first use for that account).
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. LNPOST01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT GL-INTERFACE-FILE ASSIGN TO "GLINTF"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-GLINTF-STATUS.
+		SELECT SUSPENSE-FILE ASSIGN TO "SUSPNSR"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-SUSPNS-STATUS.
+		SELECT DISBURSEMENT-HIST-FILE ASSIGN TO "DISBHSTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS DISBH-ACCOUNT-NO
+			FILE STATUS IS WS-DISBH-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  GL-INTERFACE-FILE.
+	01  GL-INTERFACE-RECORD.
+		COPY GLINTFR.
+	FD  SUSPENSE-FILE.
+	01  SUSPENSE-RECORD.
+		COPY SUSPNSR.
+	FD  DISBURSEMENT-HIST-FILE.
+	01  DISBURSEMENT-HIST-RECORD.
+		COPY DISBHSTR.
+      *
+	WORKING-STORAGE SECTION.
+	01  TPTRXLEV-REC.
+		COPY TPTRXLEV.
+	01  WS-GLINTF-STATUS		PIC XX.
+	01  WS-SUSPNS-STATUS		PIC XX.
+	01  WS-DISBH-STATUS		PIC XX.
+	01  WS-NOW			PIC X(21).
+	01  WS-BRANCH-CODE		PIC X(6).
+	01  WS-TELLER-ID		PIC X(10).
+	01  WS-FOUND-FLAG		PIC X.
+		88  WS-FOUND		VALUE "Y".
+	01  WS-LOAN-RECV-ACCT		PIC X(10) VALUE "1000000001".
+	01  WS-DISB-CASH-ACCT		PIC X(10) VALUE "1000000099".
+	01  WS-FOUND-HIST		PIC X.
+		88  WS-HIST-FOUND	VALUE "Y".
+	01  WS-DUP-FLAG			PIC X VALUE "N".
+		88  WS-IS-DUP		VALUE "Y".
+		88  WS-NOT-DUP		VALUE "N".
+	01  WS-TODAY-NUM		PIC 9(8).
+	01  WS-TODAY-INT		PIC S9(9) COMP-5.
+	01  WS-LAST-DATE-NUM		PIC 9(8).
+	01  WS-LAST-DATE-INT		PIC S9(9) COMP-5.
+	01  WS-HH			PIC 9(2).
+	01  WS-MM			PIC 9(2).
+	01  WS-NOW-MINUTES		PIC S9(9) COMP-5.
+	01  WS-LAST-MINUTES		PIC S9(9) COMP-5.
+	01  WS-MINUTES-DIFF		PIC S9(9) COMP-5.
+      *
+	LINKAGE SECTION.
+	01  TPSVCDEF-REC.
+		COPY TPSVCDEF.
+	01  TPTYPE-REC.
+		COPY TPTYPE.
+	01  DATA-REC.
+		COPY LNDISBR.
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+	01  TPSVCRET-REC.
+		COPY TPSVCRET.
+      *
+	PROCEDURE DIVISION USING TPSVCDEF-REC TPTYPE-REC DATA-REC
+			TPSTATUS-REC.
+	0000-MAIN.
+		COPY TRXGUARD.
+		PERFORM 1000-POST-DISBURSEMENT
+		IF NOT TPFAIL
+			SET TPSUCCESS TO TRUE
+		END-IF
+		CALL "TPRETURN" USING TPSVCRET-REC
+			TPTYPE-REC
+			DATA-REC
+			TPSTATUS-REC
+		EXIT PROGRAM.
+      *
+	1000-POST-DISBURSEMENT.
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		CALL "CLNTLK01" USING CLIENTID WS-BRANCH-CODE
+			WS-TELLER-ID WS-FOUND-FLAG
+		IF WS-FOUND
+			PERFORM 1050-CHECK-DUPLICATE
+			IF WS-IS-DUP
+				MOVE 9039 TO APPL-CODE
+				SET TPFAIL TO TRUE
+				PERFORM 8000-WRITE-SUSPENSE
+			ELSE
+				PERFORM 1100-WRITE-GL-LEGS
+			END-IF
+		ELSE
+			MOVE 9025 TO APPL-CODE
+			SET TPFAIL TO TRUE
+			PERFORM 8000-WRITE-SUSPENSE
+		END-IF.
+      *
+	1050-CHECK-DUPLICATE.
+		SET WS-NOT-DUP TO TRUE
+		MOVE "N" TO WS-FOUND-HIST
+		MOVE LNDISB-ACCOUNT-NO TO DISBH-ACCOUNT-NO
+		OPEN I-O DISBURSEMENT-HIST-FILE
+		READ DISBURSEMENT-HIST-FILE
+			INVALID KEY
+				MOVE "N" TO WS-FOUND-HIST
+			NOT INVALID KEY
+				MOVE "Y" TO WS-FOUND-HIST
+		END-READ
+		IF WS-HIST-FOUND
+			IF DISBH-LAST-AMOUNT = LNDISB-AMOUNT
+				PERFORM 1060-CHECK-WITHIN-24-HOURS
+			END-IF
+		END-IF
+		IF NOT WS-IS-DUP
+			PERFORM 1070-UPDATE-HIST
+		END-IF
+		CLOSE DISBURSEMENT-HIST-FILE.
+      *
+	1060-CHECK-WITHIN-24-HOURS.
+		MOVE WS-NOW (1:8) TO WS-TODAY-NUM
+		COMPUTE WS-TODAY-INT =
+			FUNCTION INTEGER-OF-DATE (WS-TODAY-NUM)
+		MOVE WS-NOW (9:2) TO WS-HH
+		MOVE WS-NOW (11:2) TO WS-MM
+		COMPUTE WS-NOW-MINUTES =
+			(WS-TODAY-INT * 1440) + (WS-HH * 60) + WS-MM
+		MOVE DISBH-LAST-DATE TO WS-LAST-DATE-NUM
+		COMPUTE WS-LAST-DATE-INT =
+			FUNCTION INTEGER-OF-DATE (WS-LAST-DATE-NUM)
+		MOVE DISBH-LAST-TIME (1:2) TO WS-HH
+		MOVE DISBH-LAST-TIME (3:2) TO WS-MM
+		COMPUTE WS-LAST-MINUTES =
+			(WS-LAST-DATE-INT * 1440) + (WS-HH * 60) + WS-MM
+		COMPUTE WS-MINUTES-DIFF =
+			WS-NOW-MINUTES - WS-LAST-MINUTES
+		IF WS-MINUTES-DIFF <= 1440
+			SET WS-IS-DUP TO TRUE
+		END-IF.
+      *
+	1070-UPDATE-HIST.
+		MOVE LNDISB-ACCOUNT-NO TO DISBH-ACCOUNT-NO
+		MOVE LNDISB-AMOUNT TO DISBH-LAST-AMOUNT
+		MOVE WS-NOW (1:8) TO DISBH-LAST-DATE
+		MOVE WS-NOW (9:6) TO DISBH-LAST-TIME
+		IF WS-HIST-FOUND
+			REWRITE DISBURSEMENT-HIST-RECORD
+		ELSE
+			WRITE DISBURSEMENT-HIST-RECORD
+		END-IF.
+      *
+	1100-WRITE-GL-LEGS.
+		OPEN EXTEND GL-INTERFACE-FILE
+		IF WS-GLINTF-STATUS NOT = "00"
+			CLOSE GL-INTERFACE-FILE
+			OPEN OUTPUT GL-INTERFACE-FILE
+		END-IF
+		MOVE WS-BRANCH-CODE TO GLINTF-BRANCH-CODE
+		MOVE WS-LOAN-RECV-ACCT TO GLINTF-GL-ACCOUNT
+		SET GLINTF-DEBIT TO TRUE
+		MOVE LNDISB-AMOUNT TO GLINTF-AMOUNT
+		MOVE WS-NOW (1:8) TO GLINTF-VALUE-DATE
+		MOVE ZERO TO GLINTF-TRANID
+		WRITE GL-INTERFACE-RECORD
+		MOVE WS-DISB-CASH-ACCT TO GLINTF-GL-ACCOUNT
+		SET GLINTF-CREDIT TO TRUE
+		WRITE GL-INTERFACE-RECORD
+		CLOSE GL-INTERFACE-FILE.
+      *
+	8000-WRITE-SUSPENSE.
+		COPY SUSPENSE.
+      *
