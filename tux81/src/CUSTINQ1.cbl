@@ -0,0 +1,97 @@
+      *
+      *  CUSTINQ1.cbl
+      *
+      *  Customer Information File lookup service.  Built the way the
+      *  existing copybooks imply - TPSVCDEF-REC in, DATA-REC view
+      *  out, TPSTATUS-REC/TPRETURN.cbl for completion - and logging
+      *  its outcome (SVCRETLG).  CUSTINQ-LOOKUP-MODE
+      *  (CUSTINQD) selects a lookup by customer number or by national
+      *  ID against the Customer Information File (CUSTMSTR).
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CUSTINQ1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMSTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS CUSTM-CUSTOMER-NO
+			ALTERNATE RECORD KEY IS CUSTM-NATIONAL-ID
+			FILE STATUS IS WS-CUSTM-STATUS.
+		SELECT SVC-LOG-FILE ASSIGN TO "SVCLOG"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-SVCLOG-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CUST-MASTER-FILE.
+	01  CUST-MASTER-RECORD.
+		COPY CUSTMSTR.
+	FD  SVC-LOG-FILE.
+	01  SVC-LOG-RECORD.
+		COPY SVCLOGR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-CUSTM-STATUS		PIC XX.
+	01  WS-SVCLOG-STATUS		PIC XX.
+	01  WS-NOW			PIC X(21).
+      *
+	LINKAGE SECTION.
+	01  TPSVCDEF-REC.
+		COPY TPSVCDEF.
+	01  TPTYPE-REC.
+		COPY TPTYPE.
+	01  DATA-REC.
+		COPY CUSTINQD.
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+	01  TPSVCRET-REC.
+		COPY TPSVCRET.
+      *
+	PROCEDURE DIVISION USING TPSVCDEF-REC TPTYPE-REC DATA-REC
+			TPSTATUS-REC.
+	0000-MAIN.
+		OPEN INPUT CUST-MASTER-FILE
+		EVALUATE TRUE
+			WHEN CUSTINQ-BY-CUSTNO
+				PERFORM 1000-LOOKUP-BY-CUSTNO
+			WHEN CUSTINQ-BY-NATID
+				PERFORM 2000-LOOKUP-BY-NATID
+			WHEN OTHER
+				MOVE 9043 TO APPL-CODE
+				SET TPFAIL TO TRUE
+		END-EVALUATE
+		CLOSE CUST-MASTER-FILE
+		COPY SVCRETLG.
+      *
+	1000-LOOKUP-BY-CUSTNO.
+		MOVE CUSTINQ-CUSTOMER-NO TO CUSTM-CUSTOMER-NO
+		READ CUST-MASTER-FILE
+			INVALID KEY
+				MOVE 9044 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				PERFORM 3000-FILL-REPLY
+				SET TPSUCCESS TO TRUE
+		END-READ.
+      *
+	2000-LOOKUP-BY-NATID.
+		MOVE CUSTINQ-NATIONAL-ID TO CUSTM-NATIONAL-ID
+		READ CUST-MASTER-FILE
+			KEY IS CUSTM-NATIONAL-ID
+			INVALID KEY
+				MOVE 9045 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				PERFORM 3000-FILL-REPLY
+				SET TPSUCCESS TO TRUE
+		END-READ.
+      *
+	3000-FILL-REPLY.
+		MOVE CUSTM-CUSTOMER-NO TO CUSTINQ-CUSTOMER-NO
+		MOVE CUSTM-NATIONAL-ID TO CUSTINQ-NATIONAL-ID
+		MOVE CUSTM-NAME TO CUSTINQ-NAME
+		MOVE CUSTM-ADDRESS TO CUSTINQ-ADDRESS.
+      *
