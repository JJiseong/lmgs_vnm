@@ -0,0 +1,143 @@
+      *
+      *  COLLAT01.cbl
+      *
+      *  Collateral Register maintenance service.  Built on the
+      *  standard TPSVCDEF-REC/TPTYPE-REC/DATA-REC/TPSTATUS-REC
+      *  linkage and the TPRETURN.cbl calling pattern, guarded
+      *  against nested writes (TRXGUARD) and logging its outcome
+      *  (SVCRETLG).  COLLATD-FUNCTION-CODE selects ATTACH, RELEASE,
+      *  or INQUIRE against the Collateral Register (COLLATR), keyed
+      *  on collateral ID.  ATTACH first confirms the loan named by
+      *  COLLATD-ACCOUNT-NO exists on the Loan Master (LOANMSTR)
+      *  before registering the item, so collateral can never be
+      *  linked to a loan number that isn't real.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. COLLAT01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT COLLATERAL-FILE ASSIGN TO "COLLATR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS COLLAT-COLLATERAL-ID
+			FILE STATUS IS WS-COLLAT-STATUS.
+		SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS LOANM-ACCOUNT-NO
+			FILE STATUS IS WS-LOANM-STATUS.
+		SELECT SVC-LOG-FILE ASSIGN TO "SVCLOG"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-SVCLOG-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  COLLATERAL-FILE.
+	01  COLLATERAL-RECORD.
+		COPY COLLATR.
+	FD  LOAN-MASTER-FILE.
+	01  LOAN-MASTER-RECORD.
+		COPY LOANMSTR.
+	FD  SVC-LOG-FILE.
+	01  SVC-LOG-RECORD.
+		COPY SVCLOGR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-COLLAT-STATUS		PIC XX.
+	01  WS-LOANM-STATUS		PIC XX.
+	01  WS-SVCLOG-STATUS		PIC XX.
+	01  WS-NOW			PIC X(21).
+	01  TPTRXLEV-REC.
+		COPY TPTRXLEV.
+      *
+	LINKAGE SECTION.
+	01  TPSVCDEF-REC.
+		COPY TPSVCDEF.
+	01  TPTYPE-REC.
+		COPY TPTYPE.
+	01  DATA-REC.
+		COPY COLLATD.
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+	01  TPSVCRET-REC.
+		COPY TPSVCRET.
+      *
+	PROCEDURE DIVISION USING TPSVCDEF-REC TPTYPE-REC DATA-REC
+			TPSTATUS-REC.
+	0000-MAIN.
+		COPY TRXGUARD.
+		OPEN I-O COLLATERAL-FILE
+		OPEN INPUT LOAN-MASTER-FILE
+		EVALUATE TRUE
+			WHEN COLLATD-ATTACH
+				PERFORM 1000-ATTACH-COLLATERAL
+			WHEN COLLATD-RELEASE
+				PERFORM 2000-RELEASE-COLLATERAL
+			WHEN COLLATD-INQUIRE
+				PERFORM 3000-INQUIRE-COLLATERAL
+			WHEN OTHER
+				MOVE 9017 TO APPL-CODE
+				SET TPFAIL TO TRUE
+		END-EVALUATE
+		CLOSE LOAN-MASTER-FILE
+		CLOSE COLLATERAL-FILE
+		COPY SVCRETLG.
+      *
+	1000-ATTACH-COLLATERAL.
+		MOVE COLLATD-ACCOUNT-NO TO LOANM-ACCOUNT-NO
+		READ LOAN-MASTER-FILE
+			INVALID KEY
+				MOVE 9018 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				PERFORM 1100-WRITE-COLLATERAL
+		END-READ.
+      *
+	1100-WRITE-COLLATERAL.
+		MOVE COLLATD-COLLATERAL-ID TO COLLAT-COLLATERAL-ID
+		MOVE COLLATD-ACCOUNT-NO TO COLLAT-ACCOUNT-NO
+		MOVE COLLATD-TYPE TO COLLAT-TYPE
+		MOVE COLLATD-APPRAISED-VALUE TO COLLAT-APPRAISED-VALUE
+		MOVE COLLATD-APPRAISAL-DATE TO COLLAT-APPRAISAL-DATE
+		MOVE COLLATD-LIEN-STATUS TO COLLAT-LIEN-STATUS
+		WRITE COLLATERAL-RECORD
+			INVALID KEY
+				MOVE 9019 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				SET TPSUCCESS TO TRUE
+		END-WRITE.
+      *
+	2000-RELEASE-COLLATERAL.
+		MOVE COLLATD-COLLATERAL-ID TO COLLAT-COLLATERAL-ID
+		READ COLLATERAL-FILE
+			INVALID KEY
+				MOVE 9020 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				SET COLLAT-LIEN-RELEASED TO TRUE
+				REWRITE COLLATERAL-RECORD
+				SET TPSUCCESS TO TRUE
+		END-READ.
+      *
+	3000-INQUIRE-COLLATERAL.
+		MOVE COLLATD-COLLATERAL-ID TO COLLAT-COLLATERAL-ID
+		READ COLLATERAL-FILE
+			INVALID KEY
+				MOVE 9046 TO APPL-CODE
+				SET TPFAIL TO TRUE
+			NOT INVALID KEY
+				MOVE COLLAT-ACCOUNT-NO
+					TO COLLATD-ACCOUNT-NO
+				MOVE COLLAT-TYPE TO COLLATD-TYPE
+				MOVE COLLAT-APPRAISED-VALUE
+					TO COLLATD-APPRAISED-VALUE
+				MOVE COLLAT-APPRAISAL-DATE
+					TO COLLATD-APPRAISAL-DATE
+				MOVE COLLAT-LIEN-STATUS
+					TO COLLATD-LIEN-STATUS
+				SET TPSUCCESS TO TRUE
+		END-READ.
+      *
