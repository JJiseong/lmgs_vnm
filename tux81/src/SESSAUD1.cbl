@@ -0,0 +1,76 @@
+      *
+      *  SESSAUD1.cbl
+      *
+      *  Client session audit wrapper.  CALLed right after a
+      *  successful tpinit() with the TPINFDEF-REC the client logged
+      *  in with; writes USRNAME/CLTNAME/GRPNAME and DATALEN to the
+      *  session audit log (SESSLOGR) so security reviews can answer
+      *  "who logged in from which client program, and when" without
+      *  relying on OS-level logs.  PASSWD is never written.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. SESSAUD1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SESS-LOG-FILE ASSIGN TO "SESSLOG"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-SESSLOG-STATUS.
+		SELECT CTX-REG-FILE ASSIGN TO "CTXREG"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-CTXREG-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SESS-LOG-FILE.
+	01  SESS-LOG-RECORD.
+		COPY SESSLOGR.
+	FD  CTX-REG-FILE.
+	01  CTX-REG-RECORD.
+		COPY CTXREGR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-SESSLOG-STATUS		PIC XX.
+	01  WS-CTXREG-STATUS		PIC XX.
+	01  WS-NOW			PIC X(21).
+      *
+	LINKAGE SECTION.
+	01  TPINFDEF-REC.
+		COPY TPINFDEF.
+      *
+	PROCEDURE DIVISION USING TPINFDEF-REC.
+	0000-MAIN.
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		OPEN EXTEND SESS-LOG-FILE
+		IF WS-SESSLOG-STATUS NOT = "00"
+			CLOSE SESS-LOG-FILE
+			OPEN OUTPUT SESS-LOG-FILE
+		END-IF
+		MOVE USRNAME TO SESSLOG-USRNAME
+		MOVE CLTNAME TO SESSLOG-CLTNAME
+		MOVE GRPNAME TO SESSLOG-GRPNAME
+		MOVE DATALEN TO SESSLOG-DATALEN
+		MOVE ACCESS-FLAG TO SESSLOG-ACCESS-FLAG
+		MOVE CONTEXTS-FLAG TO SESSLOG-CONTEXTS-FLAG
+		MOVE WS-NOW (1:8) TO SESSLOG-DATE
+		MOVE WS-NOW (9:6) TO SESSLOG-TIME
+		WRITE SESS-LOG-RECORD
+		CLOSE SESS-LOG-FILE
+		IF SESSLOG-MULTI-CONTEXTS
+			PERFORM 1000-LOG-CONTEXT
+		END-IF
+		EXIT PROGRAM.
+      *
+	1000-LOG-CONTEXT.
+		OPEN EXTEND CTX-REG-FILE
+		IF WS-CTXREG-STATUS NOT = "00"
+			CLOSE CTX-REG-FILE
+			OPEN OUTPUT CTX-REG-FILE
+		END-IF
+		MOVE CLTNAME TO CTXREG-CLTNAME
+		MOVE WS-NOW (1:8) TO CTXREG-DATE
+		MOVE WS-NOW (9:6) TO CTXREG-TIME
+		WRITE CTX-REG-RECORD
+		CLOSE CTX-REG-FILE.
+      *
