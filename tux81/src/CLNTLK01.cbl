@@ -0,0 +1,59 @@
+      *
+      *  CLNTLK01.cbl
+      *
+      *  Branch/terminal lookup service.  CALLed with a TPSVCDEF-REC
+      *  CLIENTID array; resolves CLIENTID(1) against the
+      *  branch/terminal mapping table (CLIENTMR, maintained by
+      *  CLNTMNT1) and returns the branch code and teller ID, so a
+      *  disputed transaction in the journal can be traced back to
+      *  the physical terminal that originated it.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CLNTLK01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CLIENT-MAP-FILE ASSIGN TO "CLIENTMR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS CLIENTM-CLIENTID
+			FILE STATUS IS WS-CLIENTM-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CLIENT-MAP-FILE.
+	01  CLIENT-MAP-RECORD.
+		COPY CLIENTMR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-CLIENTM-STATUS		PIC XX.
+      *
+	LINKAGE SECTION.
+	01  LS-CLIENTID OCCURS 4 TIMES	PIC S9(9) COMP-5.
+	01  LS-BRANCH-CODE		PIC X(6).
+	01  LS-TELLER-ID		PIC X(10).
+	01  LS-FOUND-FLAG		PIC X.
+		88  LS-FOUND		VALUE "Y".
+		88  LS-NOT-FOUND	VALUE "N".
+      *
+	PROCEDURE DIVISION USING LS-CLIENTID LS-BRANCH-CODE
+			LS-TELLER-ID LS-FOUND-FLAG.
+	0000-MAIN.
+		MOVE SPACES TO LS-BRANCH-CODE
+		MOVE SPACES TO LS-TELLER-ID
+		SET LS-NOT-FOUND TO TRUE
+		OPEN INPUT CLIENT-MAP-FILE
+		MOVE LS-CLIENTID (1) TO CLIENTM-CLIENTID
+		READ CLIENT-MAP-FILE
+			INVALID KEY
+				SET LS-NOT-FOUND TO TRUE
+			NOT INVALID KEY
+				MOVE CLIENTM-BRANCH-CODE
+					TO LS-BRANCH-CODE
+				MOVE CLIENTM-TELLER-ID TO LS-TELLER-ID
+				SET LS-FOUND TO TRUE
+		END-READ
+		CLOSE CLIENT-MAP-FILE
+		EXIT PROGRAM.
+      *
