@@ -0,0 +1,80 @@
+      *
+      *  CLTALMT1.cbl
+      *
+      *  Operations maintenance screen for the terminal allow-list
+      *  (CLTALWR, keyed on CLTNAME).  Lets operations provision a
+      *  client program's expected branch/subnet up front and
+      *  deactivate it later, so CLTALW01 can tell a never-provisioned
+      *  or since-deactivated client apart from a legitimate one.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CLTALMT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CLIENT-ALLOW-FILE ASSIGN TO "CLTALWR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS CLTALW-CLTNAME
+			FILE STATUS IS WS-CLTALW-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CLIENT-ALLOW-FILE.
+	01  CLIENT-ALLOW-RECORD.
+		COPY CLTALWR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-CLTALW-STATUS		PIC XX.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-MSG			PIC X(20).
+      *
+	SCREEN SECTION.
+	01  CLIENT-ALLOW-SCREEN.
+		05  BLANK SCREEN.
+		05  LINE 1  COLUMN 1
+			VALUE "TERMINAL ALLOW-LIST MAINTENANCE".
+		05  LINE 3  COLUMN 1  VALUE "CLTNAME          : ".
+		05  LINE 3  COLUMN 22
+			PIC X(30) USING CLTALW-CLTNAME.
+		05  LINE 4  COLUMN 1  VALUE "EXPECTED BRANCH  : ".
+		05  LINE 4  COLUMN 22
+			PIC X(6) USING CLTALW-EXPECTED-BRANCH.
+		05  LINE 5  COLUMN 1  VALUE "EXPECTED SUBNET  : ".
+		05  LINE 5  COLUMN 22
+			PIC X(18) USING CLTALW-EXPECTED-SUBNET.
+		05  LINE 6  COLUMN 1  VALUE "ACTIVE (Y/N)     : ".
+		05  LINE 6  COLUMN 22
+			PIC X USING CLTALW-ACTIVE-FLAG.
+		05  LINE 8  COLUMN 1  VALUE "QUIT (X) : ".
+		05  LINE 8  COLUMN 15
+			PIC X USING WS-DONE-FLAG.
+		05  LINE 10  COLUMN 1
+			PIC X(20) FROM WS-MSG.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O CLIENT-ALLOW-FILE
+		PERFORM UNTIL WS-DONE
+			MOVE SPACES TO WS-MSG
+			DISPLAY CLIENT-ALLOW-SCREEN
+			ACCEPT CLIENT-ALLOW-SCREEN
+			IF NOT WS-DONE
+				PERFORM 1000-SAVE-ALLOW-ENTRY
+			END-IF
+		END-PERFORM
+		CLOSE CLIENT-ALLOW-FILE
+		STOP RUN.
+      *
+	1000-SAVE-ALLOW-ENTRY.
+		READ CLIENT-ALLOW-FILE
+			INVALID KEY
+				WRITE CLIENT-ALLOW-RECORD
+				MOVE "ADDED" TO WS-MSG
+			NOT INVALID KEY
+				REWRITE CLIENT-ALLOW-RECORD
+				MOVE "UPDATED" TO WS-MSG
+		END-READ.
+      *
