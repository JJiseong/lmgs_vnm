@@ -0,0 +1,85 @@
+      *
+      *  LNAPPMT1.cbl
+      *
+      *  Branch-facing loan-application intake screen for the Loan
+      *  Application Register (LNAPPR, keyed on
+      *  LNAPP-APPLICATION-NO).  Lets front-line staff key a new
+      *  application straight into "pending" status at the counter,
+      *  instead of re-keying a paper form later, mirroring
+      *  CUSTMNT1.cbl's screen pattern.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. LNAPPMT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT LOAN-APP-FILE ASSIGN TO "LNAPPR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS LNAPP-APPLICATION-NO
+			FILE STATUS IS WS-LNAPP-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  LOAN-APP-FILE.
+	01  LOAN-APP-RECORD.
+		COPY LNAPPR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-LNAPP-STATUS		PIC XX.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-MSG			PIC X(20).
+      *
+	SCREEN SECTION.
+	01  LNAPP-MAINT-SCREEN.
+		05  BLANK SCREEN.
+		05  LINE 1  COLUMN 1
+			VALUE "LOAN APPLICATION INTAKE".
+		05  LINE 3  COLUMN 1  VALUE "APPLICATION NO : ".
+		05  LINE 3  COLUMN 20
+			PIC X(12) USING LNAPP-APPLICATION-NO.
+		05  LINE 4  COLUMN 1  VALUE "CUSTOMER NO    : ".
+		05  LINE 4  COLUMN 20
+			PIC X(12) USING LNAPP-CUSTOMER-NO.
+		05  LINE 5  COLUMN 1  VALUE "PRINCIPAL      : ".
+		05  LINE 5  COLUMN 20
+			PIC Z(9)9.99 USING LNAPP-REQUESTED-PRINCIPAL.
+		05  LINE 6  COLUMN 1  VALUE "TERM (MONTHS)  : ".
+		05  LINE 6  COLUMN 20
+			PIC ZZZZ9 USING LNAPP-REQUESTED-TERM-MONTHS.
+		05  LINE 7  COLUMN 1  VALUE "PURPOSE        : ".
+		05  LINE 7  COLUMN 20
+			PIC X(40) USING LNAPP-PURPOSE-TEXT.
+		05  LINE 9  COLUMN 1  VALUE "QUIT (X) : ".
+		05  LINE 9  COLUMN 15
+			PIC X USING WS-DONE-FLAG.
+		05  LINE 11 COLUMN 1
+			PIC X(20) FROM WS-MSG.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O LOAN-APP-FILE
+		PERFORM UNTIL WS-DONE
+			MOVE SPACES TO WS-MSG
+			DISPLAY LNAPP-MAINT-SCREEN
+			ACCEPT LNAPP-MAINT-SCREEN
+			IF NOT WS-DONE
+				PERFORM 1000-SAVE-APPLICATION
+			END-IF
+		END-PERFORM
+		CLOSE LOAN-APP-FILE
+		STOP RUN.
+      *
+	1000-SAVE-APPLICATION.
+		SET LNAPP-PENDING TO TRUE
+		READ LOAN-APP-FILE
+			INVALID KEY
+				WRITE LOAN-APP-RECORD
+				MOVE "ADDED" TO WS-MSG
+			NOT INVALID KEY
+				REWRITE LOAN-APP-RECORD
+				MOVE "UPDATED" TO WS-MSG
+		END-READ.
+      *
