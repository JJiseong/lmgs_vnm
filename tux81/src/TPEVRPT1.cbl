@@ -0,0 +1,162 @@
+      *
+      *  TPEVRPT1.cbl
+      *
+      *  Daily TPEVENT capacity-planning report.  Reads the service
+      *  call log (SVCLOGR, written by every service's SVCRETLG.cbl
+      *  COPY) and tallies SVCLOG-TPEVENT (TPSTATUS.cbl's TPEV-
+      *  DISCONIMM/TPEV-SENDONLY/TPEV-SVCERR/TPEV-SVCFAIL/TPEV-SVCSUCC)
+      *  per SERVICE-NAME for the current business day, so a rising
+      *  TPEV-SVCFAIL/TPEV-DISCONIMM rate shows up in trend data
+      *  instead of only being noticed once users start calling in.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. TPEVRPT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SVC-LOG-FILE ASSIGN TO "SVCLOG"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-SVCLOG-STATUS.
+		SELECT RPT-FILE ASSIGN TO "TPEVRPT1.OUT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-RPT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SVC-LOG-FILE.
+	01  SVC-LOG-RECORD.
+		COPY SVCLOGR.
+	FD  RPT-FILE.
+	01  RPT-LINE			PIC X(80).
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-SVCLOG-STATUS		PIC XX.
+		88  WS-SVCLOG-OK	VALUE "00".
+		88  WS-SVCLOG-EOF	VALUE "10".
+	01  WS-RPT-STATUS		PIC XX.
+      *
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+      *
+	01  WS-NOW			PIC X(21).
+	01  WS-TODAY			PIC X(8).
+      *
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+      *
+	01  WS-SVC-TABLE.
+		05  WS-SVC-ENTRY OCCURS 100 TIMES
+				INDEXED BY WS-SVC-IDX.
+			10  WS-SVC-NAME		PIC X(15).
+			10  WS-SVC-DISCONIMM	PIC 9(7) VALUE 0.
+			10  WS-SVC-SENDONLY	PIC 9(7) VALUE 0.
+			10  WS-SVC-SVCERR	PIC 9(7) VALUE 0.
+			10  WS-SVC-SVCFAIL	PIC 9(7) VALUE 0.
+			10  WS-SVC-SVCSUCC	PIC 9(7) VALUE 0.
+	01  WS-SVC-COUNT		PIC 9(4) VALUE 0.
+	01  WS-FOUND-IDX		PIC 9(4).
+	01  WS-SUB			PIC 9(4).
+      *
+	01  WS-DETAIL-LINE.
+		05  FILLER		PIC X(1)  VALUE SPACES.
+		05  DL-SVC-NAME		PIC X(15).
+		05  FILLER		PIC X(2)  VALUE SPACES.
+		05  DL-DISCONIMM	PIC ZZZZZZ9.
+		05  FILLER		PIC X(2)  VALUE SPACES.
+		05  DL-SENDONLY		PIC ZZZZZZ9.
+		05  FILLER		PIC X(2)  VALUE SPACES.
+		05  DL-SVCERR		PIC ZZZZZZ9.
+		05  FILLER		PIC X(2)  VALUE SPACES.
+		05  DL-SVCFAIL		PIC ZZZZZZ9.
+		05  FILLER		PIC X(2)  VALUE SPACES.
+		05  DL-SVCSUCC		PIC ZZZZZZ9.
+      *
+	01  WS-HEADING-LINE.
+		05  FILLER		PIC X(16) VALUE "SERVICE".
+		05  FILLER		PIC X(10) VALUE "DISCONIMM".
+		05  FILLER		PIC X(11) VALUE "SENDONLY".
+		05  FILLER		PIC X(9)  VALUE "SVCERR".
+		05  FILLER		PIC X(9)  VALUE "SVCFAIL".
+		05  FILLER		PIC X(9)  VALUE "SVCSUCC".
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		PERFORM 1000-INITIALIZE
+		PERFORM 2000-PROCESS-LOG UNTIL WS-EOF
+		PERFORM 3000-FINISH
+		STOP RUN.
+      *
+	1000-INITIALIZE.
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		MOVE WS-NOW (1:8) TO WS-TODAY
+		OPEN INPUT SVC-LOG-FILE
+		OPEN OUTPUT RPT-FILE
+		MOVE "TPEVENT CAPACITY-PLANNING REPORT" TO RPT-LINE
+		WRITE RPT-LINE
+		MOVE WS-HEADING-LINE TO RPT-LINE
+		WRITE RPT-LINE
+		PERFORM 1010-READ-SVCLOG.
+      *
+	1010-READ-SVCLOG.
+		READ SVC-LOG-FILE
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2000-PROCESS-LOG.
+		IF SVCLOG-DATE = WS-TODAY
+			MOVE SVCLOG-TPEVENT TO TPEVENT
+			PERFORM 2100-ACCUMULATE
+		END-IF
+		PERFORM 1010-READ-SVCLOG.
+      *
+	2100-ACCUMULATE.
+		SET WS-FOUND-IDX TO 0
+		SET WS-SVC-IDX TO 1
+		SEARCH WS-SVC-ENTRY
+			AT END
+				CONTINUE
+			WHEN WS-SVC-NAME (WS-SVC-IDX) =
+					SVCLOG-SERVICE-NAME
+				MOVE WS-SVC-IDX TO WS-FOUND-IDX
+		END-SEARCH
+		IF WS-FOUND-IDX = 0
+			ADD 1 TO WS-SVC-COUNT
+			MOVE SVCLOG-SERVICE-NAME
+				TO WS-SVC-NAME (WS-SVC-COUNT)
+			MOVE WS-SVC-COUNT TO WS-FOUND-IDX
+		END-IF
+		EVALUATE TRUE
+			WHEN TPEV-DISCONIMM
+				ADD 1 TO WS-SVC-DISCONIMM (WS-FOUND-IDX)
+			WHEN TPEV-SENDONLY
+				ADD 1 TO WS-SVC-SENDONLY (WS-FOUND-IDX)
+			WHEN TPEV-SVCERR
+				ADD 1 TO WS-SVC-SVCERR (WS-FOUND-IDX)
+			WHEN TPEV-SVCFAIL
+				ADD 1 TO WS-SVC-SVCFAIL (WS-FOUND-IDX)
+			WHEN TPEV-SVCSUCC
+				ADD 1 TO WS-SVC-SVCSUCC (WS-FOUND-IDX)
+			WHEN OTHER
+				CONTINUE
+		END-EVALUATE.
+      *
+	3000-FINISH.
+		PERFORM VARYING WS-SUB FROM 1 BY 1
+				UNTIL WS-SUB > WS-SVC-COUNT
+			MOVE SPACES TO WS-DETAIL-LINE
+			MOVE WS-SVC-NAME (WS-SUB) TO DL-SVC-NAME
+			MOVE WS-SVC-DISCONIMM (WS-SUB) TO DL-DISCONIMM
+			MOVE WS-SVC-SENDONLY (WS-SUB) TO DL-SENDONLY
+			MOVE WS-SVC-SVCERR (WS-SUB) TO DL-SVCERR
+			MOVE WS-SVC-SVCFAIL (WS-SUB) TO DL-SVCFAIL
+			MOVE WS-SVC-SVCSUCC (WS-SUB) TO DL-SVCSUCC
+			MOVE WS-DETAIL-LINE TO RPT-LINE
+			WRITE RPT-LINE
+		END-PERFORM
+		CLOSE SVC-LOG-FILE
+		CLOSE RPT-FILE.
+      *
