@@ -0,0 +1,379 @@
+      *
+      *  ACCRBAT1.cbl
+      *
+      *  Nightly interest-accrual batch driver, fan-out rewrite.
+      *  Reads the accrual worklist (ACCTLSTR) and fires each account
+      *  update as an asynchronous TPACALL with TPNOBLOCK/TPGETANY
+      *  (TPSVCDEF.cbl) against ACCRSVC, instead of calling each
+      *  account synchronously one at a time, then drains replies as
+      *  they complete with TPGETRPLY/TPGETANY.  This is the single
+      *  biggest lever on the shrinking overnight batch window as the
+      *  loan book grows.
+      *
+      *  NOTE: ACCTLSTR is a worklist extract pending a retrofit onto
+      *  the Loan Master file directly; ACCRSVC itself is out of
+      *  scope for this driver.
+      *
+      *  Checkpoint/restart: ACCTLSTR is assumed sorted ascending by
+      *  account number.  On startup the last checkpoint (ACCRCKPT)
+      *  is read to find the last committed account; every worklist
+      *  record up to and including that account is skipped on
+      *  restart instead of being redispatched.  A new checkpoint is
+      *  appended every WS-CKPT-INTERVAL committed accounts.
+      *  CKPT-LAST-TRANID is zero-filled, the same documented gap as
+      *  SVCRETLG's SVCLOG-TRANID, pending a real TRANID being
+      *  threaded into this batch.
+      *
+      *  Dispatch order always follows the worklist, but TPGETANY
+      *  drains replies in whatever order they complete, not dispatch
+      *  order, so the account most recently drained is not reliably
+      *  "every account up to here is done".  CKPT-LAST-ACCOUNT-NO is
+      *  therefore a low-water mark (WS-LOW-WATER-SEQ/WS-LOW-WATER-
+      *  ACCOUNT-NO) tracked via the completion table in
+      *  3100-FREE-HANDLE/3150-ADVANCE-LOW-WATER - it only advances
+      *  past a contiguous run of completions, so a restart is always
+      *  safe to resume after it regardless of drain order.
+      *
+      *  Multi-contexting: profiling showed this driver is
+      *  context-bound, not CPU-bound - a single context's outstanding
+      *  TPACALL/TPGETRPLY queue was the real throughput ceiling, not
+      *  the async fan-out itself.  CONTEXTS-FLAG is now initialized
+      *  TP-MULTI-CONTEXTS (TPINFDEF.cbl) and work is spread round
+      *  robin across WS-NUM-CONTEXTS separate ATMI contexts, each
+      *  with its own outstanding-call queue, instead of serializing
+      *  every dispatch and drain through one context.
+      *
+      *  Job-dependency tracking: the first job in the nightly run
+      *  book, so it has no predecessors to wait on, but it still
+      *  CALLs BATCTLCK at entry and at finish to stamp its own
+      *  start/end time and completion on the Batch Control file
+      *  (BATCTLR) so DELQBAT1 can treat it as a predecessor.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. ACCRBAT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT ACCT-LIST-FILE ASSIGN TO "ACCTLIST"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-ACCTLST-STATUS.
+		SELECT RPT-FILE ASSIGN TO "ACCRBAT1.OUT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-RPT-STATUS.
+		SELECT CKPT-FILE ASSIGN TO "ACCRCKPT"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-CKPT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  ACCT-LIST-FILE.
+	01  ACCT-LIST-RECORD.
+		COPY ACCTLSTR.
+	FD  RPT-FILE.
+	01  RPT-LINE			PIC X(80).
+	FD  CKPT-FILE.
+	01  CKPT-RECORD.
+		COPY ACCRCKPT.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-ACCTLST-STATUS		PIC XX.
+	01  WS-RPT-STATUS		PIC XX.
+	01  WS-CKPT-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+	01  WS-CKPT-EOF-FLAG		PIC X VALUE "N".
+		88  WS-CKPT-EOF		VALUE "Y".
+	01  WS-NOW			PIC X(21).
+	01  WS-FAIL-LINE.
+		05  FILLER		PIC X(12) VALUE SPACES.
+		05  FL-ACCOUNT-NO	PIC X(12).
+		05  FILLER		PIC X(1) VALUE SPACE.
+		05  FILLER		PIC X(26) VALUE
+				"ACCRUAL FAILED, TPSTATUS=".
+		05  FL-STATUS-NBR	PIC ZZZ9.
+      *
+	01  WS-MAX-OUTSTANDING		PIC S9(4) COMP-5 VALUE 50.
+	01  WS-OUTSTANDING-COUNT	PIC S9(4) COMP-5 VALUE 0.
+	01  WS-HANDLE-TABLE.
+		05  WS-HANDLE-ENTRY OCCURS 50 TIMES
+				INDEXED BY WS-H-IDX.
+			10  WS-H-IN-USE		PIC X VALUE "N".
+				88  WS-H-BUSY	VALUE "Y".
+			10  WS-H-COMM-HANDLE	PIC S9(9) COMP-5.
+			10  WS-H-ACCOUNT-NO	PIC X(12).
+			10  WS-H-CTX-IDX	PIC S9(4) COMP-5.
+			10  WS-H-SEQ-NO		PIC S9(9) COMP-5.
+	01  WS-FREE-IDX			PIC S9(4) COMP-5.
+      *
+      *  Dispatch order is always ascending by worklist position, but
+      *  TPGETANY drains replies in whatever order they complete, not
+      *  dispatch order - a slow account dispatched early can still be
+      *  outstanding when a fast account dispatched later is drained
+      *  and counted toward the checkpoint interval.  WS-DISPATCH-SEQ
+      *  tags every dispatch with its worklist position; the
+      *  completion table below lets the checkpoint only ever advance
+      *  past a contiguous run of completions, so CKPT-LAST-ACCOUNT-NO
+      *  is always a position every prior account has truly finished,
+      *  regardless of drain order.
+	01  WS-DISPATCH-SEQ		PIC S9(9) COMP-5 VALUE 0.
+	01  WS-LOW-WATER-SEQ		PIC S9(9) COMP-5 VALUE 0.
+	01  WS-LOW-WATER-ACCOUNT-NO	PIC X(12) VALUE SPACES.
+	01  WS-SLOT-IDX			PIC S9(4) COMP-5.
+	01  WS-COMPLETION-TABLE.
+		05  WS-COMPL-ENTRY OCCURS 50 TIMES.
+			10  WS-COMPL-DONE	PIC X VALUE "N".
+				88 WS-COMPL-IS-DONE VALUE "Y".
+			10  WS-COMPL-ACCOUNT-NO	PIC X(12).
+      *
+	01  WS-NUM-CONTEXTS		PIC S9(4) COMP-5 VALUE 4.
+	01  WS-CTX-TABLE.
+		05  WS-CTX-ENTRY OCCURS 4 TIMES
+				INDEXED BY WS-CTX-IDX.
+			10  WS-CTX-HANDLE	PIC S9(9) COMP-5.
+			10  WS-CTX-OUTSTANDING	PIC S9(4) COMP-5
+						VALUE 0.
+	01  WS-NEXT-CTX-IDX		PIC S9(4) COMP-5 VALUE 1.
+	01  WS-DRAIN-CTX-IDX		PIC S9(4) COMP-5 VALUE 1.
+	01  TPINFDEF-REC.
+		COPY TPINFDEF.
+      *
+	01  WS-CKPT-INTERVAL		PIC S9(9) COMP-5 VALUE 100.
+	01  WS-COMMITTED-COUNT		PIC S9(9) COMP-5 VALUE 0.
+	01  WS-COMMITTED-SINCE-CKPT	PIC S9(9) COMP-5 VALUE 0.
+	01  WS-RESTART-ACCOUNT-NO	PIC X(12) VALUE SPACES.
+	01  WS-SKIP-FLAG		PIC X VALUE "N".
+		88  WS-SKIPPING		VALUE "Y".
+      *
+	01  WS-JOB-NAME			PIC X(9) VALUE "ACCRBAT1".
+	01  WS-BATCTL-MODE		PIC X.
+	01  WS-BATCTL-GATE		PIC X.
+		88  WS-GATE-OK		VALUE "Y".
+		88  WS-GATE-BLOCKED	VALUE "N".
+      *
+	LINKAGE SECTION.
+	01  TPSVCDEF-REC.
+		COPY TPSVCDEF.
+	01  TPTYPE-REC.
+		COPY TPTYPE.
+	01  ACCRD-REC.
+		COPY ACCRDATR.
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		SET TPNOBLOCK TO TRUE
+		SET TPGETANY TO TRUE
+		SET TP-MULTI-CONTEXTS TO TRUE
+		CALL "TPINIT" USING TPINFDEF-REC
+		MOVE "S" TO WS-BATCTL-MODE
+		CALL "BATCTLCK" USING WS-JOB-NAME WS-BATCTL-MODE
+			WS-BATCTL-GATE
+		PERFORM 0100-INIT-CONTEXTS
+		PERFORM 0500-LOAD-LAST-CHECKPOINT
+		OPEN INPUT ACCT-LIST-FILE
+		OPEN OUTPUT RPT-FILE
+		MOVE "INTEREST ACCRUAL BATCH - ASYNC FAN-OUT"
+			TO RPT-LINE
+		WRITE RPT-LINE
+		IF WS-GATE-OK
+			PERFORM 1000-READ-WORKLIST
+			PERFORM UNTIL WS-EOF
+				PERFORM 2000-DISPATCH-ACCOUNT
+				PERFORM 1000-READ-WORKLIST
+			END-PERFORM
+			PERFORM 3000-DRAIN-REMAINING
+				UNTIL WS-OUTSTANDING-COUNT = 0
+		END-IF
+		CLOSE ACCT-LIST-FILE
+		CLOSE RPT-FILE
+		IF WS-GATE-OK
+			MOVE "E" TO WS-BATCTL-MODE
+			CALL "BATCTLCK" USING WS-JOB-NAME WS-BATCTL-MODE
+				WS-BATCTL-GATE
+		END-IF
+		STOP RUN.
+      *
+	0100-INIT-CONTEXTS.
+		PERFORM VARYING WS-CTX-IDX FROM 1 BY 1
+				UNTIL WS-CTX-IDX > WS-NUM-CONTEXTS
+			CALL "TPNEWCTXT"
+				USING WS-CTX-HANDLE (WS-CTX-IDX)
+			MOVE 0 TO WS-CTX-OUTSTANDING (WS-CTX-IDX)
+		END-PERFORM.
+      *
+	0500-LOAD-LAST-CHECKPOINT.
+		OPEN INPUT CKPT-FILE
+		IF WS-CKPT-STATUS NOT = "00"
+			CLOSE CKPT-FILE
+		ELSE
+			PERFORM 0510-READ-CHECKPOINT
+			PERFORM UNTIL WS-CKPT-EOF
+				MOVE CKPT-LAST-ACCOUNT-NO
+					TO WS-RESTART-ACCOUNT-NO
+				PERFORM 0510-READ-CHECKPOINT
+			END-PERFORM
+			CLOSE CKPT-FILE
+			IF WS-RESTART-ACCOUNT-NO NOT = SPACES
+				SET WS-SKIPPING TO TRUE
+			END-IF
+		END-IF.
+      *
+	0510-READ-CHECKPOINT.
+		READ CKPT-FILE
+			AT END
+				SET WS-CKPT-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	1000-READ-WORKLIST.
+		READ ACCT-LIST-FILE
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2000-DISPATCH-ACCOUNT.
+		IF WS-SKIPPING
+			IF ACCTLST-ACCOUNT-NO = WS-RESTART-ACCOUNT-NO
+				MOVE "N" TO WS-SKIP-FLAG
+			END-IF
+		ELSE
+			IF WS-OUTSTANDING-COUNT >= WS-MAX-OUTSTANDING
+				PERFORM 3000-DRAIN-REMAINING
+			END-IF
+			PERFORM 2050-PICK-CONTEXT
+			CALL "TPSETCTXT"
+				USING WS-CTX-HANDLE (WS-NEXT-CTX-IDX)
+			MOVE ACCTLST-ACCOUNT-NO TO ACCRD-ACCOUNT-NO
+			ADD 1 TO WS-DISPATCH-SEQ
+			CALL "TPACALL" USING TPSVCDEF-REC TPTYPE-REC
+				ACCRD-REC TPSTATUS-REC
+			ADD 1 TO WS-CTX-OUTSTANDING (WS-NEXT-CTX-IDX)
+			PERFORM 2100-RECORD-HANDLE
+		END-IF.
+      *
+	2050-PICK-CONTEXT.
+		ADD 1 TO WS-NEXT-CTX-IDX
+		IF WS-NEXT-CTX-IDX > WS-NUM-CONTEXTS
+			MOVE 1 TO WS-NEXT-CTX-IDX
+		END-IF.
+      *
+	2100-RECORD-HANDLE.
+		SET WS-H-IDX TO 1
+		SEARCH WS-HANDLE-ENTRY
+			AT END
+				CONTINUE
+			WHEN NOT WS-H-BUSY (WS-H-IDX)
+				MOVE "Y" TO WS-H-IN-USE (WS-H-IDX)
+				MOVE COMM-HANDLE
+					TO WS-H-COMM-HANDLE (WS-H-IDX)
+				MOVE ACCTLST-ACCOUNT-NO
+					TO WS-H-ACCOUNT-NO (WS-H-IDX)
+				MOVE WS-NEXT-CTX-IDX
+					TO WS-H-CTX-IDX (WS-H-IDX)
+				MOVE WS-DISPATCH-SEQ
+					TO WS-H-SEQ-NO (WS-H-IDX)
+				ADD 1 TO WS-OUTSTANDING-COUNT
+		END-SEARCH.
+      *
+	3000-DRAIN-REMAINING.
+		PERFORM 3050-FIND-DRAIN-CONTEXT
+		CALL "TPSETCTXT" USING WS-CTX-HANDLE (WS-DRAIN-CTX-IDX)
+		CALL "TPGETRPLY" USING TPSVCDEF-REC TPTYPE-REC ACCRD-REC
+			TPSTATUS-REC
+		SUBTRACT 1 FROM WS-CTX-OUTSTANDING (WS-DRAIN-CTX-IDX)
+		IF TPOK
+			PERFORM 3100-FREE-HANDLE
+			MOVE ACCRD-ACCOUNT-NO TO RPT-LINE
+			WRITE RPT-LINE
+			ADD 1 TO WS-COMMITTED-COUNT
+			ADD 1 TO WS-COMMITTED-SINCE-CKPT
+			IF WS-COMMITTED-SINCE-CKPT >= WS-CKPT-INTERVAL
+				AND WS-LOW-WATER-ACCOUNT-NO NOT = SPACES
+				PERFORM 3200-WRITE-CHECKPOINT
+			END-IF
+		ELSE
+			PERFORM 3120-RELEASE-FAILED-HANDLE
+			MOVE ACCRD-ACCOUNT-NO TO FL-ACCOUNT-NO
+			MOVE TP-STATUS TO FL-STATUS-NBR
+			MOVE WS-FAIL-LINE TO RPT-LINE
+			WRITE RPT-LINE
+		END-IF.
+      *
+	3050-FIND-DRAIN-CONTEXT.
+		PERFORM UNTIL WS-CTX-OUTSTANDING (WS-DRAIN-CTX-IDX) > 0
+			ADD 1 TO WS-DRAIN-CTX-IDX
+			IF WS-DRAIN-CTX-IDX > WS-NUM-CONTEXTS
+				MOVE 1 TO WS-DRAIN-CTX-IDX
+			END-IF
+		END-PERFORM.
+      *
+	3100-FREE-HANDLE.
+		SET WS-H-IDX TO 1
+		SEARCH WS-HANDLE-ENTRY
+			AT END
+				CONTINUE
+			WHEN WS-H-COMM-HANDLE (WS-H-IDX) = COMM-HANDLE
+				COMPUTE WS-SLOT-IDX =
+					FUNCTION MOD
+						(WS-H-SEQ-NO (WS-H-IDX)
+							50) + 1
+				MOVE "Y" TO WS-COMPL-DONE (WS-SLOT-IDX)
+				MOVE WS-H-ACCOUNT-NO (WS-H-IDX)
+					TO WS-COMPL-ACCOUNT-NO
+						(WS-SLOT-IDX)
+				MOVE "N" TO WS-H-IN-USE (WS-H-IDX)
+				SUBTRACT 1 FROM WS-OUTSTANDING-COUNT
+		END-SEARCH
+		PERFORM 3150-ADVANCE-LOW-WATER.
+      *
+      *  3120-RELEASE-FAILED-HANDLE frees the dispatch slot for reuse
+      *  the same way 3100-FREE-HANDLE does, but deliberately leaves
+      *  this account's completion-table entry undone and never calls
+      *  3150-ADVANCE-LOW-WATER - a failed reply must not be counted
+      *  as committed, and the low-water mark must not cross it, so a
+      *  restart always redrives it instead of skipping it.
+	3120-RELEASE-FAILED-HANDLE.
+		SET WS-H-IDX TO 1
+		SEARCH WS-HANDLE-ENTRY
+			AT END
+				CONTINUE
+			WHEN WS-H-COMM-HANDLE (WS-H-IDX) = COMM-HANDLE
+				MOVE "N" TO WS-H-IN-USE (WS-H-IDX)
+				SUBTRACT 1 FROM WS-OUTSTANDING-COUNT
+		END-SEARCH.
+      *
+	3150-ADVANCE-LOW-WATER.
+		COMPUTE WS-SLOT-IDX =
+			FUNCTION MOD ((WS-LOW-WATER-SEQ + 1)
+				50) + 1
+		PERFORM UNTIL NOT WS-COMPL-IS-DONE (WS-SLOT-IDX)
+			MOVE WS-COMPL-ACCOUNT-NO (WS-SLOT-IDX)
+				TO WS-LOW-WATER-ACCOUNT-NO
+			ADD 1 TO WS-LOW-WATER-SEQ
+			MOVE "N" TO WS-COMPL-DONE (WS-SLOT-IDX)
+			COMPUTE WS-SLOT-IDX =
+				FUNCTION MOD ((WS-LOW-WATER-SEQ + 1)
+					50) + 1
+		END-PERFORM.
+      *
+	3200-WRITE-CHECKPOINT.
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		OPEN EXTEND CKPT-FILE
+		IF WS-CKPT-STATUS NOT = "00"
+			CLOSE CKPT-FILE
+			OPEN OUTPUT CKPT-FILE
+		END-IF
+		MOVE ZERO TO CKPT-LAST-TRANID
+		MOVE WS-LOW-WATER-ACCOUNT-NO TO CKPT-LAST-ACCOUNT-NO
+		MOVE WS-COMMITTED-COUNT TO CKPT-ACCOUNT-COUNT
+		MOVE WS-NOW (1:8) TO CKPT-DATE
+		MOVE WS-NOW (9:6) TO CKPT-TIME
+		WRITE CKPT-RECORD
+		CLOSE CKPT-FILE
+		MOVE 0 TO WS-COMMITTED-SINCE-CKPT.
+      *
