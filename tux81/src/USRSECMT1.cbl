@@ -0,0 +1,98 @@
+      *
+      *  USRSECMT1.cbl
+      *
+      *  Operations maintenance screen for the User Security Master
+      *  (USRSECR, keyed on USRSEC-USRNAME).  Lets security admin
+      *  register a user's GRPNAME, record a password change (resets
+      *  USRSEC-LAST-PWD-CHANGE-DATE to today), and manually unlock or
+      *  lock an account, instead of password aging and lockout
+      *  existing only on paper.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. USRSECMT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT USER-SEC-FILE ASSIGN TO "USRSECR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS USRSEC-USRNAME
+			FILE STATUS IS WS-USRSEC-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  USER-SEC-FILE.
+	01  USER-SEC-RECORD.
+		COPY USRSECR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-USRSEC-STATUS		PIC XX.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-RESET-PWD-FLAG		PIC X VALUE "N".
+		88  WS-RESET-PWD	VALUE "Y".
+	01  WS-NOW			PIC X(21).
+	01  WS-MSG			PIC X(20).
+      *
+	SCREEN SECTION.
+	01  USRSEC-MAINT-SCREEN.
+		05  BLANK SCREEN.
+		05  LINE 1  COLUMN 1
+			VALUE "USER SECURITY MASTER MAINTENANCE".
+		05  LINE 3  COLUMN 1  VALUE "USERNAME      : ".
+		05  LINE 3  COLUMN 20
+			PIC X(30) USING USRSEC-USRNAME.
+		05  LINE 4  COLUMN 1  VALUE "GROUP NAME    : ".
+		05  LINE 4  COLUMN 20
+			PIC X(30) USING USRSEC-GRPNAME.
+		05  LINE 5  COLUMN 1  VALUE "LOCKED (Y/N)  : ".
+		05  LINE 5  COLUMN 20
+			PIC X USING USRSEC-LOCKED-FLAG.
+		05  LINE 6  COLUMN 1  VALUE "RESET PWD DATE: ".
+		05  LINE 6  COLUMN 20
+			PIC X USING WS-RESET-PWD-FLAG.
+		05  LINE 8  COLUMN 1  VALUE "QUIT (X) : ".
+		05  LINE 8  COLUMN 15
+			PIC X USING WS-DONE-FLAG.
+		05  LINE 10 COLUMN 1
+			PIC X(20) FROM WS-MSG.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O USER-SEC-FILE
+		PERFORM UNTIL WS-DONE
+			MOVE SPACES TO WS-MSG
+			MOVE "N" TO WS-RESET-PWD-FLAG
+			DISPLAY USRSEC-MAINT-SCREEN
+			ACCEPT USRSEC-MAINT-SCREEN
+			IF NOT WS-DONE
+				PERFORM 1000-SAVE-USER
+			END-IF
+		END-PERFORM
+		CLOSE USER-SEC-FILE
+		STOP RUN.
+      *
+	1000-SAVE-USER.
+		IF WS-RESET-PWD
+			MOVE FUNCTION CURRENT-DATE TO WS-NOW
+			MOVE WS-NOW (1:8) TO USRSEC-LAST-PWD-CHANGE-DATE
+			MOVE 0 TO USRSEC-FAILED-LOGIN-COUNT
+		END-IF
+		READ USER-SEC-FILE
+			INVALID KEY
+				PERFORM 1100-DEFAULT-NEW-USER
+				WRITE USER-SEC-RECORD
+				MOVE "ADDED" TO WS-MSG
+			NOT INVALID KEY
+				REWRITE USER-SEC-RECORD
+				MOVE "UPDATED" TO WS-MSG
+		END-READ.
+      *
+	1100-DEFAULT-NEW-USER.
+		IF NOT WS-RESET-PWD
+			MOVE FUNCTION CURRENT-DATE TO WS-NOW
+			MOVE WS-NOW (1:8) TO USRSEC-LAST-PWD-CHANGE-DATE
+			MOVE 0 TO USRSEC-FAILED-LOGIN-COUNT
+		END-IF.
+      *
