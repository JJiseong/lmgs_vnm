@@ -0,0 +1,137 @@
+      *
+      *  NOTESC01.cbl
+      *
+      *  Notification escalation subsystem.  Scans the unsolicited
+      *  notification queue (NOTQUEUR), retrying TPU-DIP clients with
+      *  an increasing backoff, and drops a notice to the manual
+      *  alert list (MANALRTR) either immediately for TPU-IGN clients
+      *  or once a TPU-DIP client's retries are exhausted, so a
+      *  critical end-of-day alert no longer vanishes silently when a
+      *  terminal session is busy.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. NOTESC01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT NOT-QUEUE-FILE ASSIGN TO "NOTQUEUE"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS NOTQ-CLTNAME
+			FILE STATUS IS WS-NOTQ-STATUS.
+		SELECT MAN-ALERT-FILE ASSIGN TO "MANALERT"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-ALERT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  NOT-QUEUE-FILE.
+	01  NOT-QUEUE-RECORD.
+		COPY NOTQUEUR.
+	FD  MAN-ALERT-FILE.
+	01  MAN-ALERT-RECORD.
+		COPY MANALRTR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-NOTQ-STATUS		PIC XX.
+	01  WS-ALERT-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+	01  WS-NOW-SECS			PIC S9(9) COMP-5.
+	01  WS-TODAY			PIC X(8).
+	01  WS-NOW.
+		05  WS-NOW-HH		PIC 99.
+		05  WS-NOW-MM		PIC 99.
+		05  WS-NOW-SS		PIC 99.
+	01  WS-DELIVERED		PIC X.
+		88  WS-DELIVERY-OK	VALUE "Y".
+	01  WS-MAX-RETRIES		PIC S9(4) COMP-5 VALUE 5.
+	01  WS-BACKOFF-SECS		PIC S9(9) COMP-5.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		PERFORM 1000-COMPUTE-NOW
+		OPEN I-O NOT-QUEUE-FILE
+		OPEN EXTEND MAN-ALERT-FILE
+		IF WS-ALERT-STATUS NOT = "00"
+			CLOSE MAN-ALERT-FILE
+			OPEN OUTPUT MAN-ALERT-FILE
+		END-IF
+		MOVE LOW-VALUES TO NOT-QUEUE-RECORD
+		START NOT-QUEUE-FILE KEY IS GREATER THAN NOTQ-CLTNAME
+			INVALID KEY SET WS-EOF TO TRUE
+		END-START
+		PERFORM 2000-PROCESS-ENTRY UNTIL WS-EOF
+		CLOSE NOT-QUEUE-FILE
+		CLOSE MAN-ALERT-FILE
+		STOP RUN.
+      *
+	1000-COMPUTE-NOW.
+		MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+		MOVE FUNCTION CURRENT-DATE (9:2) TO WS-NOW-HH
+		MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+		MOVE FUNCTION CURRENT-DATE (13:2) TO WS-NOW-SS
+		COMPUTE WS-NOW-SECS =
+			(WS-NOW-HH * 3600) + (WS-NOW-MM * 60)
+			+ WS-NOW-SS.
+      *
+	2000-PROCESS-ENTRY.
+		READ NOT-QUEUE-FILE NEXT RECORD
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				IF NOTQ-PENDING
+					PERFORM 2100-HANDLE-PENDING
+				END-IF
+		END-READ.
+      *
+	2100-HANDLE-PENDING.
+		IF NOTQ-TPU-IGN
+			PERFORM 3000-SEND-TO-MANUAL
+		ELSE
+			IF WS-NOW-SECS >= NOTQ-NEXT-ATTEMPT-SECS
+				PERFORM 2200-ATTEMPT-DELIVERY
+			END-IF
+		END-IF.
+      *
+	2200-ATTEMPT-DELIVERY.
+		CALL "TPNOTIFY" USING NOTQ-CLTNAME NOTQ-MSGTEXT
+		MOVE "N" TO WS-DELIVERED
+		IF RETURN-CODE = 0
+			MOVE "Y" TO WS-DELIVERED
+		END-IF
+		IF WS-DELIVERY-OK
+			SET NOTQ-DELIVERED TO TRUE
+			REWRITE NOT-QUEUE-RECORD
+		ELSE
+			ADD 1 TO NOTQ-RETRY-COUNT
+			IF NOTQ-RETRY-COUNT > WS-MAX-RETRIES
+				PERFORM 3000-SEND-TO-MANUAL
+			ELSE
+				COMPUTE WS-BACKOFF-SECS =
+					30 * NOTQ-RETRY-COUNT
+				COMPUTE NOTQ-NEXT-ATTEMPT-SECS =
+					WS-NOW-SECS + WS-BACKOFF-SECS
+				REWRITE NOT-QUEUE-RECORD
+			END-IF
+		END-IF.
+      *
+	3000-SEND-TO-MANUAL.
+		MOVE NOTQ-CLTNAME TO MANALRT-CLTNAME
+		MOVE NOTQ-MSGTEXT TO MANALRT-MSGTEXT
+		IF NOTQ-TPU-IGN
+			MOVE "CLIENT REGISTERED TPU-IGN"
+				TO MANALRT-REASON
+		ELSE
+			MOVE "TPU-DIP RETRIES EXHAUSTED"
+				TO MANALRT-REASON
+		END-IF
+		MOVE WS-TODAY TO MANALRT-DATE
+		MOVE WS-NOW-HH TO MANALRT-TIME (1:2)
+		MOVE WS-NOW-MM TO MANALRT-TIME (3:2)
+		MOVE WS-NOW-SS TO MANALRT-TIME (5:2)
+		WRITE MAN-ALERT-RECORD
+		SET NOTQ-MANUAL-ALERT TO TRUE
+		REWRITE NOT-QUEUE-RECORD.
+      *
