@@ -0,0 +1,77 @@
+      *
+      *  GRPENTMT1.cbl
+      *
+      *  Operations maintenance screen for the Group Entitlement file
+      *  (GRPENTR, keyed on GRPNAME + service name).  Lets security
+      *  admin grant or revoke a group's right to call a given
+      *  service, so GRPENTGD.cbl has an up-to-date list to check at
+      *  the entry of each sensitive service.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. GRPENTMT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT GRP-ENTL-FILE ASSIGN TO "GRPENTR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS GRPENT-KEY
+			FILE STATUS IS WS-GRPENT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  GRP-ENTL-FILE.
+	01  GRPENT-RECORD.
+		COPY GRPENTR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-GRPENT-STATUS		PIC XX.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-MSG			PIC X(20).
+      *
+	SCREEN SECTION.
+	01  GRPENT-MAINT-SCREEN.
+		05  BLANK SCREEN.
+		05  LINE 1  COLUMN 1
+			VALUE "GROUP ENTITLEMENT MAINTENANCE".
+		05  LINE 3  COLUMN 1  VALUE "GROUP NAME     : ".
+		05  LINE 3  COLUMN 20
+			PIC X(30) USING GRPENT-GRPNAME.
+		05  LINE 4  COLUMN 1  VALUE "SERVICE NAME   : ".
+		05  LINE 4  COLUMN 20
+			PIC X(15) USING GRPENT-SERVICE-NAME.
+		05  LINE 5  COLUMN 1  VALUE "ALLOWED (Y/N)  : ".
+		05  LINE 5  COLUMN 20
+			PIC X USING GRPENT-ALLOWED-FLAG.
+		05  LINE 7  COLUMN 1  VALUE "QUIT (X) : ".
+		05  LINE 7  COLUMN 15
+			PIC X USING WS-DONE-FLAG.
+		05  LINE 9  COLUMN 1
+			PIC X(20) FROM WS-MSG.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O GRP-ENTL-FILE
+		PERFORM UNTIL WS-DONE
+			MOVE SPACES TO WS-MSG
+			DISPLAY GRPENT-MAINT-SCREEN
+			ACCEPT GRPENT-MAINT-SCREEN
+			IF NOT WS-DONE
+				PERFORM 1000-SAVE-ENTITLEMENT
+			END-IF
+		END-PERFORM
+		CLOSE GRP-ENTL-FILE
+		STOP RUN.
+      *
+	1000-SAVE-ENTITLEMENT.
+		READ GRP-ENTL-FILE
+			INVALID KEY
+				WRITE GRPENT-RECORD
+				MOVE "ADDED" TO WS-MSG
+			NOT INVALID KEY
+				REWRITE GRPENT-RECORD
+				MOVE "UPDATED" TO WS-MSG
+		END-READ.
+      *
