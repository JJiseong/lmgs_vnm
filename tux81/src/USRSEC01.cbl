@@ -0,0 +1,136 @@
+      *
+      *  USRSEC01.cbl
+      *
+      *  User Security Master enforcement.  CALLed the same way
+      *  SESSAUD1 is - right after a successful tpinit() - with the
+      *  TPINFDEF-REC the client logged in with, plus USRSECD-REC
+      *  selecting the function:
+      *    USRSECD-CHECK   - called post-auth-success; fails the
+      *                      session with EXPIRED if PASSWD was last
+      *                      changed more than 90 days ago, or LOCKED
+      *                      if the account is locked, otherwise
+      *                      clears the failed-login counter.
+      *    USRSECD-FAIL    - called by a login gateway when
+      *                      authentication fails; increments the
+      *                      failed-login count and locks the account
+      *                      at 5 consecutive failures.
+      *    USRSECD-UNLOCK  - administrative unlock, used by
+      *                      USRSECMT1 or a support tool.
+      *  No inbound login gateway exists yet in this system, since
+      *  OS/Tuxedo level authentication happens before any COBOL
+      *  service runs - USRSECD-FAIL/USRSECD-CHECK wait to be CALLed
+      *  from that point once such a gateway exists.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. USRSEC01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT USER-SEC-FILE ASSIGN TO "USRSECR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS USRSEC-USRNAME
+			FILE STATUS IS WS-USRSEC-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  USER-SEC-FILE.
+	01  USER-SEC-RECORD.
+		COPY USRSECR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-USRSEC-STATUS		PIC XX.
+	01  WS-MAX-FAILURES		PIC S9(4) COMP-5 VALUE 5.
+	01  WS-MAX-PWD-AGE-DAYS		PIC S9(9) COMP-5 VALUE 90.
+	01  WS-NOW			PIC X(21).
+	01  WS-TODAY-NUM		PIC 9(8).
+	01  WS-LASTCHG-NUM		PIC 9(8).
+	01  WS-TODAY-INT		PIC S9(9) COMP-5.
+	01  WS-LASTCHG-INT		PIC S9(9) COMP-5.
+	01  WS-PWD-AGE-DAYS		PIC S9(9) COMP-5.
+      *
+	LINKAGE SECTION.
+	01  TPINFDEF-REC.
+		COPY TPINFDEF.
+	01  USRSECD-REC.
+		COPY USRSECD.
+      *
+	PROCEDURE DIVISION USING TPINFDEF-REC USRSECD-REC.
+	0000-MAIN.
+		OPEN I-O USER-SEC-FILE
+		MOVE USRNAME TO USRSEC-USRNAME
+		EVALUATE TRUE
+			WHEN USRSECD-CHECK
+				PERFORM 1000-CHECK-LOGIN
+			WHEN USRSECD-FAIL
+				PERFORM 2000-RECORD-FAILURE
+			WHEN USRSECD-UNLOCK
+				PERFORM 3000-UNLOCK-ACCOUNT
+			WHEN OTHER
+				SET USRSECD-UNKNOWN TO TRUE
+		END-EVALUATE
+		CLOSE USER-SEC-FILE
+		EXIT PROGRAM.
+      *
+	1000-CHECK-LOGIN.
+		READ USER-SEC-FILE
+			INVALID KEY
+				SET USRSECD-UNKNOWN TO TRUE
+			NOT INVALID KEY
+				PERFORM 1100-EVALUATE-LOGIN
+		END-READ.
+      *
+	1100-EVALUATE-LOGIN.
+		IF USRSEC-LOCKED
+			SET USRSECD-LOCKED TO TRUE
+		ELSE
+			PERFORM 1200-CHECK-PWD-AGE
+		END-IF.
+      *
+	1200-CHECK-PWD-AGE.
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		MOVE WS-NOW (1:8) TO WS-TODAY-NUM
+		MOVE USRSEC-LAST-PWD-CHANGE-DATE TO WS-LASTCHG-NUM
+		COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE
+			(WS-TODAY-NUM)
+		COMPUTE WS-LASTCHG-INT = FUNCTION INTEGER-OF-DATE
+			(WS-LASTCHG-NUM)
+		COMPUTE WS-PWD-AGE-DAYS = WS-TODAY-INT - WS-LASTCHG-INT
+		IF WS-PWD-AGE-DAYS > WS-MAX-PWD-AGE-DAYS
+			SET USRSECD-EXPIRED TO TRUE
+		ELSE
+			SET USRSECD-OK TO TRUE
+			MOVE 0 TO USRSEC-FAILED-LOGIN-COUNT
+			REWRITE USER-SEC-RECORD
+		END-IF.
+      *
+	2000-RECORD-FAILURE.
+		READ USER-SEC-FILE
+			INVALID KEY
+				SET USRSECD-UNKNOWN TO TRUE
+			NOT INVALID KEY
+				ADD 1 TO USRSEC-FAILED-LOGIN-COUNT
+				IF USRSEC-FAILED-LOGIN-COUNT
+						>= WS-MAX-FAILURES
+					SET USRSEC-LOCKED TO TRUE
+					SET USRSECD-LOCKED TO TRUE
+				ELSE
+					SET USRSECD-OK TO TRUE
+				END-IF
+				MOVE USRSEC-FAILED-LOGIN-COUNT
+					TO USRSECD-FAILED-LOGIN-COUNT
+				REWRITE USER-SEC-RECORD
+		END-READ.
+      *
+	3000-UNLOCK-ACCOUNT.
+		READ USER-SEC-FILE
+			INVALID KEY
+				SET USRSECD-UNKNOWN TO TRUE
+			NOT INVALID KEY
+				SET USRSEC-UNLOCKED TO TRUE
+				MOVE 0 TO USRSEC-FAILED-LOGIN-COUNT
+				REWRITE USER-SEC-RECORD
+				SET USRSECD-OK TO TRUE
+		END-READ.
+      *
