@@ -0,0 +1,59 @@
+      *
+      *  SUBTVAL1.cbl
+      *
+      *  SUB-TYPE validation service.  CALLed by a buffer-routing
+      *  dispatcher with an inbound SUB-TYPE (TPTYPE.cbl); looks it
+      *  up in the registry (SUBTYPER, maintained by SUBTMNT1) and
+      *  returns whether it is registered plus its owning service and
+      *  expected VIEWNAME, so an unregistered or colliding SUB-TYPE
+      *  is rejected before it reaches a handler.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. SUBTVAL1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SUB-TYPE-FILE ASSIGN TO "SUBTYPE"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS SUBTYPE-NAME
+			FILE STATUS IS WS-SUBTYPE-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SUB-TYPE-FILE.
+	01  SUB-TYPE-RECORD.
+		COPY SUBTYPER.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-SUBTYPE-STATUS		PIC XX.
+      *
+	LINKAGE SECTION.
+	01  LS-SUB-TYPE		PIC X(16).
+	01  LS-OWNING-SERVICE		PIC X(15).
+	01  LS-VIEWNAME		PIC X(33).
+	01  LS-VALID-FLAG		PIC X.
+		88  LS-VALID		VALUE "Y".
+		88  LS-INVALID		VALUE "N".
+      *
+	PROCEDURE DIVISION USING LS-SUB-TYPE LS-OWNING-SERVICE
+			LS-VIEWNAME LS-VALID-FLAG.
+	0000-MAIN.
+		MOVE SPACES TO LS-OWNING-SERVICE
+		MOVE SPACES TO LS-VIEWNAME
+		SET LS-INVALID TO TRUE
+		OPEN INPUT SUB-TYPE-FILE
+		MOVE LS-SUB-TYPE TO SUBTYPE-NAME
+		READ SUB-TYPE-FILE
+			INVALID KEY
+				SET LS-INVALID TO TRUE
+			NOT INVALID KEY
+				MOVE SUBTYPE-OWNING-SERVICE
+					TO LS-OWNING-SERVICE
+				MOVE SUBTYPE-VIEWNAME TO LS-VIEWNAME
+				SET LS-VALID TO TRUE
+		END-READ
+		CLOSE SUB-TYPE-FILE
+		EXIT PROGRAM.
+      *
