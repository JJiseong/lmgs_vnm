@@ -0,0 +1,162 @@
+      *
+      *  BATCTLCK.cbl
+      *
+      *  Batch job-dependency gate.  CALLed by a batch driver's own
+      *  0000-MAIN, mirroring CLNTLK01's "small CALLed subprogram used
+      *  by multiple batch programs" shape rather than a COPY
+      *  fragment, since a plain batch job has no TPSVCDEF/TPSTATUS
+      *  linkage to build one against (same reasoning GLVALBAT1's
+      *  header gives for writing its own suspense record inline
+      *  instead of COPYing SUSPENSE.cbl's guard shape).
+      *
+      *  LS-MODE-FLAG "S" (start): looks up LS-JOB-NAME on the Batch
+      *  Control file (BATCTLR) and, if found, checks every non-blank
+      *  predecessor slot - a predecessor is satisfied only when its
+      *  own row shows BATCTL-COMPLETED and BATCTL-SIGNED-OFF; a
+      *  missing predecessor row blocks the same as an unsatisfied
+      *  one.  If every predecessor is satisfied (or the job has none
+      *  / is not yet registered), the job's own row is stamped with
+      *  today's start date/time, BATCTL-RUNNING, and
+      *  BATCTL-NOT-SIGNED-OFF (a fresh run always needs fresh
+      *  sign-off), creating the row on first use.  LS-GATE-FLAG comes
+      *  back "N" when blocked, in which case the caller must skip its
+      *  own processing for this run.
+      *
+      *  LS-MODE-FLAG "E" (end): stamps the job's own row with today's
+      *  end date/time and BATCTL-COMPLETED.  The caller performs this
+      *  once its own processing has finished.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. BATCTLCK.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT BATCH-CONTROL-FILE ASSIGN TO "BATCTLR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS BATCTL-JOB-NAME
+			FILE STATUS IS WS-BATCTL-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  BATCH-CONTROL-FILE.
+	01  BATCH-CONTROL-RECORD.
+		COPY BATCTLR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-BATCTL-STATUS		PIC XX.
+	01  WS-FOUND-FLAG		PIC X.
+	01  WS-PRED-1			PIC X(9).
+	01  WS-PRED-2			PIC X(9).
+	01  WS-PRED-3			PIC X(9).
+	01  WS-CHECK-NAME		PIC X(9).
+	01  WS-NOW			PIC X(21).
+      *
+	LINKAGE SECTION.
+	01  LS-JOB-NAME			PIC X(9).
+	01  LS-MODE-FLAG		PIC X.
+		88  LS-MODE-START	VALUE "S".
+		88  LS-MODE-END		VALUE "E".
+	01  LS-GATE-FLAG		PIC X.
+		88  LS-GATE-OK		VALUE "Y".
+		88  LS-GATE-BLOCKED	VALUE "N".
+      *
+	PROCEDURE DIVISION USING LS-JOB-NAME LS-MODE-FLAG LS-GATE-FLAG.
+	0000-MAIN.
+		OPEN I-O BATCH-CONTROL-FILE
+		EVALUATE TRUE
+			WHEN LS-MODE-START
+				PERFORM 1000-CHECK-AND-START
+			WHEN LS-MODE-END
+				PERFORM 2000-MARK-COMPLETE
+		END-EVALUATE
+		CLOSE BATCH-CONTROL-FILE
+		EXIT PROGRAM.
+      *
+	1000-CHECK-AND-START.
+		SET LS-GATE-OK TO TRUE
+		MOVE LS-JOB-NAME TO BATCTL-JOB-NAME
+		READ BATCH-CONTROL-FILE
+			INVALID KEY
+				MOVE "N" TO WS-FOUND-FLAG
+			NOT INVALID KEY
+				MOVE "Y" TO WS-FOUND-FLAG
+				MOVE BATCTL-PREDECESSOR-1 TO WS-PRED-1
+				MOVE BATCTL-PREDECESSOR-2 TO WS-PRED-2
+				MOVE BATCTL-PREDECESSOR-3 TO WS-PRED-3
+		END-READ
+		IF WS-FOUND-FLAG = "Y"
+			PERFORM 1100-CHECK-PREDECESSORS
+		END-IF
+		IF LS-GATE-OK
+			PERFORM 1200-STAMP-START
+		END-IF.
+      *
+	1100-CHECK-PREDECESSORS.
+		IF WS-PRED-1 NOT = SPACES
+			MOVE WS-PRED-1 TO WS-CHECK-NAME
+			PERFORM 1110-CHECK-ONE-PREDECESSOR
+		END-IF
+		IF WS-PRED-2 NOT = SPACES
+			MOVE WS-PRED-2 TO WS-CHECK-NAME
+			PERFORM 1110-CHECK-ONE-PREDECESSOR
+		END-IF
+		IF WS-PRED-3 NOT = SPACES
+			MOVE WS-PRED-3 TO WS-CHECK-NAME
+			PERFORM 1110-CHECK-ONE-PREDECESSOR
+		END-IF.
+      *
+	1110-CHECK-ONE-PREDECESSOR.
+		MOVE WS-CHECK-NAME TO BATCTL-JOB-NAME
+		READ BATCH-CONTROL-FILE
+			INVALID KEY
+				SET LS-GATE-BLOCKED TO TRUE
+			NOT INVALID KEY
+				IF NOT BATCTL-COMPLETED
+						OR NOT BATCTL-SIGNED-OFF
+					SET LS-GATE-BLOCKED TO TRUE
+				END-IF
+		END-READ.
+      *
+	1200-STAMP-START.
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		MOVE LS-JOB-NAME TO BATCTL-JOB-NAME
+		READ BATCH-CONTROL-FILE
+			INVALID KEY
+				CONTINUE
+			NOT INVALID KEY
+				CONTINUE
+		END-READ
+		MOVE WS-NOW (1:8) TO BATCTL-START-DATE
+		MOVE WS-NOW (9:6) TO BATCTL-START-TIME
+		MOVE SPACES TO BATCTL-END-DATE
+		MOVE SPACES TO BATCTL-END-TIME
+		SET BATCTL-RUNNING TO TRUE
+		SET BATCTL-NOT-SIGNED-OFF TO TRUE
+		IF WS-FOUND-FLAG = "Y"
+			MOVE WS-PRED-1 TO BATCTL-PREDECESSOR-1
+			MOVE WS-PRED-2 TO BATCTL-PREDECESSOR-2
+			MOVE WS-PRED-3 TO BATCTL-PREDECESSOR-3
+			REWRITE BATCH-CONTROL-RECORD
+		ELSE
+			MOVE SPACES TO BATCTL-PREDECESSOR-1
+			MOVE SPACES TO BATCTL-PREDECESSOR-2
+			MOVE SPACES TO BATCTL-PREDECESSOR-3
+			WRITE BATCH-CONTROL-RECORD
+		END-IF.
+      *
+	2000-MARK-COMPLETE.
+		SET LS-GATE-OK TO TRUE
+		MOVE FUNCTION CURRENT-DATE TO WS-NOW
+		MOVE LS-JOB-NAME TO BATCTL-JOB-NAME
+		READ BATCH-CONTROL-FILE
+			INVALID KEY
+				CONTINUE
+			NOT INVALID KEY
+				MOVE WS-NOW (1:8) TO BATCTL-END-DATE
+				MOVE WS-NOW (9:6) TO BATCTL-END-TIME
+				SET BATCTL-COMPLETED TO TRUE
+				REWRITE BATCH-CONTROL-RECORD
+		END-READ.
+      *
