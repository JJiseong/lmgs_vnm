@@ -0,0 +1,78 @@
+      *
+      *  CLNTMNT1.cbl
+      *
+      *  Operations maintenance screen for the branch/terminal
+      *  mapping table (CLIENTMR, keyed on CLIENTID from
+      *  TPSVCDEF.cbl).  Lets operations register which branch code
+      *  and teller ID a CLIENTID was issued to, so CLNTLK01 can
+      *  resolve a disputed transaction's CLIENTID back to a physical
+      *  terminal.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CLNTMNT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CLIENT-MAP-FILE ASSIGN TO "CLIENTMR"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS CLIENTM-CLIENTID
+			FILE STATUS IS WS-CLIENTM-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CLIENT-MAP-FILE.
+	01  CLIENT-MAP-RECORD.
+		COPY CLIENTMR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-CLIENTM-STATUS		PIC XX.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-MSG			PIC X(20).
+      *
+	SCREEN SECTION.
+	01  CLIENT-MAINT-SCREEN.
+		05  BLANK SCREEN.
+		05  LINE 1  COLUMN 1
+			VALUE "BRANCH/TERMINAL MAPPING MAINTENANCE".
+		05  LINE 3  COLUMN 1  VALUE "CLIENTID     : ".
+		05  LINE 3  COLUMN 20
+			PIC ----------9 USING CLIENTM-CLIENTID.
+		05  LINE 4  COLUMN 1  VALUE "BRANCH CODE  : ".
+		05  LINE 4  COLUMN 20
+			PIC X(6) USING CLIENTM-BRANCH-CODE.
+		05  LINE 5  COLUMN 1  VALUE "TELLER ID    : ".
+		05  LINE 5  COLUMN 20
+			PIC X(10) USING CLIENTM-TELLER-ID.
+		05  LINE 7  COLUMN 1  VALUE "QUIT (X) : ".
+		05  LINE 7  COLUMN 15
+			PIC X USING WS-DONE-FLAG.
+		05  LINE 9  COLUMN 1
+			PIC X(20) FROM WS-MSG.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		OPEN I-O CLIENT-MAP-FILE
+		PERFORM UNTIL WS-DONE
+			MOVE SPACES TO WS-MSG
+			DISPLAY CLIENT-MAINT-SCREEN
+			ACCEPT CLIENT-MAINT-SCREEN
+			IF NOT WS-DONE
+				PERFORM 1000-SAVE-MAPPING
+			END-IF
+		END-PERFORM
+		CLOSE CLIENT-MAP-FILE
+		STOP RUN.
+      *
+	1000-SAVE-MAPPING.
+		READ CLIENT-MAP-FILE
+			INVALID KEY
+				WRITE CLIENT-MAP-RECORD
+				MOVE "ADDED" TO WS-MSG
+			NOT INVALID KEY
+				REWRITE CLIENT-MAP-RECORD
+				MOVE "UPDATED" TO WS-MSG
+		END-READ.
+      *
