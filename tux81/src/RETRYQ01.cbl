@@ -0,0 +1,93 @@
+      *
+      *  RETRYQ01.cbl
+      *
+      *  Automatic retry wrapper around TPCALL.  Any program that
+      *  needs to call a service and survive transient congestion
+      *  CALLs this subprogram instead of TPCALL directly.  It
+      *  resubmits the same request up to three times, with a short
+      *  delay between attempts, when TP-STATUS comes back TPEBLOCK,
+      *  TPELIMIT, or TPETIME (non-fatal, transient conditions) -
+      *  TPESVCFAIL, a real business failure, is never retried and is
+      *  returned to the caller on the first attempt.  If all retries
+      *  are exhausted still on a transient status, the request is
+      *  captured to the Error Suspense file (SUSPNSR/SUSPENSE,
+      *  APPL-CODE 9033) instead of just failing outright, because
+      *  transient congestion during month-end peak currently causes
+      *  otherwise-valid transactions to fail outright.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. RETRYQ01.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SUSPENSE-FILE ASSIGN TO "SUSPNSR"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-SUSPNS-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SUSPENSE-FILE.
+	01  SUSPENSE-RECORD.
+		COPY SUSPNSR.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-SUSPNS-STATUS		PIC XX.
+	01  WS-NOW			PIC X(21).
+	01  APPL-CODE			PIC S9(9) COMP-5.
+	01  WS-ATTEMPT-COUNT		PIC 9(1) VALUE 0.
+	01  WS-MAX-ATTEMPTS		PIC 9(1) VALUE 4.
+	01  WS-DELAY-SECS		PIC S9(9) COMP-5 VALUE 2.
+	01  WS-DONE-FLAG		PIC X VALUE "N".
+		88  WS-DONE		VALUE "Y".
+	01  WS-TRANSIENT-FLAG		PIC X VALUE "N".
+		88  WS-TRANSIENT	VALUE "Y".
+      *
+	LINKAGE SECTION.
+	01  TPSVCDEF-REC.
+		COPY TPSVCDEF.
+	01  TPTYPE-REC.
+		COPY TPTYPE.
+	01  DATA-REC			PIC X(200).
+	01  TPSTATUS-REC.
+		COPY TPSTATUS.
+      *
+	PROCEDURE DIVISION USING TPSVCDEF-REC TPTYPE-REC DATA-REC
+			TPSTATUS-REC.
+	0000-MAIN.
+		MOVE 0 TO WS-ATTEMPT-COUNT
+		MOVE "N" TO WS-DONE-FLAG
+		PERFORM UNTIL WS-DONE
+			ADD 1 TO WS-ATTEMPT-COUNT
+			CALL "TPCALL" USING TPSVCDEF-REC TPTYPE-REC
+				DATA-REC TPSTATUS-REC
+			PERFORM 1000-EVALUATE-OUTCOME
+		END-PERFORM
+		IF WS-TRANSIENT
+			MOVE 9033 TO APPL-CODE
+			PERFORM 8000-WRITE-SUSPENSE
+		END-IF
+		EXIT PROGRAM.
+      *
+	1000-EVALUATE-OUTCOME.
+		IF TPOK
+			MOVE "N" TO WS-TRANSIENT-FLAG
+			SET WS-DONE TO TRUE
+		ELSE
+			IF TPEBLOCK OR TPELIMIT OR TPETIME
+				SET WS-TRANSIENT TO TRUE
+			ELSE
+				MOVE "N" TO WS-TRANSIENT-FLAG
+			END-IF
+			IF NOT WS-TRANSIENT
+					OR WS-ATTEMPT-COUNT
+					>= WS-MAX-ATTEMPTS
+				SET WS-DONE TO TRUE
+			ELSE
+				CALL "TPDELAY" USING WS-DELAY-SECS
+			END-IF
+		END-IF.
+      *
+	8000-WRITE-SUSPENSE.
+		COPY SUSPENSE.
+      *
