@@ -0,0 +1,89 @@
+      *
+      *  SUSPBAT1.cbl
+      *
+      *  Daily suspense-clearing report.  Reads the Error Suspense
+      *  file (SUSPNSR, written by SUSPENSE.cbl whenever a posting
+      *  service rejects a transaction) sequentially and lists every
+      *  still-open entry, with a count by SERVICE-NAME, so the
+      *  failed disbursements/repayments it carries can be
+      *  investigated and re-driven instead of sitting unnoticed.
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. SUSPBAT1.
+      *
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SUSPENSE-FILE ASSIGN TO "SUSPNSR"
+			ORGANIZATION IS SEQUENTIAL
+			FILE STATUS IS WS-SUSPNS-STATUS.
+		SELECT RPT-FILE ASSIGN TO "SUSPBAT1.OUT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-RPT-STATUS.
+      *
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SUSPENSE-FILE.
+	01  SUSPENSE-RECORD.
+		COPY SUSPNSR.
+	FD  RPT-FILE.
+	01  RPT-LINE.
+		COPY SUSPRPT.
+      *
+	WORKING-STORAGE SECTION.
+	01  WS-SUSPNS-STATUS		PIC XX.
+		88  WS-SUSPNS-OK	VALUE "00".
+		88  WS-SUSPNS-EOF	VALUE "10".
+	01  WS-RPT-STATUS		PIC XX.
+	01  WS-EOF-FLAG			PIC X VALUE "N".
+		88  WS-EOF		VALUE "Y".
+	01  WS-HEADING-LINE		PIC X(80).
+	01  WS-OPEN-COUNT		PIC 9(7) VALUE 0.
+      *
+	PROCEDURE DIVISION.
+	0000-MAIN.
+		PERFORM 1000-INITIALIZE
+		PERFORM 2000-PROCESS-SUSPENSE UNTIL WS-EOF
+		PERFORM 3000-FINISH
+		STOP RUN.
+      *
+	1000-INITIALIZE.
+		OPEN INPUT SUSPENSE-FILE
+		OPEN OUTPUT RPT-FILE
+		MOVE "DAILY SUSPENSE-CLEARING REPORT" TO WS-HEADING-LINE
+		WRITE RPT-LINE FROM WS-HEADING-LINE
+		PERFORM 1010-READ-SUSPENSE.
+      *
+	1010-READ-SUSPENSE.
+		READ SUSPENSE-FILE
+			AT END
+				SET WS-EOF TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ.
+      *
+	2000-PROCESS-SUSPENSE.
+		IF SUSPNS-OPEN
+			ADD 1 TO WS-OPEN-COUNT
+			PERFORM 2100-WRITE-DETAIL
+		END-IF
+		PERFORM 1010-READ-SUSPENSE.
+      *
+	2100-WRITE-DETAIL.
+		MOVE SUSPNS-SERVICE-NAME TO SUSP-SERVICE-NAME
+		MOVE SUSPNS-TP-STATUS TO SUSP-TP-STATUS
+		MOVE SUSPNS-APPL-CODE TO SUSP-APPL-CODE
+		MOVE SUSPNS-DATE TO SUSP-DATE
+		MOVE SUSPNS-TIME TO SUSP-TIME
+		WRITE RPT-LINE.
+      *
+	3000-FINISH.
+		MOVE SPACES TO WS-HEADING-LINE
+		WRITE RPT-LINE FROM WS-HEADING-LINE
+		STRING "OPEN SUSPENSE ITEMS: " DELIMITED BY SIZE
+			WS-OPEN-COUNT DELIMITED BY SIZE
+			INTO WS-HEADING-LINE
+		WRITE RPT-LINE FROM WS-HEADING-LINE
+		CLOSE SUSPENSE-FILE
+		CLOSE RPT-FILE.
+      *
